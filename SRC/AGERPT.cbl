@@ -0,0 +1,208 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          AGERPT.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  AGING REPORT - LISTS CATALOG ENTRIES THAT HAVE NOT BEEN       *
+      *  UPDATED SINCE A GIVEN CUTOFF DATE                             *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDFCV.CPY'.
+          SELECT AGERPT-RPT ASSIGN TO AGERPT-RPT-PATH
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-RPT.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD AGERPT-RPT.
+       01 RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 AGERPT-RPT-PATH  PIC X(40) VALUE "CATAGE.LST".
+       77 STATUS-MOVIES    PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-RPT       PIC X(2).
+           88 VALID-STATUS-RPT VALUE IS "00" THRU "09".
+       77 SW-MOV-EOF       PIC 9 VALUE ZERO.
+           88 MOVIES-AT-END VALUE 1, FALSE 0.
+       77 RPT-PAGE         PIC 9(3) VALUE ZERO.
+       77 RPT-LINE-CNT     PIC 9(2) VALUE ZERO.
+       77 REC-COUNT        PIC 9(5) VALUE ZERO.
+       77 STALE-COUNT      PIC 9(5) VALUE ZERO.
+       77 CUTOFF-DATE      PIC 9(08) VALUE ZERO.
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           DISPLAY "ENTER CUTOFF DATE (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT CUTOFF-DATE
+
+           PERFORM OPEN-FILES
+
+           PERFORM PRINT-HEADING
+
+           PERFORM START-MOVIES-LESS
+
+           PERFORM UNTIL MOVIES-AT-END
+              ADD 1 TO REC-COUNT
+              PERFORM CHECK-AGE
+              PERFORM READ-NEXT-MOVIE
+           END-PERFORM
+
+           PERFORM PRINT-SUMMARY
+
+           PERFORM CLOSE-FILES
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * OPEN ALL FILES NEEDED FOR THE AGING RUN                        *
+      *----------------------------------------------------------------*
+       OPEN-FILES.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  MOVIES
+           OPEN OUTPUT AGERPT-RPT
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-RPT
+              DISPLAY "UNABLE TO OPEN " AGERPT-RPT-PATH
+                      " - STATUS " STATUS-RPT
+              STOP RUN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE FIRST MOVIES RECORD, BY CODIGO                 *
+      *----------------------------------------------------------------*
+       START-MOVIES-LESS.
+           INITIALIZE CODIGO
+           MOVE LOW-VALUES TO CODIGO
+
+           SET MOVIES-AT-END TO FALSE
+
+           START MOVIES KEY >= CODIGO
+                 INVALID KEY
+                     SET MOVIES-AT-END TO TRUE
+                 NOT INVALID KEY
+                     PERFORM READ-NEXT-MOVIE
+           END-START
+           .
+
+       READ-NEXT-MOVIE.
+           READ MOVIES NEXT RECORD
+                AT END SET MOVIES-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * LIST THE CURRENT MOVIE IF ITS LAST-UPDATED DATE IS OLDER THAN  *
+      * THE CUTOFF (OR HAS NEVER BEEN STAMPED AT ALL)                  *
+      *----------------------------------------------------------------*
+       CHECK-AGE.
+           IF LAST-UPDATED < CUTOFF-DATE
+              ADD 1 TO STALE-COUNT
+              PERFORM WRITE-AGE-LINE
+           END-IF
+           .
+
+       WRITE-AGE-LINE.
+           IF RPT-LINE-CNT > 55
+              PERFORM PRINT-HEADING
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING CODIGO       DELIMITED BY SIZE
+                  "  "         DELIMITED BY SIZE
+                  TITULO       DELIMITED BY SIZE
+                  "  LAST UPDATED "
+                               DELIMITED BY SIZE
+                  LAST-UPDATED DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+
+           WRITE RPT-LINE
+           ADD 1 TO RPT-LINE-CNT
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE A NEW PAGE HEADING ON THE AGING REPORT                   *
+      *----------------------------------------------------------------*
+       PRINT-HEADING.
+           ADD 1 TO RPT-PAGE
+           MOVE ZERO TO RPT-LINE-CNT
+
+           IF RPT-PAGE > 1
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE BEFORE ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING "FILMOTECA.EDUC360 - STALE CATALOG ENTRIES, CUTOFF "
+                      DELIMITED BY SIZE
+                  CUTOFF-DATE   DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 2 TO RPT-LINE-CNT
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE THE RUN TOTALS AT THE END OF THE REPORT                  *
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING REC-COUNT   DELIMITED BY SIZE
+                  " MOVIES CHECKED, "
+                              DELIMITED BY SIZE
+                  STALE-COUNT DELIMITED BY SIZE
+                  " NOT UPDATED SINCE THE CUTOFF DATE"
+                              DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * CLOSE ALL FILES                                                *
+      *----------------------------------------------------------------*
+       CLOSE-FILES.
+           CLOSE MOVIES
+           CLOSE AGERPT-RPT
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
