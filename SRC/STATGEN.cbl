@@ -0,0 +1,271 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          STATGEN.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  CATALOG STATISTICS REPORT - TOTALS PER GENRE, OVERALL         *
+      *  AVERAGE GRADE, AND TOTAL RUNNING TIME OF THE CATALOG          *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDFCV.CPY'.
+          COPY 'CPVIDGES.CPY'.
+          SELECT STATGEN-RPT ASSIGN TO STATGEN-RPT-PATH
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-RPT.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD GENRES.
+          COPY 'CPVIDGEN.CPY'.
+      *
+       FD STATGEN-RPT.
+       01 RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 STATGEN-RPT-PATH PIC X(40) VALUE "CATSTAT.LST".
+       77 STATUS-MOVIES    PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-GENRES    PIC X(2).
+           88 VALID-STATUS-GENRES VALUE IS "00" THRU "09".
+       77 STATUS-RPT       PIC X(2).
+           88 VALID-STATUS-RPT VALUE IS "00" THRU "09".
+       77 SW-MOV-EOF       PIC 9 VALUE ZERO.
+           88 MOVIES-AT-END VALUE 1, FALSE 0.
+       77 SW-GEN-EOF       PIC 9 VALUE ZERO.
+           88 GENRES-AT-END VALUE 1, FALSE 0.
+       77 RPT-PAGE         PIC 9(3) VALUE ZERO.
+       77 RPT-LINE-CNT     PIC 9(2) VALUE ZERO.
+
+      * RUNNING TOTALS ACCUMULATED WHILE WALKING MOVIES
+       77 REC-COUNT        PIC 9(5) VALUE ZERO.
+       77 NOTA-TOTAL       PIC 9(7) VALUE ZERO.
+       77 NOTA-AVERAGE     PIC 9(3)V9(2) VALUE ZERO.
+       77 DURACAO-TOTAL    PIC 9(7) VALUE ZERO.
+       77 DURACAO-HOURS    PIC 9(5) VALUE ZERO.
+       77 DURACAO-MINUTES  PIC 9(2) VALUE ZERO.
+
+      * ONE ACCUMULATOR PER POSSIBLE 3-DIGIT GENRE CODE (000-999),
+      * SUBSCRIPTED BY CODIGO-GEN + 1
+       01 GENRE-STATS-TABLE.
+           05 GENRE-STAT OCCURS 1000 TIMES INDEXED BY GS-IDX.
+               10 GS-COUNT       PIC 9(5) VALUE ZERO.
+               10 GS-NOTA-TOTAL  PIC 9(7) VALUE ZERO.
+               10 GS-DURACAO-TOT PIC 9(7) VALUE ZERO.
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+
+           PERFORM PRINT-HEADING
+
+           PERFORM READ-NEXT-MOVIE
+
+           PERFORM ACCUMULATE-ONE-MOVIE
+              UNTIL MOVIES-AT-END
+
+           PERFORM PRINT-GENRE-LINES
+
+           PERFORM PRINT-SUMMARY
+
+           PERFORM CLOSE-FILES
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * OPEN ALL FILES NEEDED FOR THE STATISTICS RUN                   *
+      *----------------------------------------------------------------*
+       OPEN-FILES.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  MOVIES
+           OPEN INPUT  GENRES
+           OPEN OUTPUT STATGEN-RPT
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-GENRES
+              DISPLAY "UNABLE TO OPEN GENRE.DAT - STATUS "
+                      STATUS-GENRES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-RPT
+              DISPLAY "UNABLE TO OPEN " STATGEN-RPT-PATH
+                      " - STATUS " STATUS-RPT
+              STOP RUN
+           END-IF
+           .
+
+       READ-NEXT-MOVIE.
+           READ MOVIES NEXT RECORD
+                AT END SET MOVIES-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * FOLD ONE MOVIES RECORD INTO THE OVERALL AND PER-GENRE TOTALS   *
+      *----------------------------------------------------------------*
+       ACCUMULATE-ONE-MOVIE.
+           ADD 1       TO REC-COUNT
+           ADD NOTA    TO NOTA-TOTAL
+           ADD DURACAO TO DURACAO-TOTAL
+
+           SET GS-IDX TO GENERO
+           SET GS-IDX UP BY 1
+           ADD 1       TO GS-COUNT       (GS-IDX)
+           ADD NOTA    TO GS-NOTA-TOTAL  (GS-IDX)
+           ADD DURACAO TO GS-DURACAO-TOT (GS-IDX)
+
+           PERFORM READ-NEXT-MOVIE
+           .
+      /
+      *----------------------------------------------------------------*
+      * LIST THE PER-GENRE TOTALS, IN GENRE-CODE ORDER                 *
+      *----------------------------------------------------------------*
+       PRINT-GENRE-LINES.
+           SET GENRES-AT-END TO FALSE
+
+           READ GENRES NEXT RECORD
+                AT END SET GENRES-AT-END TO TRUE
+           END-READ
+
+           PERFORM PRINT-ONE-GENRE-LINE
+              UNTIL GENRES-AT-END
+           .
+
+       PRINT-ONE-GENRE-LINE.
+           IF RPT-LINE-CNT > 55
+              PERFORM PRINT-HEADING
+           END-IF
+
+           SET GS-IDX TO CODIGO-GEN
+           SET GS-IDX UP BY 1
+
+           IF GS-COUNT (GS-IDX) > ZERO
+              DIVIDE GS-NOTA-TOTAL (GS-IDX) BY GS-COUNT (GS-IDX)
+                 GIVING NOTA-AVERAGE ROUNDED
+           ELSE
+              MOVE ZERO TO NOTA-AVERAGE
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING CODIGO-GEN         DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  DESC-GEN           DELIMITED BY SIZE
+                  "  MOVIES: "       DELIMITED BY SIZE
+                  GS-COUNT (GS-IDX)  DELIMITED BY SIZE
+                  "  AVG GRADE: "    DELIMITED BY SIZE
+                  NOTA-AVERAGE       DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+
+           WRITE RPT-LINE
+           ADD 1 TO RPT-LINE-CNT
+
+           READ GENRES NEXT RECORD
+                AT END SET GENRES-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE A NEW PAGE HEADING ON THE STATISTICS REPORT              *
+      *----------------------------------------------------------------*
+       PRINT-HEADING.
+           ADD 1 TO RPT-PAGE
+           MOVE ZERO TO RPT-LINE-CNT
+
+           IF RPT-PAGE > 1
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE BEFORE ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING "FILMOTECA.EDUC360 - CATALOG STATISTICS"
+                      DELIMITED BY SIZE
+                  "     PAGE "  DELIMITED BY SIZE
+                  RPT-PAGE      DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 2 TO RPT-LINE-CNT
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE THE OVERALL TOTALS AT THE END OF THE REPORT              *
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY.
+           IF REC-COUNT > ZERO
+              DIVIDE NOTA-TOTAL BY REC-COUNT
+                 GIVING NOTA-AVERAGE ROUNDED
+           ELSE
+              MOVE ZERO TO NOTA-AVERAGE
+           END-IF
+
+           DIVIDE DURACAO-TOTAL BY 60
+              GIVING DURACAO-HOURS
+              REMAINDER DURACAO-MINUTES
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING REC-COUNT    DELIMITED BY SIZE
+                  " MOVIES CATALOGED, OVERALL AVERAGE GRADE "
+                               DELIMITED BY SIZE
+                  NOTA-AVERAGE DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "TOTAL RUNNING TIME "  DELIMITED BY SIZE
+                  DURACAO-HOURS          DELIMITED BY SIZE
+                  "H "                   DELIMITED BY SIZE
+                  DURACAO-MINUTES        DELIMITED BY SIZE
+                  "M"                    DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * CLOSE ALL FILES                                                *
+      *----------------------------------------------------------------*
+       CLOSE-FILES.
+           CLOSE MOVIES
+           CLOSE GENRES
+           CLOSE STATGEN-RPT
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
