@@ -0,0 +1,16 @@
+      **
+      * COPY BOOK AUDIT TRAIL LOG RECORD - ONE ROW PER NEW/SAVE/DELETE
+      * ACTION TAKEN AGAINST THE MOVIES FILE
+      **
+       01 AUD-REC.
+           05 AUD-DATE           PIC 9(08).
+           05 AUD-TIME           PIC 9(06).
+           05 AUD-OPERATOR       PIC X(10).
+           05 AUD-CODIGO         PIC 9(05).
+           05 AUD-ACTION         PIC X(06).
+           05 AUD-OLD-TITULO     PIC X(30).
+           05 AUD-OLD-GENERO     PIC X(03).
+           05 AUD-OLD-NOTA       PIC 9(02).
+           05 AUD-NEW-TITULO     PIC X(30).
+           05 AUD-NEW-GENERO     PIC X(03).
+           05 AUD-NEW-NOTA       PIC 9(02).
