@@ -0,0 +1,1042 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          LOANS.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  LOANS MAINTENANCE SCREEN - PART OF FILMOTECA.EDUC360 GUI      *
+      *                                                                *
+      *          BUILT THE SAME WAY THE GENRES MAINTENANCE FORM IS;    *
+      *          EACH LOAN IS KEYED BY THE MOVIE CODE PLUS A LOAN      *
+      *          SEQUENCE NUMBER SO A MOVIE CAN BE LOANED OUT MORE     *
+      *          THAN ONCE OVER TIME.                                  *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDLOA.CPY'.
+          COPY 'CPVIDFCV.CPY'.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD LOANS.
+          COPY 'CPVIDLON.CPY'.
+      *
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+
+       WORKING-STORAGE      SECTION.
+               COPY "ACUGUI.DEF".
+               COPY "ACUCOBOL.DEF".
+               COPY "CRTVARS.DEF".
+               COPY "COMUNE.DEF".
+
+      * KEY STATUS
+       77 KEY-STATUS IS SPECIAL-NAMES CRT STATUS PIC 9(5) VALUE 0.
+          88 ENTER-PUSHED VALUE 13.
+          88 EXIT-PUSHED VALUE 27.
+          88 MESSAGE-RECEIVED VALUE 95.
+          88 EVENT-OCCURRED VALUE 96.
+          88 SCREEN-NO-INPUT-FIELD VALUE 97.
+
+      * PROPERTIES & USER DEFINED WORKING STORAGE
+       77 FORM1-HANDLE           USAGE IS HANDLE OF WINDOW.
+       77 FORM1-TB-1-HANDLE      USAGE IS HANDLE OF WINDOW.
+       77 FORM1-ST-1-HANDLE      USAGE IS HANDLE OF STATUS-BAR.
+       77 TOOLBAR-BMP            PIC S9(9) COMP-4.
+       77 DEFAULT-FONT           USAGE IS HANDLE OF FONT DEFAULT-FONT.
+       77 SMALL-FONT             USAGE IS HANDLE OF FONT SMALL-FONT.
+       78 TITLEX VALUE IS "FILMOTECA.EDUC360 - LOANS".
+
+       77 E-ESC             PIC  9 VALUE 1.
+       77 E-NEW             PIC  9 VALUE 1.
+       77 E-DELETE          PIC  9 VALUE 1.
+       77 E-SAVE            PIC  9 VALUE 1.
+       77 E-EDIT            PIC  9 VALUE 1.
+       77 E-RETURN          PIC  9 VALUE 1.
+
+       77 STATUS-LOANS      PIC X(2).
+           88 VALID-STATUS-LOANS VALUE IS "00" THRU "09".
+       77 STATUS-MOVIES     PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+          COPY 'CPVIDENV.CPY'.
+
+       01 SAVE-KEY.
+           10 SAVE-LOAN-CODIGO  PIC  9(05).
+           10 SAVE-LOAN-SEQ     PIC  9(05).
+
+       77 DECISION          PIC 9.
+
+       LINKAGE          SECTION.
+
+       SCREEN           SECTION.
+      * FORM
+       01
+           FORM1,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LCODE,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 2,00,
+           LINES 1,31 ,
+           SIZE 9,00 ,
+           BOXED,
+           COLOR 5,
+           ENABLED MOD-K,
+           ID IS 5201,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 5,
+           FONT SMALL-FONT
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LSEQ,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 4,00,
+           LINES 1,31 ,
+           SIZE 9,00 ,
+           BOXED,
+           COLOR 8,
+           DISABLED,
+           ID IS 5202,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 5,
+           FONT SMALL-FONT
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LBORROWER,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 6,00,
+           LINES 1,31 ,
+           SIZE 30,00 ,
+           BOXED,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5203,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 30,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LCHKOUT,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 8,00,
+           LINES 1,31 ,
+           SIZE 10,00 ,
+           BOXED,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5204,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 8,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LDUE,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 10,00,
+           LINES 1,31 ,
+           SIZE 10,00 ,
+           BOXED,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5205,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 8,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LRETURNED,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 12,00,
+           LINES 1,31 ,
+           SIZE 2,00 ,
+           BOXED,
+           UPPER,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5206,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 1,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LRETDT,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 14,00,
+           LINES 1,31 ,
+           SIZE 10,00 ,
+           BOXED,
+           COLOR 8,
+           DISABLED,
+           FONT IS SMALL-FONT,
+           ID IS 5207,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 8,
+           .
+
+      * LABEL
+       05
+           LBL-LCODE,
+           LABEL,
+           COL 3,00,
+           LINE 2,00,
+           LINES 1,31 ,
+           SIZE 16,00 ,
+           ID IS 201,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE "MOVIE CODE",
+           .
+
+      * LABEL
+       05
+           LBL-LSEQ,
+           LABEL,
+           COL 3,00,
+           LINE 4,00,
+           LINES 1,31 ,
+           SIZE 16,00 ,
+           ID IS 202,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE "LOAN NUMBER",
+           .
+
+      * LABEL
+       05
+           LBL-LBORROWER,
+           LABEL,
+           COL 3,00,
+           LINE 6,00,
+           LINES 1,31 ,
+           SIZE 16,00 ,
+           FONT IS SMALL-FONT,
+           ID IS 203,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE "BORROWER",
+           FONT DEFAULT-FONT
+           .
+
+      * LABEL
+       05
+           LBL-LCHKOUT,
+           LABEL,
+           COL 3,00,
+           LINE 8,00,
+           LINES 1,31 ,
+           SIZE 16,00 ,
+           FONT IS SMALL-FONT,
+           ID IS 204,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE "CHECKOUT (YYYYMMDD)",
+           FONT DEFAULT-FONT
+           .
+
+      * LABEL
+       05
+           LBL-LDUE,
+           LABEL,
+           COL 3,00,
+           LINE 10,00,
+           LINES 1,31 ,
+           SIZE 16,00 ,
+           FONT IS SMALL-FONT,
+           ID IS 205,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE "DUE (YYYYMMDD)",
+           FONT DEFAULT-FONT
+           .
+
+      * LABEL
+       05
+           LBL-LRETURNED,
+           LABEL,
+           COL 3,00,
+           LINE 12,00,
+           LINES 1,31 ,
+           SIZE 16,00 ,
+           FONT IS SMALL-FONT,
+           ID IS 206,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE "RETURNED (Y/N)",
+           FONT DEFAULT-FONT
+           .
+
+      * LABEL
+       05
+           LBL-LRETDT,
+           LABEL,
+           COL 3,00,
+           LINE 14,00,
+           LINES 1,31 ,
+           SIZE 16,00 ,
+           FONT IS SMALL-FONT,
+           ID IS 207,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE "RETURNED ON",
+           FONT DEFAULT-FONT
+           .
+
+      * BAR
+       05
+           FORM1-BR-1,
+           BAR,
+           COL 1,00,
+           LINE 3,92,
+           SIZE 83,50 ,
+           ID IS 4,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           COLORS (8, 8),
+           SHADING (-1, 1),
+           WIDTH 2,
+           .
+
+      * TOOLBAR
+       01
+           FORM1-TB-1,
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-ESC,
+           PUSH-BUTTON,
+           COL 1,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 1,
+           FRAMED,
+           SQUARE,
+           ENABLED E-ESC,
+           EXCEPTION-VALUE 27,
+           FLAT,
+           ID IS 2223,
+           SELF-ACT,
+           ESCAPE-BUTTON,
+           TITLE "EXIT (ESC)",
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-NEW,
+           PUSH-BUTTON,
+           COL 6,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 2,
+           FRAMED,
+           SQUARE,
+           ENABLED E-NEW,
+           EXCEPTION-VALUE 2,
+           FLAT,
+           ID IS 208,
+           SELF-ACT,
+           TITLE "NEW (F2)",
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-DELETE,
+           PUSH-BUTTON,
+           COL 16,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 4,
+           FRAMED,
+           SQUARE,
+           ENABLED E-DELETE,
+           EXCEPTION-VALUE 4,
+           FLAT,
+           ID IS 106,
+           SELF-ACT,
+           TITLE "DELETE (F4)",
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-SAVE,
+           PUSH-BUTTON,
+           COL 11,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 3,
+           FRAMED,
+           SQUARE,
+           ENABLED MOD,
+           EXCEPTION-VALUE 3,
+           FLAT,
+           ID IS 75,
+           SELF-ACT,
+           TITLE "SAVE (F3)",
+           .
+
+      * CHECK BOX
+       05
+           TOOL-EDIT,
+           CHECK-BOX,
+           COL 21,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 5,
+           FRAMED,
+           SQUARE,
+           ENABLED E-EDIT,
+           EXCEPTION-VALUE 150
+           FLAT,
+           ID IS 77,
+           SELF-ACT,
+           TITLE "EDIT (F5)",
+           VALUE MOD,
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-RETURN,
+           PUSH-BUTTON,
+           COL 26,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 6,
+           FRAMED,
+           SQUARE,
+           ENABLED E-RETURN,
+           EXCEPTION-VALUE 151,
+           FLAT,
+           ID IS 78,
+           SELF-ACT,
+           TITLE "MARK RETURNED (F6)",
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1A,
+           PUSH-BUTTON,
+           COL 46,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 10,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 1002,
+           FLAT,
+           ID IS 113,
+           SELF-ACT,
+           TITLE "&FIRST",
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1B,
+           PUSH-BUTTON,
+           COL 51,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 11,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 67,
+           FLAT,
+           ID IS 114,
+           SELF-ACT,
+           TITLE "PREVIOUS (PGDN)",
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1C,
+           PUSH-BUTTON,
+           COL 56,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 12,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 68,
+           FLAT,
+           ID IS 115,
+           SELF-ACT,
+           TITLE "NEXT (PGUP)",
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1D,
+           PUSH-BUTTON,
+           COL 61,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 13,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 1006,
+           FLAT,
+           ID IS 116,
+           SELF-ACT,
+           TITLE "&LAST",
+           .
+
+       PROCEDURE  DIVISION.
+       DECLARATIVES.
+      /
+      *----------------------------------------------------------------*
+      * DECLARATIVES TO HANDLE COMMON FILE ERRORS                      *
+      *----------------------------------------------------------------*
+       LOANS-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON LOANS.
+           SET RECLOCKED TO FALSE.
+           EVALUATE STATUS-LOANS
+           WHEN "35"
+                DISPLAY MESSAGE "FILE [LOANS] NOT FOUND!"
+                           TITLE TITLEX
+                            ICON 3
+                SET ERRORI TO TRUE
+           WHEN "93"
+                DISPLAY MESSAGE BOX "FILE ALREADY IN USE!"
+                          TITLE TITLEX
+                           ICON 3
+                GOBACK
+           END-EVALUATE.
+
+       MOVIES-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MOVIES.
+           SET RECLOCKED TO FALSE.
+           EVALUATE STATUS-MOVIES
+           WHEN "35"
+                DISPLAY MESSAGE "FILE [MOVIES] NOT FOUND!"
+                           TITLE TITLEX
+                            ICON 3
+                SET ERRORI TO TRUE
+           WHEN "93"
+                DISPLAY MESSAGE BOX "FILE ALREADY IN USE!"
+                          TITLE TITLEX
+                           ICON 3
+                GOBACK
+           END-EVALUATE.
+
+       INPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON INPUT.
+       0100-DECL.
+           EXIT.
+       I-O-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
+       0200-DECL.
+           EXIT.
+       OUTPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       0300-DECL.
+           EXIT.
+       TRANSACTION-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON TRANSACTION.
+       0400-DECL.
+           EXIT.
+       END DECLARATIVES.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-ROUTINE
+           PERFORM FORM1-OPEN-ROUTINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * INITIALIZE                                                     *
+      *----------------------------------------------------------------*
+       INITIALIZE-ROUTINE.
+           ACCEPT SYSTEM-INFORMATION FROM SYSTEM-INFO.
+           ACCEPT TERMINAL-ABILITIES FROM TERMINAL-INFO.
+           PERFORM INIT-BMP.
+           PERFORM OPEN-FILE-RTN.
+           .
+      /
+      *----------------------------------------------------------------*
+      * INITIALIZE BITMAPS                                             *
+      *----------------------------------------------------------------*
+       INIT-BMP.
+           CALL "W$BITMAP" USING WBITMAP-LOAD "..\RESOURCE\TOOLBAR.BMP",
+                   GIVING TOOLBAR-BMP.
+           .
+      /
+      *----------------------------------------------------------------*
+      * MAIN OPENING FILE ROUTINE                                      *
+      *----------------------------------------------------------------*
+       OPEN-FILE-RTN.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN  I-O LOANS
+           IF STATUS-LOANS = "35"
+              OPEN OUTPUT LOANS
+                IF VALID-STATUS-LOANS
+                   CLOSE LOANS
+                   OPEN I-O LOANS
+                END-IF
+           END-IF
+
+           IF NOT VALID-STATUS-LOANS
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN  INPUT MOVIES
+
+           IF NOT VALID-STATUS-MOVIES
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * MAIN CLOSING FILE ROUTINE                                      *
+      *----------------------------------------------------------------*
+       CLOSE-FILE-RTN.
+           CLOSE LOANS
+           CLOSE MOVIES
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
+      /
+      *----------------------------------------------------------------*
+      * SCREEN ROUTINES - WINDOW CREATION AND DISPLAY                  *
+      *----------------------------------------------------------------*
+       FORM1-OPEN-ROUTINE.
+           PERFORM FORM1-CREATE-WINDOW
+           PERFORM FORM1-PROC
+           .
+
+       FORM1-CREATE-WINDOW.
+           DISPLAY STANDARD GRAPHICAL WINDOW
+              LINES 23,62,
+              SIZE 83,50,
+              COLOR 65793,
+              CONTROL FONT SMALL-FONT,
+              CONTROLS-UNCROPPED,
+              LABEL-OFFSET 23,
+              LINK TO THREAD,
+              MODELESS,
+              NO SCROLL,
+              TITLE-BAR,
+              TITLE TITLEX,
+              AUTO-MINIMIZE,
+              WITH SYSTEM MENU,
+              USER-GRAY,
+              USER-WHITE,
+              NO WRAP,
+              HANDLE IS FORM1-HANDLE,
+
+      * TOOL BAR
+           DISPLAY TOOL-BAR
+              LINES 2,69,
+              HANDLE IN FORM1-TB-1-HANDLE
+           DISPLAY FORM1-TB-1 UPON FORM1-TB-1-HANDLE
+
+      * STATUS-BAR
+            DISPLAY STATUS-BAR
+               GRIP,
+               PANEL-WIDTHS (42, 23, 999),
+               PANEL-STYLE  (1, 1, 1),
+               PANEL-TEXT   (SPACE, SPACE, SPACE),
+               HANDLE IS FORM1-ST-1-HANDLE
+           DISPLAY FORM1 UPON FORM1-HANDLE
+
+           DISPLAY FORM1
+           PERFORM FIRST-ENTRY
+
+           MOVE ZERO TO MOD
+           MOVE 1    TO MOD-K
+
+           MODIFY TOOL-EDIT,    VALUE   MOD
+           MODIFY TOOL-DELETE,  ENABLED MOD
+           MODIFY TOOL-SAVE     ENABLED MOD
+           .
+      /
+      *----------------------------------------------------------------*
+      * ACCEPT SCREEN                                                  *
+      *----------------------------------------------------------------*
+       FORM1-PROC.
+           PERFORM UNTIL EXIT-PUSHED
+              ACCEPT FORM1
+                 ON EXCEPTION
+                    PERFORM FORM1-EVALUATE-FUNC
+              END-ACCEPT
+           END-PERFORM
+
+           DESTROY FORM1-HANDLE
+           INITIALIZE KEY-STATUS
+           .
+      /
+      *----------------------------------------------------------------*
+      * EVALUATE KEY PRESSED ON THE SCREEN (BUTTONS)                   *
+      *----------------------------------------------------------------*
+       FORM1-EVALUATE-FUNC.
+           EVALUATE KEY-STATUS
+           WHEN 150 *> THE EDIT FUNCTION
+                INQUIRE TOOL-EDIT, ENABLED IN E-EDIT
+
+                IF E-EDIT = 1
+                   IF MOD = 0
+                      MOVE 1 TO MOD
+                      MOVE 1 TO E-DELETE
+                      MOVE 0 TO MOD-K
+                   ELSE
+                      MOVE 0 TO MOD
+                      MOVE 1 TO MOD-K
+                      MOVE 0 TO E-DELETE
+                   END-IF
+
+                   MODIFY TOOL-EDIT,    VALUE   MOD
+                   MODIFY TOOL-DELETE,  ENABLED MOD
+                   MODIFY TOOL-SAVE     ENABLED MOD
+
+                   DISPLAY FORM1
+                END-IF
+           END-EVALUATE.
+
+           EVALUATE TRUE
+              WHEN EXIT-PUSHED
+                 PERFORM FORM1-EXIT
+              WHEN EVENT-OCCURRED
+                 IF EVENT-TYPE = CMD-CLOSE
+                    PERFORM FORM1-EXIT
+                 END-IF
+               WHEN KEY-STATUS = 2
+                  PERFORM NEW-ENTRY
+               WHEN KEY-STATUS = 3
+                  PERFORM SAVE-ENTRY
+               WHEN KEY-STATUS = 4
+                  PERFORM DELETE-ENTRY
+               WHEN KEY-STATUS = 151
+                  PERFORM RETURN-ENTRY
+               WHEN KEY-STATUS = 1002
+                  PERFORM FIRST-ENTRY
+               WHEN KEY-STATUS = 67
+                  PERFORM PREV-ENTRY
+               WHEN KEY-STATUS = 68
+                  PERFORM NEXT-ENTRY
+               WHEN KEY-STATUS = 1006
+                  PERFORM LAST-ENTRY
+           END-EVALUATE
+
+      * AVOID CHANGING FOCUS
+           MOVE 4 TO ACCEPT-CONTROL
+           .
+      /
+      *----------------------------------------------------------------*
+      * ADD A NEW ENTRY TO THE FILE                                    *
+      *----------------------------------------------------------------*
+       NEW-ENTRY.
+           INITIALIZE LOAN-REC
+           MOVE "N" TO LOAN-RETURNED
+
+           DISPLAY FORM1
+           PERFORM FROMREC-TOSCREEN
+
+           MOVE 5201   TO CONTROL-ID
+           MOVE 4      TO ACCEPT-CONTROL
+           .
+      /
+      *----------------------------------------------------------------*
+      * SAVE THE CURRENT RECORD FROM THE SCREEN TO THE FILE            *
+      *----------------------------------------------------------------*
+       SAVE-ENTRY.
+           PERFORM FROMSCREEN-TORECORD
+
+           MOVE LOAN-CODIGO TO CODIGO
+           READ MOVIES
+                INVALID
+                    DISPLAY MESSAGE BOX
+                       "Invalid Movie code - loan not saved!"
+                       TITLE TITLEX
+                       ICON  3
+                    EXIT PARAGRAPH
+           END-READ
+
+           IF LOAN-SEQ = ZERO
+              PERFORM GET-NEXT-LOAN-SEQ
+           END-IF
+
+           WRITE LOAN-REC
+                 INVALID KEY
+                         DISPLAY MESSAGE BOX
+                            "Save changes to the current Entry?"
+                            TITLE   TITLEX
+                            TYPE    MB-YES-NO
+                            DEFAULT MB-NO
+                            GIVING  DECISION
+
+                         IF DECISION = MB-YES
+                            REWRITE LOAN-REC
+                               INVALID KEY
+                                   DISPLAY MESSAGE BOX
+                                    "Error during REWRITE"
+                                    TITLE   TITLEX
+                         END-IF
+           END-WRITE
+
+           PERFORM FROMREC-TOSCREEN
+           .
+      /
+      *----------------------------------------------------------------*
+      * ASSIGN THE NEXT LOAN SEQUENCE NUMBER FOR THIS MOVIE CODE       *
+      *----------------------------------------------------------------*
+       GET-NEXT-LOAN-SEQ.
+           MOVE LOAN-CODIGO TO SAVE-LOAN-CODIGO
+           MOVE LOAN-CODIGO TO LOAN-CODIGO
+           MOVE HIGH-VALUES TO LOAN-SEQ
+
+           START LOANS KEY <= LOAN-KEY
+                 INVALID KEY
+                     MOVE 1 TO LOAN-SEQ
+                 NOT INVALID KEY
+                     READ LOANS PREVIOUS RECORD
+                          AT END
+                              MOVE 1 TO LOAN-SEQ
+                          NOT AT END
+                              IF LOAN-CODIGO = SAVE-LOAN-CODIGO
+                                 ADD 1 TO LOAN-SEQ
+                              ELSE
+                                 MOVE 1 TO LOAN-SEQ
+                              END-IF
+                     END-READ
+           END-START
+
+           MOVE SAVE-LOAN-CODIGO TO LOAN-CODIGO
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE FIRST LOAN RECORD                              *
+      *----------------------------------------------------------------*
+       START-LOANS-LESS.
+           INITIALIZE LOAN-KEY
+
+           MOVE LOW-VALUES TO LOAN-KEY
+
+           START LOANS  KEY >= LOAN-KEY
+                 INVALID KEY
+                     CONTINUE
+                 NOT INVALID KEY
+                     READ LOANS NEXT RECORD
+           END-START
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE LAST  LOAN RECORD                              *
+      *----------------------------------------------------------------*
+       START-LOANS-GREATER.
+           INITIALIZE LOAN-KEY
+
+           MOVE HIGH-VALUES TO LOAN-KEY
+
+           START LOANS  KEY <= LOAN-KEY
+                 INVALID KEY
+                     CONTINUE
+                 NOT INVALID KEY
+                     READ LOANS PREVIOUS RECORD
+           END-START
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW FIRST RECORD                                              *
+      *----------------------------------------------------------------*
+       FIRST-ENTRY.
+           PERFORM START-LOANS-LESS
+           PERFORM FROMREC-TOSCREEN
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW NEXT RECORD                                               *
+      *----------------------------------------------------------------*
+       NEXT-ENTRY.
+           READ LOANS NEXT
+                AT END
+                   DISPLAY MESSAGE "Reached the End of File"
+                   TITLE TITLEX
+                NOT AT END
+                   PERFORM FROMREC-TOSCREEN
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW PREVIOUS RECORD                                           *
+      *----------------------------------------------------------------*
+       PREV-ENTRY.
+           READ LOANS PREVIOUS
+                AT END
+                   DISPLAY MESSAGE "Reached the Beginning of File"
+                   TITLE TITLEX
+                NOT AT END
+                   PERFORM FROMREC-TOSCREEN
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW LAST  RECORD                                              *
+      *----------------------------------------------------------------*
+       LAST-ENTRY.
+           PERFORM START-LOANS-GREATER
+           PERFORM FROMREC-TOSCREEN
+           .
+      /
+      *----------------------------------------------------------------*
+      * PUT THE DATA FROM THE FILE INTO SCREEN FIELDS                  *
+      *----------------------------------------------------------------*
+       FROMREC-TOSCREEN.
+           MOVE ZERO       TO MOD-K
+           MOVE 1          TO MOD
+
+           MODIFY EF-LCODE      VALUE LOAN-CODIGO
+           MODIFY EF-LSEQ       VALUE LOAN-SEQ
+           MODIFY EF-LBORROWER  VALUE LOAN-BORROWER
+           MODIFY EF-LCHKOUT    VALUE LOAN-CHECKOUT-DT
+           MODIFY EF-LDUE       VALUE LOAN-DUE-DT
+           MODIFY EF-LRETURNED  VALUE LOAN-RETURNED
+           MODIFY EF-LRETDT     VALUE LOAN-RETURNED-DT
+           .
+      /
+      *----------------------------------------------------------------*
+      * PUT THE DATA FROM THE SCREEN INTO THE FILE                     *
+      *----------------------------------------------------------------*
+       FROMSCREEN-TORECORD.
+           INQUIRE EF-LCODE      VALUE LOAN-CODIGO
+           INQUIRE EF-LSEQ       VALUE LOAN-SEQ
+           INQUIRE EF-LBORROWER  VALUE LOAN-BORROWER
+           INQUIRE EF-LCHKOUT    VALUE LOAN-CHECKOUT-DT
+           INQUIRE EF-LDUE       VALUE LOAN-DUE-DT
+           INQUIRE EF-LRETURNED  VALUE LOAN-RETURNED
+           INQUIRE EF-LRETDT     VALUE LOAN-RETURNED-DT
+           .
+      /
+      *----------------------------------------------------------------*
+      * MARK THE CURRENT LOAN AS RETURNED TODAY                        *
+      *----------------------------------------------------------------*
+       RETURN-ENTRY.
+           IF LOAN-IS-RETURNED
+              DISPLAY MESSAGE BOX
+                 "This loan is already marked Returned"
+                 TITLE TITLEX
+           ELSE
+              MOVE "Y" TO LOAN-RETURNED
+              ACCEPT LOAN-RETURNED-DT FROM DATE YYYYMMDD
+              REWRITE LOAN-REC
+                 INVALID KEY
+                     DISPLAY MESSAGE BOX
+                        "Error during REWRITE"
+                        TITLE TITLEX
+                 NOT INVALID KEY
+                     DISPLAY MESSAGE "Marked Returned!"
+                     PERFORM FROMREC-TOSCREEN
+              END-REWRITE
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * DELETE THE CURRENT LOAN                                        *
+      *----------------------------------------------------------------*
+       DELETE-ENTRY.
+           INQUIRE EF-LCODE VALUE IN LOAN-CODIGO
+           INQUIRE EF-LSEQ  VALUE IN LOAN-SEQ
+           READ LOANS
+                INVALID DISPLAY MESSAGE BOX
+                        "This Entry does not exist!"
+                NOT INVALID
+                         DISPLAY MESSAGE BOX
+                            "Are You SURE? DELETE current Entry?"
+                            TITLE   TITLEX
+                            TYPE    MB-YES-NO
+                            DEFAULT MB-NO
+                            GIVING  DECISION
+
+                         IF DECISION = MB-YES
+                            DELETE  LOANS RECORD
+                            DISPLAY MESSAGE "Deleted!"
+                            PERFORM FIRST-ENTRY
+                         END-IF
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * EXIT PROGRAM                                                   *
+      *----------------------------------------------------------------*
+       EXIT-STOP-ROUTINE.
+           PERFORM CLOSE-FILE-RTN
+           CALL "W$BITMAP" USING WBITMAP-DESTROY, TOOLBAR-BMP
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * EXITING PROGRAM                                                *
+      *----------------------------------------------------------------*
+       FORM1-EXIT.
+           IF ERRORI
+              MOVE 26 TO KEY-STATUS
+              EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CLOSE-FILE-RTN
+           MOVE 27 TO KEY-STATUS
+           .
