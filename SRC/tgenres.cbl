@@ -0,0 +1,847 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          GENRES.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2025 JULY 4
+      /
+      ******************************************************************
+      *                                                                *
+      *  GENRES MAINTENANCE SCREEN - PART OF FILMOTECA.EDUC360 GUI     *
+      *           GUI C. 2025 BY ISAAC GARCIA PEVERI (IGP TECH BLOG)   *
+      *                                                                *
+      *          BUILT THE SAME WAY THE MOVIES MAINTENANCE FORM IS,   *
+      *          SO GENRES CAN BE ADDED/RENAMED/REMOVED WITHOUT        *
+      *          RERUNNING THE IMPGEN BATCH IMPORT.                    *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDGES.CPY'.
+          COPY 'CPVIDFCV.CPY'.
+          COPY 'CPVIDMGA.CPY'.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD GENRES.
+          COPY 'CPVIDGEN.CPY'.
+      *
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD MOVGEN.
+          COPY 'CPVIDMGN.CPY'.
+
+       WORKING-STORAGE      SECTION.
+               COPY "ACUGUI.DEF".
+               COPY "ACUCOBOL.DEF".
+               COPY "CRTVARS.DEF".
+               COPY "COMUNE.DEF".
+
+      * KEY STATUS
+       77 KEY-STATUS IS SPECIAL-NAMES CRT STATUS PIC 9(5) VALUE 0.
+          88 ENTER-PUSHED VALUE 13.
+          88 EXIT-PUSHED VALUE 27.
+          88 MESSAGE-RECEIVED VALUE 95.
+          88 EVENT-OCCURRED VALUE 96.
+          88 SCREEN-NO-INPUT-FIELD VALUE 97.
+
+      * PROPERTIES & USER DEFINED WORKING STORAGE
+       77 FORM1-HANDLE           USAGE IS HANDLE OF WINDOW.
+       77 FORM1-TB-1-HANDLE      USAGE IS HANDLE OF WINDOW.
+       77 FORM1-ST-1-HANDLE      USAGE IS HANDLE OF STATUS-BAR.
+       77 TOOLBAR-BMP            PIC S9(9) COMP-4.
+       77 DEFAULT-FONT           USAGE IS HANDLE OF FONT DEFAULT-FONT.
+       77 SMALL-FONT             USAGE IS HANDLE OF FONT SMALL-FONT.
+       78 TITLEX VALUE IS "FILMOTECA.EDUC360 - GENRES".
+
+       77 E-ESC             PIC  9 VALUE 1.
+       77 E-NEW             PIC  9 VALUE 1.
+       77 E-DELETE          PIC  9 VALUE 1.
+       77 E-SAVE            PIC  9 VALUE 1.
+       77 E-EDIT            PIC  9 VALUE 1.
+
+       77 STATUS-GENRES     PIC X(2).
+           88 VALID-STATUS-GENRES VALUE IS "00" THRU "09".
+       77 STATUS-MOVIES     PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-MOVGEN     PIC X(2).
+           88 VALID-STATUS-MOVGEN VALUE IS "00" THRU "09".
+       77 SW-MOVIES-EOF      PIC 9 VALUE ZERO.
+           88 MOVIES-AT-END   VALUE 1, FALSE 0.
+       77 SW-MOVGEN-EOF      PIC 9 VALUE ZERO.
+           88 MOVGEN-AT-END   VALUE 1, FALSE 0.
+       77 GENRE-IN-USE-SW    PIC 9 VALUE ZERO.
+           88 GENRE-IN-USE     VALUE 1, FALSE 0.
+           88 GENRE-NOT-IN-USE VALUE 0.
+       77 SCAN-CODIGO-GEN    PIC 9(03).
+          COPY 'CPVIDENV.CPY'.
+
+       01 SAVE-KEY.
+           10 SAVE-COD-GEN  PIC  9(02).
+
+       77 DECISION          PIC 9.
+
+       LINKAGE          SECTION.
+
+       SCREEN           SECTION.
+      * FORM
+       01
+           FORM1,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-CODGEN,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 2,00,
+           LINES 1,31 ,
+           SIZE 9,00 ,
+           BOXED,
+           UPPER,
+           COLOR 5,
+           ENABLED MOD-K,
+           ID IS 5101,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 3,
+           FONT SMALL-FONT
+           .
+
+      * ENTRY FIELD
+       05
+           EF-DESCGEN,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 5,00,
+           LINES 1,31 ,
+           SIZE 40,00 ,
+           BOXED,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5102,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 8,
+           .
+
+      * LABEL
+       05
+           LBL-CODGEN,
+           LABEL,
+           COL 3,00,
+           LINE 2,00,
+           LINES 1,31 ,
+           SIZE 13,00 ,
+           ID IS 102,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE "CODE",
+           .
+
+      * LABEL
+       05
+           LBL-DESCGEN,
+           LABEL,
+           COL 3,00,
+           LINE 5,00,
+           LINES 1,31 ,
+           SIZE 13,00 ,
+           FONT IS SMALL-FONT,
+           ID IS 103,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE "DESCRIPTION",
+           FONT DEFAULT-FONT
+           .
+
+      * BAR
+       05
+           FORM1-BR-1,
+           BAR,
+           COL 1,00,
+           LINE 3,92,
+           SIZE 83,50 ,
+           ID IS 4,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           COLORS (8, 8),
+           SHADING (-1, 1),
+           WIDTH 2,
+           .
+
+      * TOOLBAR
+       01
+           FORM1-TB-1,
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-ESC,
+           PUSH-BUTTON,
+           COL 1,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 1,
+           FRAMED,
+           SQUARE,
+           ENABLED E-ESC,
+           EXCEPTION-VALUE 27,
+           FLAT,
+           ID IS 2223,
+           SELF-ACT,
+           ESCAPE-BUTTON,
+           TITLE "EXIT (ESC)",
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-NEW,
+           PUSH-BUTTON,
+           COL 6,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 2,
+           FRAMED,
+           SQUARE,
+           ENABLED E-NEW,
+           EXCEPTION-VALUE 2,
+           FLAT,
+           ID IS 208,
+           SELF-ACT,
+           TITLE "NEW (F2)",
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-DELETE,
+           PUSH-BUTTON,
+           COL 16,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 4,
+           FRAMED,
+           SQUARE,
+           ENABLED E-DELETE,
+           EXCEPTION-VALUE 4,
+           FLAT,
+           ID IS 106,
+           SELF-ACT,
+           TITLE "DELETE (F4)",
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-SAVE,
+           PUSH-BUTTON,
+           COL 11,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 3,
+           FRAMED,
+           SQUARE,
+           ENABLED MOD,
+           EXCEPTION-VALUE 3,
+           FLAT,
+           ID IS 75,
+           SELF-ACT,
+           TITLE "SAVE (F3)",
+           .
+
+      * CHECK BOX
+       05
+           TOOL-EDIT,
+           CHECK-BOX,
+           COL 21,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 5,
+           FRAMED,
+           SQUARE,
+           ENABLED E-EDIT,
+           EXCEPTION-VALUE 150
+           FLAT,
+           ID IS 77,
+           SELF-ACT,
+           TITLE "EDIT (F5)",
+           VALUE MOD,
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1A,
+           PUSH-BUTTON,
+           COL 46,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 10,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 1002,
+           FLAT,
+           ID IS 113,
+           SELF-ACT,
+           TITLE "&FIRST",
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1B,
+           PUSH-BUTTON,
+           COL 51,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 11,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 67,
+           FLAT,
+           ID IS 114,
+           SELF-ACT,
+           TITLE "PREVIOUS (PGDN)",
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1C,
+           PUSH-BUTTON,
+           COL 56,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 12,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 68,
+           FLAT,
+           ID IS 115,
+           SELF-ACT,
+           TITLE "NEXT (PGUP)",
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1D,
+           PUSH-BUTTON,
+           COL 61,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 13,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 1006,
+           FLAT,
+           ID IS 116,
+           SELF-ACT,
+           TITLE "&LAST",
+           .
+
+       PROCEDURE  DIVISION.
+       DECLARATIVES.
+      /
+      *----------------------------------------------------------------*
+      * DECLARATIVES TO HANDLE COMMON FILE ERRORS                      *
+      *----------------------------------------------------------------*
+       GENRES-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON GENRES.
+           SET RECLOCKED TO FALSE.
+           EVALUATE STATUS-GENRES
+           WHEN "35"
+                DISPLAY MESSAGE "FILE [GENRES] NOT FOUND!"
+                           TITLE TITLEX
+                            ICON 3
+                SET ERRORI TO TRUE
+           WHEN "93"
+                DISPLAY MESSAGE BOX "FILE ALREADY IN USE!"
+                          TITLE TITLEX
+                           ICON 3
+                GOBACK
+           END-EVALUATE.
+
+       INPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON INPUT.
+       0100-DECL.
+           EXIT.
+       I-O-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
+       0200-DECL.
+           EXIT.
+       OUTPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       0300-DECL.
+           EXIT.
+       TRANSACTION-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON TRANSACTION.
+       0400-DECL.
+           EXIT.
+       END DECLARATIVES.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-ROUTINE
+           PERFORM FORM1-OPEN-ROUTINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * INITIALIZE                                                     *
+      *----------------------------------------------------------------*
+       INITIALIZE-ROUTINE.
+           ACCEPT SYSTEM-INFORMATION FROM SYSTEM-INFO.
+           ACCEPT TERMINAL-ABILITIES FROM TERMINAL-INFO.
+           PERFORM INIT-BMP.
+           PERFORM OPEN-FILE-RTN.
+           .
+      /
+      *----------------------------------------------------------------*
+      * INITIALIZE BITMAPS                                             *
+      *----------------------------------------------------------------*
+       INIT-BMP.
+           CALL "W$BITMAP" USING WBITMAP-LOAD "..\RESOURCE\TOOLBAR.BMP",
+                   GIVING TOOLBAR-BMP.
+           .
+      /
+      *----------------------------------------------------------------*
+      * MAIN OPENING FILE ROUTINE                                      *
+      *----------------------------------------------------------------*
+       OPEN-FILE-RTN.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN  I-O GENRES
+           IF STATUS-GENRES = "35"
+              OPEN OUTPUT GENRES
+                IF VALID-STATUS-GENRES
+                   CLOSE GENRES
+                   OPEN I-O GENRES
+                END-IF
+           END-IF
+
+           IF NOT VALID-STATUS-GENRES
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN INPUT MOVIES
+           IF NOT VALID-STATUS-MOVIES
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN INPUT MOVGEN
+           IF NOT VALID-STATUS-MOVGEN
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * MAIN CLOSING FILE ROUTINE                                      *
+      *----------------------------------------------------------------*
+       CLOSE-FILE-RTN.
+           CLOSE GENRES
+           CLOSE MOVIES
+           CLOSE MOVGEN
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
+      /
+      *----------------------------------------------------------------*
+      * SCREEN ROUTINES - WINDOW CREATION AND DISPLAY                  *
+      *----------------------------------------------------------------*
+       FORM1-OPEN-ROUTINE.
+           PERFORM FORM1-CREATE-WINDOW
+           PERFORM FORM1-PROC
+           .
+
+       FORM1-CREATE-WINDOW.
+           DISPLAY STANDARD GRAPHICAL WINDOW
+              LINES 23,62,
+              SIZE 83,50,
+              COLOR 65793,
+              CONTROL FONT SMALL-FONT,
+              CONTROLS-UNCROPPED,
+              LABEL-OFFSET 23,
+              LINK TO THREAD,
+              MODELESS,
+              NO SCROLL,
+              TITLE-BAR,
+              TITLE TITLEX,
+              AUTO-MINIMIZE,
+              WITH SYSTEM MENU,
+              USER-GRAY,
+              USER-WHITE,
+              NO WRAP,
+              HANDLE IS FORM1-HANDLE,
+
+      * TOOL BAR
+           DISPLAY TOOL-BAR
+              LINES 2,69,
+              HANDLE IN FORM1-TB-1-HANDLE
+           DISPLAY FORM1-TB-1 UPON FORM1-TB-1-HANDLE
+
+      * STATUS-BAR
+            DISPLAY STATUS-BAR
+               GRIP,
+               PANEL-WIDTHS (42, 23, 999),
+               PANEL-STYLE  (1, 1, 1),
+               PANEL-TEXT   (SPACE, SPACE, SPACE),
+               HANDLE IS FORM1-ST-1-HANDLE
+           DISPLAY FORM1 UPON FORM1-HANDLE
+
+           DISPLAY FORM1
+           PERFORM FIRST-ENTRY
+
+           MOVE ZERO TO MOD
+           MOVE 1    TO MOD-K
+
+           MODIFY TOOL-EDIT,    VALUE   MOD
+           MODIFY TOOL-DELETE,  ENABLED MOD
+           MODIFY TOOL-SAVE     ENABLED MOD
+           .
+      /
+      *----------------------------------------------------------------*
+      * ACCEPT SCREEN                                                  *
+      *----------------------------------------------------------------*
+       FORM1-PROC.
+           PERFORM UNTIL EXIT-PUSHED
+              ACCEPT FORM1
+                 ON EXCEPTION
+                    PERFORM FORM1-EVALUATE-FUNC
+              END-ACCEPT
+           END-PERFORM
+
+           DESTROY FORM1-HANDLE
+           INITIALIZE KEY-STATUS
+           .
+      /
+      *----------------------------------------------------------------*
+      * EVALUATE KEY PRESSED ON THE SCREEN (BUTTONS)                   *
+      *----------------------------------------------------------------*
+       FORM1-EVALUATE-FUNC.
+           EVALUATE KEY-STATUS
+           WHEN 150 *> THE EDIT FUNCTION
+                INQUIRE TOOL-EDIT, ENABLED IN E-EDIT
+
+                IF E-EDIT = 1
+                   IF MOD = 0
+                      MOVE 1 TO MOD
+                      MOVE 1 TO E-DELETE
+                      MOVE 0 TO MOD-K
+                   ELSE
+                      MOVE 0 TO MOD
+                      MOVE 1 TO MOD-K
+                      MOVE 0 TO E-DELETE
+                   END-IF
+
+                   MODIFY TOOL-EDIT,    VALUE   MOD
+                   MODIFY TOOL-DELETE,  ENABLED MOD
+                   MODIFY TOOL-SAVE     ENABLED MOD
+
+                   DISPLAY FORM1
+                END-IF
+           END-EVALUATE.
+
+           EVALUATE TRUE
+              WHEN EXIT-PUSHED
+                 PERFORM FORM1-EXIT
+              WHEN EVENT-OCCURRED
+                 IF EVENT-TYPE = CMD-CLOSE
+                    PERFORM FORM1-EXIT
+                 END-IF
+               WHEN KEY-STATUS = 2
+                  PERFORM NEW-ENTRY
+               WHEN KEY-STATUS = 3
+                  PERFORM SAVE-ENTRY
+               WHEN KEY-STATUS = 4
+                  PERFORM DELETE-ENTRY
+               WHEN KEY-STATUS = 1002
+                  PERFORM FIRST-ENTRY
+               WHEN KEY-STATUS = 67
+                  PERFORM PREV-ENTRY
+               WHEN KEY-STATUS = 68
+                  PERFORM NEXT-ENTRY
+               WHEN KEY-STATUS = 1006
+                  PERFORM LAST-ENTRY
+           END-EVALUATE
+
+      * AVOID CHANGING FOCUS
+           MOVE 4 TO ACCEPT-CONTROL
+           .
+      /
+      *----------------------------------------------------------------*
+      * ADD A NEW ENTRY TO THE FILE                                    *
+      *----------------------------------------------------------------*
+       NEW-ENTRY.
+           PERFORM START-GENRES-GREATER
+
+           READ GENRES
+                INVALID KEY
+                        CONTINUE
+                NOT INVALID KEY ADD 1 TO CODIGO-GEN
+           END-READ
+
+           MOVE SPACES TO DESC-GEN
+
+           DISPLAY FORM1
+           PERFORM FROMREC-TOSCREEN
+
+           MOVE 5102   TO CONTROL-ID
+           MOVE 4      TO ACCEPT-CONTROL
+           .
+      /
+      *----------------------------------------------------------------*
+      * SAVE THE CURRENT RECORD FROM THE SCREEN TO THE FILE            *
+      *----------------------------------------------------------------*
+       SAVE-ENTRY.
+           PERFORM FROMSCREEN-TORECORD
+
+           WRITE REG-GEN
+                 INVALID KEY
+                         DISPLAY MESSAGE BOX
+                            "Save changes to the current Entry?"
+                            TITLE   TITLEX
+                            TYPE    MB-YES-NO
+                            DEFAULT MB-NO
+                            GIVING  DECISION
+
+                         IF DECISION = MB-YES
+                            REWRITE REG-GEN
+                               INVALID KEY
+                                   DISPLAY MESSAGE BOX
+                                    "Error during REWRITE"
+                                    TITLE   TITLEX
+                         END-IF
+           END-WRITE
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE FIRST FREE RECORD                              *
+      *----------------------------------------------------------------*
+       START-GENRES-LESS.
+           INITIALIZE CODIGO-GEN
+
+           MOVE LOW-VALUES      TO CODIGO-GEN
+
+           START GENRES  KEY >= CODIGO-GEN
+                 INVALID KEY
+                     MOVE 1      TO CODIGO-GEN
+                 NOT INVALID KEY
+                     READ GENRES NEXT RECORD
+           END-START
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE LAST  FREE RECORD                              *
+      *----------------------------------------------------------------*
+       START-GENRES-GREATER.
+           INITIALIZE CODIGO-GEN
+
+           MOVE HIGH-VALUES      TO CODIGO-GEN
+
+           START GENRES  KEY <= CODIGO-GEN
+                 INVALID KEY
+                     MOVE 1      TO CODIGO-GEN
+                 NOT INVALID KEY
+                     READ GENRES PREVIOUS RECORD
+           END-START
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW FIRST RECORD                                              *
+      *----------------------------------------------------------------*
+       FIRST-ENTRY.
+           PERFORM START-GENRES-LESS
+           PERFORM FROMREC-TOSCREEN
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW NEXT RECORD                                               *
+      *----------------------------------------------------------------*
+       NEXT-ENTRY.
+           READ GENRES NEXT
+                AT END
+                   DISPLAY MESSAGE "Reached the End of File"
+                   TITLE TITLEX
+                NOT AT END
+                   PERFORM FROMREC-TOSCREEN
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW PREVIOUS RECORD                                           *
+      *----------------------------------------------------------------*
+       PREV-ENTRY.
+           READ GENRES PREVIOUS
+                AT END
+                   DISPLAY MESSAGE "Reached the Beginning of File"
+                   TITLE TITLEX
+                NOT AT END
+                   PERFORM FROMREC-TOSCREEN
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW LAST  RECORD                                              *
+      *----------------------------------------------------------------*
+       LAST-ENTRY.
+           PERFORM START-GENRES-GREATER
+           PERFORM FROMREC-TOSCREEN
+           .
+      /
+      *----------------------------------------------------------------*
+      * PUT THE DATA FROM THE FILE INTO SCREEN FIELDS                  *
+      *----------------------------------------------------------------*
+       FROMREC-TOSCREEN.
+           MOVE ZERO       TO MOD-K
+           MOVE 1          TO MOD
+
+           MODIFY EF-CODGEN   VALUE CODIGO-GEN
+           MODIFY EF-DESCGEN  VALUE DESC-GEN
+           .
+      /
+      *----------------------------------------------------------------*
+      * PUT THE DATA FROM THE SCREEN INTO THE FILE                     *
+      *----------------------------------------------------------------*
+       FROMSCREEN-TORECORD.
+           INQUIRE EF-CODGEN   VALUE CODIGO-GEN
+           INQUIRE EF-DESCGEN  VALUE DESC-GEN
+           .
+      /
+      *----------------------------------------------------------------*
+      * DELETE THE CURRENT GENRE                                       *
+      *----------------------------------------------------------------*
+       DELETE-ENTRY.
+           INQUIRE EF-CODGEN VALUE IN CODIGO-GEN
+           READ GENRES
+                INVALID DISPLAY MESSAGE BOX
+                        "This Entry does not exist!"
+                NOT INVALID
+                         PERFORM CHECK-GENRE-IN-USE
+
+                         IF GENRE-IN-USE
+                            DISPLAY MESSAGE BOX
+                               "This genre is still used by one or more movies - not deleted!"
+                               TITLE TITLEX
+                               ICON  3
+                         ELSE
+                            DISPLAY MESSAGE BOX
+                               "Are You SURE? DELETE current Entry?"
+                               TITLE   TITLEX
+                               TYPE    MB-YES-NO
+                               DEFAULT MB-NO
+                               GIVING  DECISION
+
+                            IF DECISION = MB-YES
+                               DELETE  GENRES RECORD
+                               DISPLAY MESSAGE "Deleted!"
+                               PERFORM FIRST-ENTRY
+                            END-IF
+                         END-IF
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * SET GENRE-IN-USE IF ANY MOVIE STILL CARRIES THIS GENRE, EITHER *
+      * AS ITS PRIMARY GENERO OR AS ONE OF ITS ADDITIONAL GENRES IN    *
+      * MOVGEN.  MOVIES HAS NO ALTERNATE KEY ON GENERO, SO BOTH FILES  *
+      * ARE SCANNED SEQUENTIALLY FROM THE TOP.                         *
+      *----------------------------------------------------------------*
+       CHECK-GENRE-IN-USE.
+           SET GENRE-NOT-IN-USE TO TRUE
+
+           MOVE LOW-VALUES TO CODIGO
+           SET MOVIES-AT-END TO FALSE
+
+           START MOVIES KEY >= CODIGO
+                 INVALID KEY
+                     SET MOVIES-AT-END TO TRUE
+                 NOT INVALID KEY
+                     READ MOVIES NEXT RECORD
+                          AT END SET MOVIES-AT-END TO TRUE
+                     END-READ
+           END-START
+
+           PERFORM UNTIL MOVIES-AT-END
+                      OR GENRE-IN-USE
+              MOVE GENERO TO SCAN-CODIGO-GEN
+              IF SCAN-CODIGO-GEN = CODIGO-GEN
+                 SET GENRE-IN-USE TO TRUE
+              END-IF
+
+              READ MOVIES NEXT RECORD
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           IF GENRE-NOT-IN-USE
+              MOVE LOW-VALUES TO MG-KEY
+              SET MOVGEN-AT-END TO FALSE
+
+              START MOVGEN KEY >= MG-KEY
+                    INVALID KEY
+                        SET MOVGEN-AT-END TO TRUE
+                    NOT INVALID KEY
+                        READ MOVGEN NEXT RECORD
+                             AT END SET MOVGEN-AT-END TO TRUE
+                        END-READ
+              END-START
+
+              PERFORM UNTIL MOVGEN-AT-END
+                         OR GENRE-IN-USE
+                 IF MG-CODIGO-GEN = CODIGO-GEN
+                    SET GENRE-IN-USE TO TRUE
+                 END-IF
+
+                 READ MOVGEN NEXT RECORD
+                      AT END SET MOVGEN-AT-END TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * EXIT PROGRAM                                                   *
+      *----------------------------------------------------------------*
+       EXIT-STOP-ROUTINE.
+           PERFORM CLOSE-FILE-RTN
+           CALL "W$BITMAP" USING WBITMAP-DESTROY, TOOLBAR-BMP
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * EXITING PROGRAM                                                *
+      *----------------------------------------------------------------*
+       FORM1-EXIT.
+           IF ERRORI
+              MOVE 26 TO KEY-STATUS
+              EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CLOSE-FILE-RTN
+           MOVE 27 TO KEY-STATUS
+           .
