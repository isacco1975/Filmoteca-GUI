@@ -0,0 +1,6 @@
+      **
+      * COPY BOOK GENRES DATA FILE
+      **
+       01 REG-GEN.
+           05 CODIGO-GEN            PIC 9(03).
+           05 DESC-GEN              PIC X(08).
