@@ -0,0 +1,7 @@
+      **
+      * COPY BOOK DESCRIPTION FILE - AUDIT TRAIL LOG
+      **
+           SELECT AUDIT-LOG
+              ASSIGN       TO AUDIT-PATH
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS  IS STATUS-AUDIT.
