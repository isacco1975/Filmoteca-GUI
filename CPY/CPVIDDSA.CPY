@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK DESCRIPTION FILE - DISTRIBUTORS LOOKUP FILE
+      **
+           SELECT DISTRIBS
+              ASSIGN       TO DISTRIBS-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              LOCK MODE    IS MANUAL
+              FILE STATUS  IS STATUS-DISTRIBS
+              RECORD KEY   IS DST-NAME.
