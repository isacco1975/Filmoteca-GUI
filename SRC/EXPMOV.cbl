@@ -0,0 +1,119 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EXPMOV.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  UTILITY TO EXPORT MOVIES.DAT TO A DELIMITED FLAT FILE         *
+      *  (REVERSE OF IMPGEN, WHICH ONLY IMPORTS GENRES)                *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDFCV.CPY'.
+          SELECT OFILEO1 ASSIGN TO "MOVIES.TXT"
+                         ORGANIZATION LINE SEQUENTIAL
+                         FILE STATUS  IS STATUS-OFILEO1.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD OFILEO1.
+       01 REC-OFILEO1               PIC X(80).
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 STATUS-MOVIES    PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-OFILEO1   PIC X(2).
+           88 VALID-STATUS-OFILEO1 VALUE IS "00" THRU "09".
+       77 SW-MOV-EOF       PIC 9 VALUE ZERO.
+           88 MOVIES-AT-END VALUE 1, FALSE 0.
+       77 EXP-COUNT        PIC 9(5) VALUE ZERO.
+       01 EXP-LINE.
+           05 EXP-CODIGO            PIC 9(05).
+           05 FILLER                PIC X(01) VALUE ";".
+           05 EXP-TITULO            PIC X(30).
+           05 FILLER                PIC X(01) VALUE ";".
+           05 EXP-GENERO            PIC X(03).
+           05 FILLER                PIC X(01) VALUE ";".
+           05 EXP-DURACAO           PIC 9(03).
+           05 FILLER                PIC X(01) VALUE ";".
+           05 EXP-DISTRIB           PIC X(15).
+           05 FILLER                PIC X(01) VALUE ";".
+           05 EXP-NOTA              PIC 9(02).
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  MOVIES
+           OPEN OUTPUT OFILEO1
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-OFILEO1
+              DISPLAY "UNABLE TO OPEN MOVIES.TXT - STATUS "
+                      STATUS-OFILEO1
+              STOP RUN
+           END-IF
+
+           READ MOVIES NEXT RECORD
+                AT END SET MOVIES-AT-END TO TRUE
+           END-READ
+
+           PERFORM EXPORT-ONE-RECORD
+              UNTIL MOVIES-AT-END
+
+           DISPLAY EXP-COUNT " RECORD(S) EXPORTED TO MOVIES.TXT"
+
+           CLOSE MOVIES
+           CLOSE OFILEO1
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE ONE RECORD IN CODIGO;TITULO;GENERO;DURACAO;DISTRIB;NOTA  *
+      * FORMAT AND ADVANCE TO THE NEXT MOVIES RECORD                   *
+      *----------------------------------------------------------------*
+       EXPORT-ONE-RECORD.
+           MOVE CODIGO  TO EXP-CODIGO
+           MOVE TITULO  TO EXP-TITULO
+           MOVE GENERO  TO EXP-GENERO
+           MOVE DURACAO TO EXP-DURACAO
+           MOVE DISTRIB TO EXP-DISTRIB
+           MOVE NOTA    TO EXP-NOTA
+
+           MOVE EXP-LINE TO REC-OFILEO1
+           WRITE REC-OFILEO1
+           ADD 1 TO EXP-COUNT
+
+           READ MOVIES NEXT RECORD
+                AT END SET MOVIES-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
