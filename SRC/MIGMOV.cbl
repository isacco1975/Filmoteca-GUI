@@ -0,0 +1,149 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          MIGMOV.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  ONE-TIME UTILITY TO MIGRATE MOVIES.DAT FROM THE OLD 350-BYTE  *
+      *  RECORD LAYOUT (NO ARCHIVED FLAG, NO CERTIFICATION/MEDIA       *
+      *  FORMAT/SERIES FIELDS, BUT ALREADY CARRYING THE POSTER IMAGE)  *
+      *  TO THE CURRENT CPVIDDAT.CPY LAYOUT USED BY TMOVIES            *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          SELECT OLD-MOVIES
+                 ASSIGN       TO 'MOVIES.OLD'
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE  IS SEQUENTIAL
+                 FILE STATUS  IS STATUS-OLD-MOVIES
+                 RECORD KEY   IS OLD-CODIGO.
+          COPY 'CPVIDFCV.CPY'.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD OLD-MOVIES.
+      *
+      * OLD RECORD LAYOUT - LRECL 350, NO ARCHIVED FLAG, NO
+      * CERTIFICATION/MEDIA-FORMAT/SERIES FIELDS, BUT THE POSTER
+      * IMAGE WAS ALREADY PRESENT (THE LAYOUT MOVIES.DAT USED BEFORE
+      * THE ARCHIVED/CERTIFICATION/MEDIA-FORMAT/SERIES FIELDS AND
+      * CURRENT CPVIDDAT.CPY LAYOUT WERE ADDED)
+      *
+       01 OLD-MOV-REC.
+           05 OLD-CODIGO            PIC 9(05).
+           05 OLD-TITULO            PIC X(30).
+           05 OLD-GENERO            PIC X(02).
+           05 OLD-DURACAO           PIC 9(03).
+           05 OLD-DISTRIB           PIC X(15).
+           05 OLD-NOTA              PIC 9(02).
+           05 FILLER                PIC X(37).
+           05 OLD-IMAGEN            PIC X(256).
+
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 STATUS-OLD-MOVIES PIC X(2).
+           88 VALID-STATUS-OLD-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-MOVIES     PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 SW-OLD-EOF        PIC 9 VALUE ZERO.
+           88 OLD-MOVIES-AT-END VALUE 1, FALSE 0.
+       77 MIG-COUNT         PIC 9(5) VALUE ZERO.
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+
+           READ OLD-MOVIES NEXT
+                AT END SET OLD-MOVIES-AT-END TO TRUE
+           END-READ
+
+           PERFORM MIGRATE-ONE-RECORD
+              UNTIL OLD-MOVIES-AT-END
+
+           DISPLAY MIG-COUNT " RECORDS MIGRATED TO THE NEW LAYOUT"
+
+           PERFORM CLOSE-FILES
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * OPEN THE OLD (INPUT) AND NEW (OUTPUT) MOVIES FILES             *
+      *----------------------------------------------------------------*
+       OPEN-FILES.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  OLD-MOVIES
+           OPEN OUTPUT MOVIES
+
+           IF NOT VALID-STATUS-OLD-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.OLD - STATUS "
+                      STATUS-OLD-MOVIES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * CONVERT ONE OLD-LAYOUT RECORD AND WRITE IT UNDER THE NEW       *
+      * LAYOUT, DEFAULTING THE FIELDS THAT DID NOT EXIST BEFORE        *
+      *----------------------------------------------------------------*
+       MIGRATE-ONE-RECORD.
+           INITIALIZE MOV-REC
+
+           MOVE OLD-CODIGO  TO CODIGO
+           MOVE OLD-TITULO  TO TITULO
+           MOVE OLD-GENERO  TO GENERO
+           MOVE OLD-DURACAO TO DURACAO
+           MOVE OLD-DISTRIB TO DISTRIB
+           MOVE OLD-NOTA    TO NOTA
+           MOVE "N"         TO ARCHIVED
+           MOVE OLD-IMAGEN  TO IMAGEN
+
+           WRITE MOV-REC
+                 INVALID KEY
+                     DISPLAY "DUPLICATE CODE " CODIGO
+                             " - RECORD SKIPPED"
+                 NOT INVALID KEY
+                     ADD 1 TO MIG-COUNT
+           END-WRITE
+
+           READ OLD-MOVIES NEXT
+                AT END SET OLD-MOVIES-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * CLOSE ALL FILES                                                *
+      *----------------------------------------------------------------*
+       CLOSE-FILES.
+           CLOSE OLD-MOVIES
+           CLOSE MOVIES
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
