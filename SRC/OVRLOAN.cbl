@@ -0,0 +1,224 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          OVRLOAN.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  OVERDUE-LOANS REPORT - LISTS EVERY LOAN PAST ITS DUE DATE     *
+      *  AND STILL NOT RETURNED, WITH THE BORROWER AND THE MOVIE       *
+      *  TITLE FROM MOVIES.DAT                                         *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDLOA.CPY'.
+          COPY 'CPVIDFCV.CPY'.
+          SELECT OVRLOAN-RPT ASSIGN TO OVRLOAN-RPT-PATH
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-RPT.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD LOANS.
+          COPY 'CPVIDLON.CPY'.
+      *
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD OVRLOAN-RPT.
+       01 RPT-LINE                 PIC X(100).
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 OVRLOAN-RPT-PATH PIC X(40) VALUE "OVRLOAN.LST".
+       77 STATUS-LOANS     PIC X(2).
+           88 VALID-STATUS-LOANS VALUE IS "00" THRU "09".
+       77 STATUS-MOVIES    PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-RPT       PIC X(2).
+           88 VALID-STATUS-RPT VALUE IS "00" THRU "09".
+       77 SW-LOANS-EOF     PIC 9 VALUE ZERO.
+           88 LOANS-AT-END VALUE 1, FALSE 0.
+       77 RPT-PAGE         PIC 9(3) VALUE ZERO.
+       77 RPT-LINE-CNT     PIC 9(2) VALUE ZERO.
+       77 REC-COUNT        PIC 9(5) VALUE ZERO.
+       77 OVERDUE-COUNT    PIC 9(5) VALUE ZERO.
+       77 TODAY-DATE       PIC 9(08) VALUE ZERO.
+       77 DAYS-OVERDUE     PIC 9(05) VALUE ZERO.
+       77 RPT-TITULO       PIC X(30) VALUE SPACES.
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+           PERFORM OPEN-FILES
+
+           PERFORM PRINT-HEADING
+
+           SET LOANS-AT-END TO FALSE
+           READ LOANS NEXT RECORD
+                AT END SET LOANS-AT-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL LOANS-AT-END
+              ADD 1 TO REC-COUNT
+              PERFORM CHECK-OVERDUE
+
+              READ LOANS NEXT RECORD
+                   AT END SET LOANS-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           PERFORM PRINT-SUMMARY
+
+           PERFORM CLOSE-FILES
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * OPEN ALL FILES NEEDED FOR THE OVERDUE-LOANS RUN                *
+      *----------------------------------------------------------------*
+       OPEN-FILES.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  LOANS
+           OPEN INPUT  MOVIES
+           OPEN OUTPUT OVRLOAN-RPT
+
+           IF NOT VALID-STATUS-LOANS
+              DISPLAY "UNABLE TO OPEN LOANS.DAT - STATUS "
+                      STATUS-LOANS
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-RPT
+              DISPLAY "UNABLE TO OPEN " OVRLOAN-RPT-PATH
+                      " - STATUS " STATUS-RPT
+              STOP RUN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * LIST THE CURRENT LOAN IF IT IS PAST DUE AND NOT RETURNED       *
+      *----------------------------------------------------------------*
+       CHECK-OVERDUE.
+           IF LOAN-IS-OUT AND LOAN-DUE-DT < TODAY-DATE
+              ADD 1 TO OVERDUE-COUNT
+              COMPUTE DAYS-OVERDUE =
+                 FUNCTION INTEGER-OF-DATE (TODAY-DATE)
+                 - FUNCTION INTEGER-OF-DATE (LOAN-DUE-DT)
+
+              MOVE LOAN-CODIGO TO CODIGO
+              READ MOVIES
+                   INVALID
+                       MOVE "?? TITLE NOT FOUND ??" TO RPT-TITULO
+                   NOT INVALID
+                       MOVE TITULO TO RPT-TITULO
+              END-READ
+
+              PERFORM WRITE-OVERDUE-LINE
+           END-IF
+           .
+
+       WRITE-OVERDUE-LINE.
+           IF RPT-LINE-CNT > 55
+              PERFORM PRINT-HEADING
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING LOAN-CODIGO   DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  RPT-TITULO    DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  LOAN-BORROWER DELIMITED BY SIZE
+                  "  DUE "      DELIMITED BY SIZE
+                  LOAN-DUE-DT   DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  DAYS-OVERDUE  DELIMITED BY SIZE
+                  " DAY(S) OVERDUE"
+                                DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+
+           WRITE RPT-LINE
+           ADD 1 TO RPT-LINE-CNT
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE A NEW PAGE HEADING ON THE OVERDUE-LOANS REPORT           *
+      *----------------------------------------------------------------*
+       PRINT-HEADING.
+           ADD 1 TO RPT-PAGE
+           MOVE ZERO TO RPT-LINE-CNT
+
+           IF RPT-PAGE > 1
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE BEFORE ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING "FILMOTECA.EDUC360 - OVERDUE LOANS AS OF "
+                      DELIMITED BY SIZE
+                  TODAY-DATE    DELIMITED BY SIZE
+                  "     PAGE "  DELIMITED BY SIZE
+                  RPT-PAGE      DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 2 TO RPT-LINE-CNT
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE THE RUN TOTALS AT THE END OF THE REPORT                  *
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING REC-COUNT      DELIMITED BY SIZE
+                  " LOAN(S) CHECKED, "
+                                 DELIMITED BY SIZE
+                  OVERDUE-COUNT  DELIMITED BY SIZE
+                  " OVERDUE"     DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * CLOSE ALL FILES                                                *
+      *----------------------------------------------------------------*
+       CLOSE-FILES.
+           CLOSE LOANS
+           CLOSE MOVIES
+           CLOSE OVRLOAN-RPT
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
