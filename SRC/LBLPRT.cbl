@@ -0,0 +1,176 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          LBLPRT.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  SHELF/CASE LABEL PRINTING UTILITY - PRINTS ONE ADHESIVE       *
+      *  LABEL SLIP PER CATALOG ENTRY (CODE, TITLE, CODE-39 BARCODE    *
+      *  TEXT) FOR A GIVEN RANGE OF CODIGO VALUES                      *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDFCV.CPY'.
+          SELECT LBLPRT-RPT ASSIGN TO LBLPRT-RPT-PATH
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-RPT.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD LBLPRT-RPT.
+       01 RPT-LINE                 PIC X(40).
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 LBLPRT-RPT-PATH  PIC X(40) VALUE "LABELS.LST".
+       77 STATUS-MOVIES    PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-RPT       PIC X(2).
+           88 VALID-STATUS-RPT VALUE IS "00" THRU "09".
+       77 SW-MOV-EOF       PIC 9 VALUE ZERO.
+           88 MOVIES-AT-END VALUE 1, FALSE 0.
+       77 FROM-CODIGO      PIC 9(05) VALUE ZERO.
+       77 TO-CODIGO        PIC 9(05) VALUE ZERO.
+       77 LABEL-COUNT      PIC 9(05) VALUE ZERO.
+       77 BARCODE-TEXT     PIC X(07) VALUE SPACES.
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           DISPLAY "FROM CODE (00000 FOR FIRST): " WITH NO ADVANCING
+           ACCEPT FROM-CODIGO
+
+           DISPLAY "TO CODE (00000 FOR LAST)   : " WITH NO ADVANCING
+           ACCEPT TO-CODIGO
+
+           IF TO-CODIGO = ZERO
+              MOVE 99999 TO TO-CODIGO
+           END-IF
+
+           PERFORM OPEN-FILES
+
+           PERFORM START-MOVIES-RANGE
+
+           PERFORM UNTIL MOVIES-AT-END
+                      OR CODIGO > TO-CODIGO
+              PERFORM PRINT-ONE-LABEL
+              PERFORM READ-NEXT-MOVIE
+           END-PERFORM
+
+           DISPLAY LABEL-COUNT " LABEL(S) PRINTED TO " LBLPRT-RPT-PATH
+
+           PERFORM CLOSE-FILES
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * OPEN ALL FILES NEEDED FOR THE LABEL RUN                        *
+      *----------------------------------------------------------------*
+       OPEN-FILES.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  MOVIES
+           OPEN OUTPUT LBLPRT-RPT
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-RPT
+              DISPLAY "UNABLE TO OPEN " LBLPRT-RPT-PATH
+                      " - STATUS " STATUS-RPT
+              STOP RUN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE FIRST MOVIES RECORD AT OR ABOVE FROM-CODIGO    *
+      *----------------------------------------------------------------*
+       START-MOVIES-RANGE.
+           MOVE FROM-CODIGO TO CODIGO
+
+           SET MOVIES-AT-END TO FALSE
+
+           START MOVIES KEY >= CODIGO
+                 INVALID KEY
+                     SET MOVIES-AT-END TO TRUE
+                 NOT INVALID KEY
+                     PERFORM READ-NEXT-MOVIE
+           END-START
+           .
+
+       READ-NEXT-MOVIE.
+           READ MOVIES NEXT RECORD
+                AT END SET MOVIES-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * PRINT ONE LABEL SLIP - CODE, TITLE, AND A CODE-39 STYLE        *
+      * BARCODE LINE (ASTERISKS ARE THE CODE-39 START/STOP CHARACTER)  *
+      *----------------------------------------------------------------*
+       PRINT-ONE-LABEL.
+           ADD 1 TO LABEL-COUNT
+           MOVE CODIGO TO BARCODE-TEXT
+
+           MOVE SPACES TO RPT-LINE
+           STRING "----------------------------------------"
+                  DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "CODE:  " DELIMITED BY SIZE
+                  CODIGO    DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "TITLE: " DELIMITED BY SIZE
+                  TITULO    DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "*"           DELIMITED BY SIZE
+                  BARCODE-TEXT  DELIMITED BY SIZE
+                  "*"           DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * CLOSE ALL FILES                                                *
+      *----------------------------------------------------------------*
+       CLOSE-FILES.
+           CLOSE MOVIES
+           CLOSE LBLPRT-RPT
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
