@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK MOVIE/ACTOR LINKING FILE - ONE ROW PER CAST MEMBER
+      * ATTACHED TO A MOVIE, LINKING CODIGO TO THE ACTORS FILE'S
+      * ACT-ID
+      **
+       01 MA-REC.
+           05 MA-KEY.
+               10 MA-CODIGO         PIC 9(05).
+               10 MA-ACT-ID         PIC 9(05).
