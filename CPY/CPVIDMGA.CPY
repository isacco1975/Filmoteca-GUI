@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK DESCRIPTION FILE - MOVIE/GENRE LINKING FILE
+      **
+           SELECT MOVGEN
+              ASSIGN       TO MOVGEN-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              LOCK MODE    IS MANUAL
+              FILE STATUS  IS STATUS-MOVGEN
+              RECORD KEY   IS MG-KEY.
