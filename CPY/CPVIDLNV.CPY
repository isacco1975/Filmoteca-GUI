@@ -0,0 +1,50 @@
+      **
+      * COPY BOOK SCREEN CAPTION LANGUAGE TABLE - HOLDS THE ON-SCREEN
+      * TEXT FOR EVERY MAIN-SCREEN LABEL AND BUTTON IN THE CURRENTLY
+      * SELECTED LANGUAGE.  EACH FIELD DEFAULTS TO ITS ENGLISH VALUE
+      * AND IS OVERWRITTEN BY LOAD-CAPTIONS (CPVIDLNP.CPY) WHEN THE
+      * FILMOTECA_LANG ENVIRONMENT VARIABLE SELECTS PORTUGUESE OR
+      * SPANISH
+      **
+       77 FMT-LOCALE          PIC X(02) VALUE SPACES.
+
+       77 CAP-CODE            PIC X(20) VALUE "CODE".
+       77 CAP-TITLE           PIC X(20) VALUE "TITLE".
+       77 CAP-GENRE           PIC X(20) VALUE "GENRE".
+       77 CAP-GRADE           PIC X(20) VALUE "GRADE".
+       77 CAP-DURATION        PIC X(20) VALUE "DURATION".
+       77 CAP-DISTRIB         PIC X(20) VALUE "DISTRIBUTION".
+       77 CAP-CERTIFICATION   PIC X(20) VALUE "CERTIFICATION".
+       77 CAP-MEDIA-FORMAT    PIC X(20) VALUE "MEDIA FORMAT".
+       77 CAP-COPIES          PIC X(20) VALUE "COPIES ON HAND".
+       77 CAP-AUDIO-LANG      PIC X(20) VALUE "AUDIO LANGUAGE".
+       77 CAP-SUBTITLES       PIC X(20) VALUE "SUBTITLES".
+       77 CAP-SERIES-CODE     PIC X(20) VALUE "SERIES CODE".
+       77 CAP-VIEW-SERIES     PIC X(20) VALUE "VIEW SERIES".
+       77 CAP-ADDL-GENRES     PIC X(20) VALUE "ADDITIONAL GENRES".
+       77 CAP-ADD-GENRE       PIC X(20) VALUE "ADD GENRE...".
+       77 CAP-REMOVE-GENRE    PIC X(20) VALUE "REMOVE GENRE".
+       77 CAP-NOTAPPL         PIC X(20) VALUE "<NOT APPLICABLE>".
+       77 CAP-LOGO            PIC X(20) VALUE "LOGO".
+       77 CAP-GENRES-BTN      PIC X(20) VALUE "GENRES...".
+       77 CAP-LOANS-BTN       PIC X(20) VALUE "LOANS...".
+       77 CAP-ABOUT-BTN       PIC X(20) VALUE "ABOUT...".
+       77 CAP-CAST-BTN        PIC X(20) VALUE "CAST...".
+       77 CAP-PRINTCARD-BTN   PIC X(20) VALUE "PRINT CARD...".
+       77 CAP-EXIT            PIC X(20) VALUE "EXIT (ESC)".
+       77 CAP-NEW             PIC X(20) VALUE "NEW (F2)".
+       77 CAP-DELETE          PIC X(20) VALUE "DELETE (F4)".
+       77 CAP-SAVE            PIC X(20) VALUE "SAVE (F3)".
+       77 CAP-PREVIEW         PIC X(20) VALUE "PREVIEW (F6)".
+       77 CAP-EDIT            PIC X(20) VALUE "EDIT (F5)".
+       77 CAP-PRINT           PIC X(20) VALUE "PRINT (F7)".
+       77 CAP-SEARCH          PIC X(20) VALUE "SEARCH (F8)".
+       77 CAP-PICK            PIC X(20) VALUE "PICK (F9)".
+       77 CAP-BYTITLE         PIC X(20) VALUE "BY TITLE".
+       77 CAP-ARCHIVED        PIC X(20) VALUE "ARCHIVED".
+       77 CAP-RESTORE         PIC X(20) VALUE "RESTORE".
+       77 CAP-GRID            PIC X(20) VALUE "GRID".
+       77 CAP-FIRST           PIC X(20) VALUE "&FIRST".
+       77 CAP-PREVIOUS        PIC X(20) VALUE "PREVIOUS (PGDN)".
+       77 CAP-NEXT            PIC X(20) VALUE "NEXT (PGUP)".
+       77 CAP-LAST            PIC X(20) VALUE "&LAST".
