@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK DESCRIPTION FILE - OPERATOR LOGIN/ROLE FILE
+      **
+           SELECT OPERATORS
+              ASSIGN       TO OPERATORS-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              LOCK MODE    IS MANUAL
+              FILE STATUS  IS STATUS-OPERATORS
+              RECORD KEY   IS OPR-ID.
