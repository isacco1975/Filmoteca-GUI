@@ -51,9 +51,13 @@
 
            set environment "XZOOM_LAYOUT" to "Grid".
 
-           evaluate como-file         
-           when "MOVIES.DAT" 
+           evaluate como-file
+           when "MOVIES.DAT"
                 perform PREPARA-MOVIES             |CERCA
+           when "GENRE.DAT"
+                perform PREPARA-GENRES
+           when "ACTOR.DAT"
+                perform PREPARA-ACTORS
            when other
                 display message box "guarda che non è ancora stato fatto
       -                             "IL PARAGRAFO DI PREPARAZIONE PER QU
@@ -80,34 +84,124 @@
            move  80                      to xzoom-sw.
            move "MOVIES.DAT"             to xzoom-file-name(1).
            move  0                       to xzoom-file-key.
-           move  4                       to xzoom-fields.
+           move  5                       to xzoom-fields.
 
       * CAMPO 1
            add 1 to idx
            move  5                       to xzoom-field-length(idx).
            move  0                       to xzoom-field-offset(idx).
            move  13                      to xzoom-field-column(idx).
-           move "CODE"                   to xzoom-field-name(idx).  
-           set  xzoom-ft-alpha(idx)      to true. 
+           move "CODE"                   to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
 
       * CAMPO 2
            add 1 to idx
            move  20                      to xzoom-field-length(idx).
            move  5                       to xzoom-field-offset(idx).
            move  25                      to xzoom-field-column(idx).
-           move "TITLE"                  to xzoom-field-name(idx).  
-           set  xzoom-ft-alpha(idx)      to true. 
+           move "TITLE"                  to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
 
       * CAMPO 3
            add 1 to idx
            move  15                      to xzoom-field-length(idx).
-           move  40                      to xzoom-field-offset(idx).
+           move  41                      to xzoom-field-offset(idx).
            move  25                      to xzoom-field-column(idx).
-           move "DISTRIB"                to xzoom-field-name(idx).  
-           set  xzoom-ft-alpha(idx)      to true. 
+           move "DISTRIB"                to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
 
-           move  -1                     to xzoom-delimiter-offset.
-           move  5                      to xzoom-delimiter-length.
-           move "000"                   to xzoom-from-value.
-           move "000"                   to xzoom-to-value.
+      * CAMPO 4 - GRADE (NOTA)
+           add 1 to idx
+           move  2                       to xzoom-field-length(idx).
+           move  56                      to xzoom-field-offset(idx).
+           move  8                       to xzoom-field-column(idx).
+           move "GRADE"                  to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+      * CAMPO 5 - DURATION (DURACAO)
+           add 1 to idx
+           move  3                       to xzoom-field-length(idx).
+           move  38                      to xzoom-field-offset(idx).
+           move  8                       to xzoom-field-column(idx).
+           move "DURATION"               to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+           move  -1                     to xzoom-delimiter-offset(1).
+           move  5                      to xzoom-delimiter-length(1).
+           move "000"                   to xzoom-from-value(1).
+           move "000"                   to xzoom-to-value(1).
+
+      * TYPE-AHEAD FILTER ON TITLE, ALONGSIDE THE CODE FILTER ABOVE
+           move  5                      to xzoom-delimiter-offset(2).
+           move  20                     to xzoom-delimiter-length(2).
+           move spaces                  to xzoom-from-value(2).
+           move high-values             to xzoom-to-value(2).
+
+      ***---
+       PREPARA-GENRES.
+           initialize xzoom-linkage xzoom-ext-info(1).
+
+           move zero to idx.
+           move  zero                    to xzoom-row.
+           move  zero                    to xzoom-cln.
+           move  16                      to xzoom-lw.
+           move  80                      to xzoom-sw.
+           move "GENRE.DAT"              to xzoom-file-name(1).
+           move  0                       to xzoom-file-key.
+           move  2                       to xzoom-fields.
+
+      * CAMPO 1
+           add 1 to idx
+           move  3                       to xzoom-field-length(idx).
+           move  0                       to xzoom-field-offset(idx).
+           move  13                      to xzoom-field-column(idx).
+           move "CODE"                   to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+      * CAMPO 2
+           add 1 to idx
+           move  8                       to xzoom-field-length(idx).
+           move  3                       to xzoom-field-offset(idx).
+           move  30                      to xzoom-field-column(idx).
+           move "DESCRIPTION"            to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+           move  -1                     to xzoom-delimiter-offset(1).
+           move  3                      to xzoom-delimiter-length(1).
+           move "000"                   to xzoom-from-value(1).
+           move "000"                   to xzoom-to-value(1).
+
+      ***---
+       PREPARA-ACTORS.
+           initialize xzoom-linkage xzoom-ext-info(1).
+
+           move zero to idx.
+           move  zero                    to xzoom-row.
+           move  zero                    to xzoom-cln.
+           move  16                      to xzoom-lw.
+           move  80                      to xzoom-sw.
+           move "ACTOR.DAT"              to xzoom-file-name(1).
+           move  0                       to xzoom-file-key.
+           move  2                       to xzoom-fields.
+
+      * CAMPO 1
+           add 1 to idx
+           move  5                       to xzoom-field-length(idx).
+           move  0                       to xzoom-field-offset(idx).
+           move  13                      to xzoom-field-column(idx).
+           move "CODE"                   to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+      * CAMPO 2
+           add 1 to idx
+           move  30                      to xzoom-field-length(idx).
+           move  5                       to xzoom-field-offset(idx).
+           move  30                      to xzoom-field-column(idx).
+           move "NAME"                   to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+           move  -1                     to xzoom-delimiter-offset(1).
+           move  5                      to xzoom-delimiter-length(1).
+           move "00000"                 to xzoom-from-value(1).
+           move "00000"                 to xzoom-to-value(1).
 
