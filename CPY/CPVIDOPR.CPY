@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK OPERATOR LOGIN/ROLE RECORD - ONE ROW PER OPERATOR
+      * ALLOWED TO LOG IN TO THE CATALOG
+      **
+       01 OPR-REC.
+           05 OPR-ID             PIC X(10).
+           05 OPR-PASSWORD       PIC X(10).
+           05 OPR-ROLE           PIC X(01).
+               88 OPR-IS-ADMIN    VALUE "A".
+               88 OPR-IS-VIEWER   VALUE "V".
