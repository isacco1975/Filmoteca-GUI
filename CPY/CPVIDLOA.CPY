@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK DESCRIPTION FILE - LOANS
+      **
+           SELECT LOANS
+              ASSIGN       TO LOANS-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              LOCK MODE    IS MANUAL
+              FILE STATUS  IS STATUS-LOANS
+              RECORD KEY   IS LOAN-KEY.
