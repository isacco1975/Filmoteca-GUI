@@ -0,0 +1,65 @@
+      **
+      * COPY BOOK - RESOLVE THE DATA-FILE DIRECTORY AND BUILD THE
+      * FULL PATH OF EACH CATALOG DATA FILE.  THE DIRECTORY COMES
+      * FROM THE OPTIONAL FILMOTECA_DATA_DIR ENVIRONMENT VARIABLE,
+      * DEFAULTING TO THE CURRENT DIRECTORY WHEN IT IS NOT SET.
+      * PERFORM THIS PARAGRAPH BEFORE THE FIRST OPEN OF ANY OF THE
+      * FILES BELOW.
+      **
+       RESOLVE-DATA-PATHS.
+           ACCEPT FMT-DATA-DIR FROM ENVIRONMENT "FILMOTECA_DATA_DIR"
+
+           IF FMT-DATA-DIR = SPACES
+              MOVE "."            TO FMT-DATA-DIR
+           END-IF
+
+           STRING FMT-DATA-DIR   DELIMITED BY SPACE
+                  "/MOVIES.dat"  DELIMITED BY SIZE
+             INTO MOVIES-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR   DELIMITED BY SPACE
+                  "/GENRE.dat"   DELIMITED BY SIZE
+             INTO GENRES-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR    DELIMITED BY SPACE
+                  "/LOANS.dat"    DELIMITED BY SIZE
+             INTO LOANS-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR    DELIMITED BY SPACE
+                  "/MOVGEN.dat"   DELIMITED BY SIZE
+             INTO MOVGEN-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR    DELIMITED BY SPACE
+                  "/AUDIT.LOG"    DELIMITED BY SIZE
+             INTO AUDIT-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR    DELIMITED BY SPACE
+                  "/OPERATOR.dat" DELIMITED BY SIZE
+             INTO OPERATORS-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR    DELIMITED BY SPACE
+                  "/DISTRIB.dat"  DELIMITED BY SIZE
+             INTO DISTRIBS-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR    DELIMITED BY SPACE
+                  "/ACTOR.dat"    DELIMITED BY SIZE
+             INTO ACTORS-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR    DELIMITED BY SPACE
+                  "/MOVACT.dat"   DELIMITED BY SIZE
+             INTO MOVACT-PATH
+           END-STRING
+
+           STRING FMT-DATA-DIR     DELIMITED BY SPACE
+                  "/MOVIES.SALVAGE" DELIMITED BY SIZE
+             INTO SALVAGE-PATH
+           END-STRING
+           .
