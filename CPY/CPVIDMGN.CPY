@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK MOVIE/GENRE LINKING FILE - ONE ROW PER ADDITIONAL
+      * GENRE TAGGED ON A MOVIE, BEYOND ITS PRIMARY GENERO
+      **
+       01 MG-REC.
+           05 MG-KEY.
+               10 MG-CODIGO         PIC 9(05).
+               10 MG-CODIGO-GEN     PIC 9(03).
