@@ -2,7 +2,7 @@
       * COPY BOOK DESCRIPTION DATA FILES GENRES
       **
            SELECT GENRES
-              ASSIGN       TO 'GENRE.dat'
+              ASSIGN       TO GENRES-PATH
               ORGANIZATION IS INDEXED
               ACCESS MODE  IS DYNAMIC
               RECORD KEY   IS CODIGO-GEN WITH NO DUPLICATES
