@@ -0,0 +1,175 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          BKUPMOV.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  SCHEDULED BACKUP UTILITY - COPIES EVERY MOVIES.DAT AND        *
+      *  GENRE.DAT RECORD TO A DATE-STAMPED SEQUENTIAL ARCHIVE FILE    *
+      *  SO A PRIOR DAY'S CATALOG CAN BE RECOVERED IF NEEDED           *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDFCV.CPY'.
+          COPY 'CPVIDGES.CPY'.
+          SELECT MOVIES-BKUP ASSIGN TO WS-MOVIES-BKUP-PATH
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS  IS STATUS-MOVIES-BKUP.
+          SELECT GENRE-BKUP  ASSIGN TO WS-GENRE-BKUP-PATH
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS  IS STATUS-GENRE-BKUP.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD GENRES.
+          COPY 'CPVIDGEN.CPY'.
+      *
+       FD MOVIES-BKUP.
+       01 REC-MOVIES-BKUP           PIC X(350).
+      *
+       FD GENRE-BKUP.
+       01 REC-GENRE-BKUP            PIC X(11).
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 STATUS-MOVIES      PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-GENRES      PIC X(2).
+           88 VALID-STATUS-GENRES VALUE IS "00" THRU "09".
+       77 STATUS-MOVIES-BKUP PIC X(2).
+           88 VALID-STATUS-MOVIES-BKUP VALUE IS "00" THRU "09".
+       77 STATUS-GENRE-BKUP  PIC X(2).
+           88 VALID-STATUS-GENRE-BKUP VALUE IS "00" THRU "09".
+       77 SW-MOV-EOF         PIC 9 VALUE ZERO.
+           88 MOVIES-AT-END   VALUE 1, FALSE 0.
+       77 SW-GEN-EOF         PIC 9 VALUE ZERO.
+           88 GENRES-AT-END   VALUE 1, FALSE 0.
+       77 BKUP-DATE          PIC 9(08) VALUE ZERO.
+       77 WS-MOVIES-BKUP-PATH PIC X(40) VALUE SPACES.
+       77 WS-GENRE-BKUP-PATH  PIC X(40) VALUE SPACES.
+       77 MOV-BKUP-COUNT     PIC 9(5) VALUE ZERO.
+       77 GEN-BKUP-COUNT     PIC 9(5) VALUE ZERO.
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM RESOLVE-DATA-PATHS
+
+           ACCEPT BKUP-DATE FROM DATE YYYYMMDD
+
+           STRING "MOVIES."  DELIMITED BY SIZE
+                  BKUP-DATE  DELIMITED BY SIZE
+                  ".BAK"     DELIMITED BY SIZE
+             INTO WS-MOVIES-BKUP-PATH
+           END-STRING
+
+           STRING "GENRE."   DELIMITED BY SIZE
+                  BKUP-DATE  DELIMITED BY SIZE
+                  ".BAK"     DELIMITED BY SIZE
+             INTO WS-GENRE-BKUP-PATH
+           END-STRING
+
+           PERFORM BACKUP-MOVIES
+           PERFORM BACKUP-GENRES
+
+           DISPLAY MOV-BKUP-COUNT " MOVIES RECORD(S) BACKED UP TO "
+                   WS-MOVIES-BKUP-PATH
+           DISPLAY GEN-BKUP-COUNT " GENRE RECORD(S) BACKED UP TO "
+                   WS-GENRE-BKUP-PATH
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * COPY EVERY MOVIES RECORD TO THE DATE-STAMPED BACKUP FILE       *
+      *----------------------------------------------------------------*
+       BACKUP-MOVIES.
+           OPEN INPUT  MOVIES
+           OPEN OUTPUT MOVIES-BKUP
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-MOVIES-BKUP
+              DISPLAY "UNABLE TO OPEN " WS-MOVIES-BKUP-PATH
+                      " - STATUS " STATUS-MOVIES-BKUP
+              STOP RUN
+           END-IF
+
+           READ MOVIES NEXT RECORD
+                AT END SET MOVIES-AT-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL MOVIES-AT-END
+              MOVE MOV-REC TO REC-MOVIES-BKUP
+              WRITE REC-MOVIES-BKUP
+              ADD 1 TO MOV-BKUP-COUNT
+
+              READ MOVIES NEXT RECORD
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE MOVIES
+           CLOSE MOVIES-BKUP
+           .
+      /
+      *----------------------------------------------------------------*
+      * COPY EVERY GENRES RECORD TO THE DATE-STAMPED BACKUP FILE       *
+      *----------------------------------------------------------------*
+       BACKUP-GENRES.
+           OPEN INPUT  GENRES
+           OPEN OUTPUT GENRE-BKUP
+
+           IF NOT VALID-STATUS-GENRES
+              DISPLAY "UNABLE TO OPEN GENRE.DAT - STATUS " STATUS-GENRES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-GENRE-BKUP
+              DISPLAY "UNABLE TO OPEN " WS-GENRE-BKUP-PATH
+                      " - STATUS " STATUS-GENRE-BKUP
+              STOP RUN
+           END-IF
+
+           READ GENRES NEXT RECORD
+                AT END SET GENRES-AT-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL GENRES-AT-END
+              MOVE REG-GEN TO REC-GENRE-BKUP
+              WRITE REC-GENRE-BKUP
+              ADD 1 TO GEN-BKUP-COUNT
+
+              READ GENRES NEXT RECORD
+                   AT END SET GENRES-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE GENRES
+           CLOSE GENRE-BKUP
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
