@@ -0,0 +1,87 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          EXPGEN.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  UTILITY TO EXPORT GENRES BACK OUT TO A GENRES.TXT-COMPATIBLE  *
+      *  FLAT FILE - COMPANION TO IMPGEN                               *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          SELECT OFILEO1 ASSIGN TO "GENRES.TXT"
+                         ORGANIZATION LINE SEQUENTIAL.
+          COPY 'CPVIDGES.CPY'.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD OFILEO1.
+       01 REC-OFILEO1.
+          10 IFILE01-COD PIC X(3).
+          10 IFILE01-DES PIC X(8).
+
+       FD GENRES.
+          COPY 'CPVIDGEN.CPY'.
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 STATUS-GENRES PIC XX.
+       77 SW-GEN-EOF     PIC 9 VALUE ZERO.
+           88 GENRES-AT-END VALUE 1, FALSE 0.
+       77 EXP-COUNT      PIC 9(5) VALUE ZERO.
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  GENRES
+           OPEN OUTPUT OFILEO1
+
+           READ GENRES NEXT RECORD
+                AT END SET GENRES-AT-END TO TRUE
+           END-READ
+
+           PERFORM EXPORT-ONE-GENRE
+              UNTIL GENRES-AT-END
+
+           DISPLAY EXP-COUNT " GENRE(S) EXPORTED TO GENRES.TXT"
+
+           CLOSE GENRES
+           CLOSE OFILEO1
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE ONE GENRE RECORD AND ADVANCE TO THE NEXT                 *
+      *----------------------------------------------------------------*
+       EXPORT-ONE-GENRE.
+           MOVE CODIGO-GEN TO IFILE01-COD
+           MOVE DESC-GEN   TO IFILE01-DES
+
+           WRITE REC-OFILEO1
+           ADD 1 TO EXP-COUNT
+
+           READ GENRES NEXT RECORD
+                AT END SET GENRES-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
