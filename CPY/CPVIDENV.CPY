@@ -0,0 +1,17 @@
+      **
+      * COPY BOOK DATA-FILE DIRECTORY CONFIGURATION - HOLDS THE
+      * RESOLVED FULL PATH OF EVERY CATALOG DATA FILE SO THE
+      * FILE-CONTROL SELECT CLAUSES CAN ASSIGN TO A VARIABLE NAME
+      * INSTEAD OF A HARDCODED LITERAL
+      **
+       77 FMT-DATA-DIR       PIC X(60) VALUE SPACES.
+       77 MOVIES-PATH        PIC X(70) VALUE SPACES.
+       77 GENRES-PATH        PIC X(70) VALUE SPACES.
+       77 LOANS-PATH         PIC X(70) VALUE SPACES.
+       77 MOVGEN-PATH        PIC X(70) VALUE SPACES.
+       77 AUDIT-PATH         PIC X(70) VALUE SPACES.
+       77 OPERATORS-PATH     PIC X(70) VALUE SPACES.
+       77 DISTRIBS-PATH      PIC X(70) VALUE SPACES.
+       77 ACTORS-PATH        PIC X(70) VALUE SPACES.
+       77 MOVACT-PATH        PIC X(70) VALUE SPACES.
+       77 SALVAGE-PATH       PIC X(70) VALUE SPACES.
