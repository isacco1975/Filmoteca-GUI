@@ -0,0 +1,26 @@
+      **
+      * COPY BOOK MOVIES DATA FILE
+      **
+       01 MOV-REC.                  *> LRECL 286
+           05 CODIGO                PIC 9(05).
+           05 TITULO                PIC X(30).
+           05 GENERO                PIC X(03).
+           05 DURACAO               PIC 9(03).
+           05 DISTRIB               PIC X(15).
+           05 NOTA                  PIC 9(02).
+           05 ARCHIVED               PIC X(01).
+               88 REC-ARCHIVED       VALUE "Y".
+               88 REC-ACTIVE         VALUE "N", " ".
+           05 LAST-UPDATED           PIC 9(08).
+           05 SERIES-CODE            PIC 9(05).
+           05 CERTIFICATION         PIC X(05).
+               88 CERT-IS-VALID      VALUE "G    ", "PG   ",
+                                            "PG-13", "R    ".
+           05 MEDIA-FORMAT          PIC X(07).
+               88 FORMAT-IS-VALID    VALUE "VHS    ", "DVD    ",
+                                            "BLU-RAY", "DIGITAL".
+           05 COPIES-ON-HAND        PIC 9(03).
+           05 AUDIO-LANGUAGE        PIC X(03).
+           05 SUBTITLES             PIC X(03).
+           05 FILLER                PIC X(01).
+           05 IMAGEN                PIC X(256).
\ No newline at end of file
