@@ -18,22 +18,47 @@
        FILE-CONTROL.
           SELECT IFILEO1 ASSIGN TO "GENRES.TXT"
                          ORGANIZATION LINE SEQUENTIAL.
+          SELECT REJECTS ASSIGN TO "GENRES.REJ"
+                         ORGANIZATION LINE SEQUENTIAL
+                         FILE STATUS  IS STATUS-REJECTS.
+          SELECT RESTART-FILE ASSIGN TO "IMPGEN.RST"
+                         ORGANIZATION LINE SEQUENTIAL
+                         FILE STATUS  IS STATUS-RESTART.
           COPY 'CPVIDGES.CPY'.
 
        DATA                 DIVISION.
        FILE                 SECTION.
        FD IFILEO1.
        01 REC-IFILEO1.
-          10 IFILE01-COD PIC X(2).
+          10 IFILE01-COD PIC X(3).
           10 IFILE01-DES PIC X(8).
-             
+
        FD GENRES.
           COPY 'CPVIDGEN.CPY'.
-       
+      *
+       FD REJECTS.
+       01 REC-REJECTS               PIC X(60).
+      *
+       FD RESTART-FILE.
+       01 REC-RESTART               PIC 9(7).
+
       *
        WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
        77 STATUS-GENRES PIC XX.
-       
+           88 VALID-STATUS-GENRES VALUE IS "00" THRU "09".
+       77 STATUS-REJECTS   PIC X(2).
+           88 VALID-STATUS-REJECTS VALUE IS "00" THRU "09".
+       77 LOAD-COUNT       PIC 9(5) VALUE ZERO.
+       77 SKIP-COUNT       PIC 9(5) VALUE ZERO.
+
+      * RESTART / CHECKPOINT SUPPORT
+       77 STATUS-RESTART   PIC X(2).
+           88 VALID-STATUS-RESTART VALUE IS "00" THRU "09".
+       77 RESTART-LINE-NO  PIC 9(7) VALUE ZERO.
+       77 CURRENT-LINE-NO  PIC 9(7) VALUE ZERO.
+       77 CHECKPOINT-EVERY PIC 9(3) VALUE 50.
+
        LINKAGE          SECTION.
 
        SCREEN           SECTION.
@@ -44,23 +69,123 @@
       * MAIN                                                           *
       *----------------------------------------------------------------*
        MAIN-LOGIC.
+           PERFORM RESOLVE-DATA-PATHS
+
+           PERFORM READ-RESTART-CHECKPOINT
+
            OPEN INPUT IFILEO1
-           OPEN OUTPUT GENRES
-           
-           READ IFILEO1 AT END MOVE HIGH-VALUES TO REC-IFILEO1 
+           OPEN OUTPUT REJECTS
+
+      *> A RESTART FROM A PRIOR, INTERRUPTED RUN - OR A PLAIN RERUN
+      *> AGAINST A CATALOG THAT ALREADY HAS GENRES LOADED - MUST NOT
+      *> TRUNCATE WHAT IS ALREADY ON FILE, SO OPEN I-O (MERGE) WHENEVER
+      *> GENRES.DAT ALREADY EXISTS, AND ONLY CREATE IT FRESH THE FIRST
+      *> TIME THROUGH
+           OPEN I-O GENRES
+           IF NOT VALID-STATUS-GENRES
+              OPEN OUTPUT GENRES
+           END-IF
+
+           IF RESTART-LINE-NO > ZERO
+              DISPLAY "RESUMING AFTER LINE " RESTART-LINE-NO
+              PERFORM SKIP-ALREADY-LOADED-LINES
+           END-IF
+
+           READ IFILEO1 AT END MOVE HIGH-VALUES TO REC-IFILEO1
            END-READ
-           
+
            PERFORM UNTIL REC-IFILEO1 = HIGH-VALUES
+              ADD 1 TO CURRENT-LINE-NO
               MOVE IFILE01-COD TO CODIGO-GEN CONVERT
               MOVE IFILE01-DES TO DESC-GEN
+
               WRITE REG-GEN
-              
-              READ IFILEO1 AT END MOVE HIGH-VALUES TO REC-IFILEO1 
+                    INVALID KEY
+                        ADD 1 TO SKIP-COUNT
+                        PERFORM LOG-REJECTED-GENRE
+                    NOT INVALID KEY
+                        ADD 1 TO LOAD-COUNT
+              END-WRITE
+
+              IF FUNCTION MOD (CURRENT-LINE-NO, CHECKPOINT-EVERY) = ZERO
+                 PERFORM WRITE-RESTART-CHECKPOINT
+              END-IF
+
+              READ IFILEO1 AT END MOVE HIGH-VALUES TO REC-IFILEO1
               END-READ
            END-PERFORM
-           
+
+           DISPLAY LOAD-COUNT " GENRE(S) LOADED, "
+                   SKIP-COUNT " REJECTED AS DUPLICATE CODES"
+
+           MOVE ZERO TO RESTART-LINE-NO
+           PERFORM WRITE-RESTART-CHECKPOINT
+
            CLOSE IFILEO1
            CLOSE GENRES
-           
+           CLOSE REJECTS
+
            STOP RUN
            .
+      /
+      *----------------------------------------------------------------*
+      * READ THE LAST CHECKPOINTED LINE NUMBER, IF ANY, SO A PRIOR     *
+      * INTERRUPTED RUN CAN BE RESUMED                                 *
+      *----------------------------------------------------------------*
+       READ-RESTART-CHECKPOINT.
+           MOVE ZERO TO RESTART-LINE-NO
+
+           OPEN INPUT RESTART-FILE
+
+           IF VALID-STATUS-RESTART
+              READ RESTART-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE REC-RESTART TO RESTART-LINE-NO
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * CHECKPOINT THE CURRENT LINE NUMBER TO THE RESTART FILE         *
+      *----------------------------------------------------------------*
+       WRITE-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE CURRENT-LINE-NO TO REC-RESTART
+           WRITE REC-RESTART
+           CLOSE RESTART-FILE
+           .
+      /
+      *----------------------------------------------------------------*
+      * DISCARD THE LINES ALREADY LOADED BY THE RUN BEING RESUMED      *
+      *----------------------------------------------------------------*
+       SKIP-ALREADY-LOADED-LINES.
+           PERFORM WITH TEST AFTER
+                   VARYING CURRENT-LINE-NO FROM 1 BY 1
+                     UNTIL CURRENT-LINE-NO >= RESTART-LINE-NO
+                        OR REC-IFILEO1 = HIGH-VALUES
+              READ IFILEO1 AT END MOVE HIGH-VALUES TO REC-IFILEO1
+              END-READ
+           END-PERFORM
+           .
+      /
+      *----------------------------------------------------------------*
+      * LOG A GENRE CODE REJECTED BECAUSE IT IS ALREADY ON FILE        *
+      *----------------------------------------------------------------*
+       LOG-REJECTED-GENRE.
+           MOVE SPACES TO REC-REJECTS
+           STRING CODIGO-GEN DELIMITED BY SIZE
+                  "  "       DELIMITED BY SIZE
+                  DESC-GEN   DELIMITED BY SIZE
+                  "  <-- DUPLICATE CODE, NOT LOADED"
+                             DELIMITED BY SIZE
+             INTO REC-REJECTS
+           END-STRING
+
+           WRITE REC-REJECTS
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
