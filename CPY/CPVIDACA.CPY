@@ -0,0 +1,11 @@
+      **
+      * COPY BOOK DESCRIPTION FILE - ACTORS/CAST DIRECTORY FILE
+      **
+           SELECT ACTORS
+              ASSIGN       TO ACTORS-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              LOCK MODE    IS MANUAL
+              FILE STATUS  IS STATUS-ACTORS
+              RECORD KEY   IS ACT-ID
+              ALTERNATE RECORD KEY IS ACT-NAME.
