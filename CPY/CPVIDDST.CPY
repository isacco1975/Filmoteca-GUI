@@ -0,0 +1,7 @@
+      **
+      * COPY BOOK DISTRIBUTORS LOOKUP FILE - ONE ROW PER KNOWN
+      * DISTRIBUTOR NAME, KEYED BY THE NAME ITSELF SO EF-DISTRIB
+      * CAN VALIDATE/AUTOCOMPLETE AGAINST IT
+      **
+       01 DST-REC.
+           05 DST-NAME              PIC X(15).
