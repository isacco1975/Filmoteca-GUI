@@ -0,0 +1,147 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          IMPMOV.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  UTILITY TO IMPORT MOVIES FROM A DELIMITED FLAT FILE INTO THE  *
+      *  INDEXED MOVIES.DAT - COMPANION TO EXPMOV, MODELED ON IMPGEN'S *
+      *  FLAT-FILE IMPORT PATTERN                                     *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          SELECT IFILEO1 ASSIGN TO "MOVIES.TXT"
+                         ORGANIZATION LINE SEQUENTIAL.
+          SELECT REJECTS ASSIGN TO "MOVIES.REJ"
+                         ORGANIZATION LINE SEQUENTIAL
+                         FILE STATUS  IS STATUS-REJECTS.
+          COPY 'CPVIDFCV.CPY'.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD IFILEO1.
+       01 REC-IFILEO1               PIC X(80).
+
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD REJECTS.
+       01 REC-REJECTS               PIC X(60).
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 STATUS-MOVIES    PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-REJECTS   PIC X(2).
+           88 VALID-STATUS-REJECTS VALUE IS "00" THRU "09".
+       77 SW-IFILEO1-EOF   PIC 9 VALUE ZERO.
+           88 IFILEO1-AT-END VALUE 1, FALSE 0.
+       77 LOAD-COUNT       PIC 9(5) VALUE ZERO.
+       77 SKIP-COUNT       PIC 9(5) VALUE ZERO.
+
+      * ONE INPUT LINE, IN THE SAME CODIGO;TITULO;GENERO;DURACAO;
+      * DISTRIB;NOTA FORMAT WRITTEN BY EXPMOV
+       01 IMP-LINE.
+           05 IMP-CODIGO            PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 IMP-TITULO            PIC X(30).
+           05 FILLER                PIC X(01).
+           05 IMP-GENERO            PIC X(03).
+           05 FILLER                PIC X(01).
+           05 IMP-DURACAO           PIC 9(03).
+           05 FILLER                PIC X(01).
+           05 IMP-DISTRIB           PIC X(15).
+           05 FILLER                PIC X(01).
+           05 IMP-NOTA              PIC 9(02).
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  IFILEO1
+           OPEN I-O    MOVIES
+           OPEN OUTPUT REJECTS
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+
+           READ IFILEO1 AT END SET IFILEO1-AT-END TO TRUE
+           END-READ
+
+           PERFORM IMPORT-ONE-RECORD
+              UNTIL IFILEO1-AT-END
+
+           DISPLAY LOAD-COUNT " MOVIE(S) LOADED, "
+                   SKIP-COUNT " REJECTED AS DUPLICATE CODES"
+
+           CLOSE IFILEO1
+           CLOSE MOVIES
+           CLOSE REJECTS
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * PARSE ONE DELIMITED LINE, WRITE IT TO MOVIES, AND ADVANCE      *
+      *----------------------------------------------------------------*
+       IMPORT-ONE-RECORD.
+           MOVE REC-IFILEO1 TO IMP-LINE
+
+           INITIALIZE MOV-REC
+           MOVE IMP-CODIGO  TO CODIGO
+           MOVE IMP-TITULO  TO TITULO
+           MOVE IMP-GENERO  TO GENERO
+           MOVE IMP-DURACAO TO DURACAO
+           MOVE IMP-DISTRIB TO DISTRIB
+           MOVE IMP-NOTA    TO NOTA
+           MOVE "N"         TO ARCHIVED
+
+           WRITE MOV-REC
+                 INVALID KEY
+                     ADD 1 TO SKIP-COUNT
+                     PERFORM LOG-REJECTED-MOVIE
+                 NOT INVALID KEY
+                     ADD 1 TO LOAD-COUNT
+           END-WRITE
+
+           READ IFILEO1 AT END SET IFILEO1-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * LOG A MOVIE CODE REJECTED BECAUSE IT IS ALREADY ON FILE        *
+      *----------------------------------------------------------------*
+       LOG-REJECTED-MOVIE.
+           MOVE SPACES TO REC-REJECTS
+           STRING CODIGO DELIMITED BY SIZE
+                  "  "   DELIMITED BY SIZE
+                  TITULO DELIMITED BY SIZE
+                  "  <-- DUPLICATE CODE, NOT LOADED"
+                         DELIMITED BY SIZE
+             INTO REC-REJECTS
+           END-STRING
+
+           WRITE REC-REJECTS
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
