@@ -0,0 +1,234 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          CHKGEN.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        2026 AUGUST 9
+      /
+      ******************************************************************
+      *                                                                *
+      *  UTILITY TO RECONCILE MOVIES.GENERO AGAINST THE GENRES FILE    *
+      *  AND LIST ANY ENTRY WHOSE GENRE CODE DOES NOT RESOLVE          *
+      *                                                                *
+      ******************************************************************
+      /
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+          COPY 'CPVIDFCV.CPY'.
+          COPY 'CPVIDGES.CPY'.
+          SELECT CHKGEN-RPT ASSIGN TO CHKGEN-RPT-PATH
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-RPT.
+
+       DATA                 DIVISION.
+       FILE                 SECTION.
+       FD MOVIES.
+          COPY 'CPVIDDAT.CPY'.
+      *
+       FD GENRES.
+          COPY 'CPVIDGEN.CPY'.
+      *
+       FD CHKGEN-RPT.
+       01 RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE      SECTION.
+          COPY 'CPVIDENV.CPY'.
+       77 CHKGEN-RPT-PATH  PIC X(40) VALUE "GENREXC.LST".
+       77 STATUS-MOVIES    PIC X(2).
+           88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
+       77 STATUS-GENRES    PIC X(2).
+           88 VALID-STATUS-GENRES VALUE IS "00" THRU "09".
+       77 STATUS-RPT       PIC X(2).
+           88 VALID-STATUS-RPT VALUE IS "00" THRU "09".
+       77 SW-MOV-EOF       PIC 9 VALUE ZERO.
+           88 MOVIES-AT-END VALUE 1, FALSE 0.
+       77 RPT-PAGE         PIC 9(3) VALUE ZERO.
+       77 RPT-LINE-CNT     PIC 9(2) VALUE ZERO.
+       77 REC-COUNT        PIC 9(5) VALUE ZERO.
+       77 BAD-COUNT        PIC 9(5) VALUE ZERO.
+
+       LINKAGE          SECTION.
+
+       PROCEDURE  DIVISION.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+
+           PERFORM PRINT-HEADING
+
+           PERFORM START-MOVIES-LESS
+
+           PERFORM UNTIL MOVIES-AT-END
+              ADD 1 TO REC-COUNT
+              PERFORM CHECK-GENRE
+              PERFORM READ-NEXT-MOVIE
+           END-PERFORM
+
+           PERFORM PRINT-SUMMARY
+
+           PERFORM CLOSE-FILES
+
+           STOP RUN
+           .
+      /
+      *----------------------------------------------------------------*
+      * OPEN ALL FILES NEEDED FOR THE RECONCILIATION RUN               *
+      *----------------------------------------------------------------*
+       OPEN-FILES.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN INPUT  MOVIES
+           OPEN INPUT  GENRES
+           OPEN OUTPUT CHKGEN-RPT
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY "UNABLE TO OPEN MOVIES.DAT - STATUS "
+                      STATUS-MOVIES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-GENRES
+              DISPLAY "UNABLE TO OPEN GENRE.DAT - STATUS "
+                      STATUS-GENRES
+              STOP RUN
+           END-IF
+
+           IF NOT VALID-STATUS-RPT
+              DISPLAY "UNABLE TO OPEN " CHKGEN-RPT-PATH
+                      " - STATUS " STATUS-RPT
+              STOP RUN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE FIRST MOVIES RECORD, BY CODIGO                 *
+      *----------------------------------------------------------------*
+       START-MOVIES-LESS.
+           INITIALIZE CODIGO
+           MOVE LOW-VALUES TO CODIGO
+
+           SET MOVIES-AT-END TO FALSE
+
+           START MOVIES KEY >= CODIGO
+                 INVALID KEY
+                     SET MOVIES-AT-END TO TRUE
+                 NOT INVALID KEY
+                     PERFORM READ-NEXT-MOVIE
+           END-START
+           .
+
+       READ-NEXT-MOVIE.
+           READ MOVIES NEXT RECORD
+                AT END SET MOVIES-AT-END TO TRUE
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * LOOK UP THE CURRENT MOVIE'S GENRE; LIST IT IF IT DOES NOT      *
+      * RESOLVE IN THE GENRES FILE                                     *
+      *----------------------------------------------------------------*
+       CHECK-GENRE.
+           MOVE GENERO TO CODIGO-GEN
+
+           READ GENRES
+                INVALID
+                    ADD 1 TO BAD-COUNT
+                    PERFORM WRITE-EXCEPTION-LINE
+                NOT INVALID
+                    CONTINUE
+           END-READ
+           .
+
+       WRITE-EXCEPTION-LINE.
+           IF RPT-LINE-CNT > 55
+              PERFORM PRINT-HEADING
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING CODIGO  DELIMITED BY SIZE
+                  "  "    DELIMITED BY SIZE
+                  TITULO  DELIMITED BY SIZE
+                  "  "    DELIMITED BY SIZE
+                  GENERO  DELIMITED BY SIZE
+                  "  <-- GENRE CODE NOT FOUND IN GENRES FILE"
+                          DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+
+           WRITE RPT-LINE
+           ADD 1 TO RPT-LINE-CNT
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE A NEW PAGE HEADING ON THE RECONCILIATION REPORT          *
+      *----------------------------------------------------------------*
+       PRINT-HEADING.
+           ADD 1 TO RPT-PAGE
+           MOVE ZERO TO RPT-LINE-CNT
+
+           IF RPT-PAGE > 1
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE BEFORE ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING "FILMOTECA.EDUC360 - GENRE RECONCILIATION EXCEPTIONS"
+                      DELIMITED BY SIZE
+                  "     PAGE "  DELIMITED BY SIZE
+                  RPT-PAGE      DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "CODE "     DELIMITED BY SIZE
+                  "TITLE                          "
+                                 DELIMITED BY SIZE
+                  "GE"          DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           ADD 2 TO RPT-LINE-CNT
+           .
+      /
+      *----------------------------------------------------------------*
+      * WRITE THE RUN TOTALS AT THE END OF THE REPORT                  *
+      *----------------------------------------------------------------*
+       PRINT-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING REC-COUNT DELIMITED BY SIZE
+                  " MOVIES CHECKED, "
+                            DELIMITED BY SIZE
+                  BAD-COUNT DELIMITED BY SIZE
+                  " WITH AN UNRESOLVED GENRE CODE"
+                            DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * CLOSE ALL FILES                                                *
+      *----------------------------------------------------------------*
+       CLOSE-FILES.
+           CLOSE MOVIES
+           CLOSE GENRES
+           CLOSE CHKGEN-RPT
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
