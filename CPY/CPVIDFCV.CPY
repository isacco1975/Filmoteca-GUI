@@ -0,0 +1,12 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES
+      **
+           SELECT MOVIES
+              ASSIGN       TO MOVIES-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              LOCK MODE    IS MANUAL
+              FILE STATUS  IS STATUS-MOVIES
+              RECORD KEY   IS CODIGO
+              ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS SERIES-CODE WITH DUPLICATES.
