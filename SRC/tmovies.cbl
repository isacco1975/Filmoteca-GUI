@@ -38,6 +38,19 @@
        FILE-CONTROL.
           COPY 'CPVIDFCV.CPY'.
           COPY 'CPVIDGES.CPY'.
+          COPY 'CPVIDLOA.CPY'.
+          COPY 'CPVIDMGA.CPY'.
+          COPY 'CPVIDAUA.CPY'.
+          COPY 'CPVIDOPA.CPY'.
+          COPY 'CPVIDDSA.CPY'.
+          COPY 'CPVIDACA.CPY'.
+          COPY 'CPVIDMAA.CPY'.
+          SELECT CATALOG-RPT ASSIGN TO CATALOG-RPT-PATH
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-RPT.
+          SELECT MOVIES-SALVAGE ASSIGN TO SALVAGE-PATH
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS  IS STATUS-SALVAGE.
 
        DATA                 DIVISION.
        FILE                 SECTION.
@@ -46,6 +59,33 @@
       *
        FD GENRES.
           COPY 'CPVIDGEN.CPY'.
+      *
+       FD LOANS.
+          COPY 'CPVIDLON.CPY'.
+      *
+       FD MOVGEN.
+          COPY 'CPVIDMGN.CPY'.
+
+       FD AUDIT-LOG.
+          COPY 'CPVIDAUD.CPY'.
+
+       FD OPERATORS.
+          COPY 'CPVIDOPR.CPY'.
+      *
+       FD DISTRIBS.
+          COPY 'CPVIDDST.CPY'.
+      *
+       FD ACTORS.
+          COPY 'CPVIDACT.CPY'.
+      *
+       FD MOVACT.
+          COPY 'CPVIDMAN.CPY'.
+      *
+       FD CATALOG-RPT.
+       01 RPT-LINE                 PIC X(132).
+      *
+       FD MOVIES-SALVAGE.
+       01 SALVAGE-REC              PIC X(350).
 
        WORKING-STORAGE      SECTION.
                COPY "ACUGUI.DEF".
@@ -72,27 +112,191 @@
        77 E-SAVE           PIC  9 VALUE 1.
        77 E-PREVIEW        PIC  9 VALUE 1.
        77 E-EDIT           PIC  9 VALUE 1.
-       77 E-PRINT          PIC  9 VALUE ZERO.
+       77 E-PRINT          PIC  9 VALUE 1.
        77 E-SEARCH         PIC  9 VALUE 1.
        77 FORM1-ST-1-HANDLE       USAGE IS HANDLE OF STATUS-BAR.
        77 LOGO-BMP         PIC S9(9) COMP-4.
        77 E-PICK           PIC  9 VALUE 1.
+       77 E-RESTORE        PIC  9 VALUE ZERO.
        77 TOOLBAR-BMP      PIC S9(9) COMP-4.
        77 SCREEN1-HANDLE          USAGE IS HANDLE OF WINDOW.
+       77 LOGIN-FORM-HANDLE       USAGE IS HANDLE OF WINDOW.
        77 DEFAULT-FONT            USAGE IS HANDLE OF FONT DEFAULT-FONT.
        77 SMALL-FONT              USAGE IS HANDLE OF FONT SMALL-FONT.
        78 TITLEX VALUE IS "FILMOTECA.EDUC360".
        01 SAVE-KEY.
            10 SAVE-COD     PIC  9(5).
+          COPY 'CPVIDENV.CPY'.
+          COPY 'CPVIDLNV.CPY'.
        77 STATUS-MOVIES    PIC  X(2).
            88 VALID-STATUS-MOVIES VALUE IS "00" THRU "09".
        77 STATUS-GENRES    PIC  X(2).
            88 VALID-STATUS-GENRES VALUE IS "00" THRU "09".
-       77 EF-GEN-BUF PIC 9(2) VALUE ZERO.    
+       77 STATUS-LOANS     PIC  X(2).
+           88 VALID-STATUS-LOANS VALUE IS "00" THRU "09".
+       77 STATUS-MOVGEN    PIC  X(2).
+           88 VALID-STATUS-MOVGEN VALUE IS "00" THRU "09".
+       77 STATUS-AUDIT     PIC  X(2).
+           88 VALID-STATUS-AUDIT VALUE IS "00" THRU "09".
+       77 STATUS-OPERATORS PIC  X(2).
+           88 VALID-STATUS-OPERATORS VALUE IS "00" THRU "09".
+       77 STATUS-DISTRIBS  PIC  X(2).
+           88 VALID-STATUS-DISTRIBS VALUE IS "00" THRU "09".
+       77 STATUS-ACTORS    PIC  X(2).
+           88 VALID-STATUS-ACTORS VALUE IS "00" THRU "09".
+       77 STATUS-MOVACT    PIC  X(2).
+           88 VALID-STATUS-MOVACT VALUE IS "00" THRU "09".
+       77 EF-GEN-BUF PIC 9(3) VALUE ZERO.
 
        77 OLD-MOV-REC PIC X(356).
        77 DECISION PIC 9.
 
+      * CATALOG REPORT (F7)
+       77 CATALOG-RPT-PATH PIC X(40) VALUE "CATALOG.LST".
+       77 CARD-RPT-PATH    PIC X(40) VALUE "CARD.LST".
+       77 STATUS-RPT       PIC X(2).
+           88 VALID-STATUS-RPT VALUE IS "00" THRU "09".
+       77 RPT-PAGE         PIC 9(3) VALUE ZERO.
+       77 RPT-LINE-CNT     PIC 9(2) VALUE ZERO.
+       77 RPT-DESC-GEN     PIC X(08).
+       77 SAVE-RPT-PATH    PIC X(40) VALUE SPACES.
+       77 CARD-LBL         PIC X(16) VALUE SPACES.
+       77 CARD-VALUE       PIC X(256) VALUE SPACES.
+       77 SW-MOV-EOF       PIC 9 VALUE ZERO.
+           88 MOVIES-AT-END VALUE 1, FALSE 0.
+       77 SW-LOANS-EOF      PIC 9 VALUE ZERO.
+           88 LOANS-AT-END   VALUE 1, FALSE 0.
+       77 SW-MOVIE-LOAN     PIC 9 VALUE ZERO.
+           88 MOVIE-ON-LOAN     VALUE 1, FALSE 0.
+           88 MOVIE-NOT-ON-LOAN VALUE 0.
+       77 SW-MOVGEN-EOF     PIC 9 VALUE ZERO.
+           88 MOVGEN-AT-END VALUE 1, FALSE 0.
+       77 SW-MOVACT-EOF     PIC 9 VALUE ZERO.
+           88 MOVACT-AT-END VALUE 1, FALSE 0.
+       77 SW-GENRES-EOF     PIC 9 VALUE ZERO.
+           88 GENRES-AT-END VALUE 1, FALSE 0.
+
+      * PREVIEW MODE (F6)
+       77 SW-PREVIEW       PIC 9 VALUE ZERO.
+           88 PREVIEW-ON    VALUE 1, FALSE 0.
+
+      * BROWSE-BY-TITLE TOGGLE
+       77 SW-BY-TITLE      PIC 9 VALUE ZERO.
+           88 BY-TITLE      VALUE 1, FALSE 0.
+
+      * DUPLICATE-TITLE WARNING ON SAVE (CASE-INSENSITIVE COMPARE)
+       77 NEW-MOV-REC       PIC X(356).
+       77 SW-DUP-TITLE      PIC 9 VALUE ZERO.
+           88 DUP-TITLE-FOUND VALUE 1, FALSE 0.
+       77 WS-DUP-TITLE-UC   PIC X(30) VALUE SPACES.
+       77 WS-SCAN-TITLE-UC  PIC X(30) VALUE SPACES.
+
+      * "RECORD N OF M" STATUS BAR PANEL
+       77 HOLD-MOV-REC      PIC X(356).
+       77 RPT-REC-N         PIC 9(4) VALUE ZERO.
+       77 RPT-REC-M         PIC 9(4) VALUE ZERO.
+       77 RPT-REC-TEXT      PIC X(20) VALUE SPACES.
+
+      * LIVE FIELD-LEVEL FEEDBACK (EF-DURATION / EF-DISTRIB)
+       77 WS-DUR-HRS        PIC ZZ9.
+       77 WS-DUR-MIN        PIC 99.
+       77 WS-DUR-TEXT       PIC X(10) VALUE SPACES.
+
+      * ARCHIVE / SOFT-DELETE
+       77 SW-VIEW-ARCHIVED PIC 9 VALUE ZERO.
+           88 VIEW-ARCHIVED VALUE 1, FALSE 0.
+       77 SW-NAV-DIR       PIC 9 VALUE ZERO.
+           88 NAV-NEXT       VALUE 1.
+           88 NAV-PREV       VALUE 2.
+
+      * LOGO "..." FILE PICKER (PB-LOGO)
+       77 WS-FILE-FILTER   PIC X(80).
+       77 WS-BROWSE-PATH   PIC X(256).
+       77 WS-BROWSE-RC     PIC S9(9) COMP-4.
+
+      * AUTOMATIC REBUILD-FROM-SALVAGE RECOVERY (STATUS "98")
+       77 STATUS-SALVAGE   PIC X(2).
+           88 VALID-STATUS-SALVAGE VALUE IS "00" THRU "09".
+       77 SALVAGE-COUNT    PIC 9(5) VALUE ZERO.
+       77 SW-REBUILDING    PIC 9 VALUE ZERO.
+           88 REBUILD-IN-PROGRESS VALUE 1, FALSE 0.
+
+      * MULTI-RECORD GRID VIEW (TOGGLE)
+       77 SW-GRID-VIEW      PIC 9 VALUE ZERO.
+           88 GRID-VIEW-ON   VALUE 1, FALSE 0.
+       01 GRID-TABLE.
+           05 GRID-ROW OCCURS 1 TO 200 TIMES
+                        DEPENDING ON GRID-ROW-CNT
+                        INDEXED BY GRID-IDX
+                        PIC X(60).
+       77 GRID-ROW-CNT      PIC 9(4) VALUE ZERO.
+       77 GRID-SEL-CODE     PIC 9(05).
+
+      * ADDITIONAL GENRES LIST (MOVGEN LINKING FILE)
+       01 EXTRA-GEN-TABLE.
+           05 EXTRA-GEN-ROW OCCURS 1 TO 20 TIMES
+                        DEPENDING ON EXTRA-GEN-CNT
+                        INDEXED BY EXTRA-GEN-IDX
+                        PIC X(40).
+       77 EXTRA-GEN-CNT     PIC 9(2) VALUE ZERO.
+       77 EXTRA-GEN-SEL-COD PIC 9(03).
+
+      * VIEW SERIES (GROUPS MOVIES SHARING THE SAME SERIES-CODE)
+       77 SAVE-SERIES-CODE  PIC 9(05).
+
+      * AUDIT TRAIL (NEW/SAVE/DELETE)
+      *> DEFAULT OPERATOR ID - OVERWRITTEN WITH THE LOGGED-IN OPR-ID
+      *> ON A SUCCESSFUL LOGIN; REMAINS "SYSTEM" ONLY IF NO LOGIN HAS
+      *> OCCURRED YET
+       77 AUD-OPERATOR-ID   PIC X(10) VALUE "SYSTEM".
+       77 AUD-PEND-ACTION   PIC X(06) VALUE SPACES.
+       77 AUD-PEND-OLD-TITULO PIC X(30) VALUE SPACES.
+       77 AUD-PEND-OLD-GENERO PIC X(03) VALUE SPACES.
+       77 AUD-PEND-OLD-NOTA   PIC 9(02) VALUE ZERO.
+       77 AUD-PEND-NEW-TITULO PIC X(30) VALUE SPACES.
+       77 AUD-PEND-NEW-GENERO PIC X(03) VALUE SPACES.
+       77 AUD-PEND-NEW-NOTA   PIC 9(02) VALUE ZERO.
+
+      * OPERATOR LOGIN / ROLE-BASED PERMISSIONS
+       77 LOGIN-ID          PIC X(10) VALUE SPACES.
+       77 LOGIN-PWD         PIC X(10) VALUE SPACES.
+       77 LOGIN-TRIES       PIC 9     VALUE ZERO.
+       77 SW-LOGIN-OK       PIC 9     VALUE ZERO.
+           88 LOGIN-OK       VALUE 1, FALSE 0.
+       77 SW-LOGIN-ABORT    PIC 9     VALUE ZERO.
+           88 LOGIN-ABORTED  VALUE 1, FALSE 0.
+       77 OPR-CURRENT-ID    PIC X(10) VALUE SPACES.
+       77 OPR-CURRENT-ROLE  PIC X(01) VALUE SPACES.
+           88 OPR-CUR-IS-ADMIN   VALUE "A".
+           88 OPR-CUR-IS-VIEWER  VALUE "V".
+
+      * ABOUT DIALOG - LIVE CATALOG RECORD COUNTS
+       77 ABOUT-FORM-HANDLE USAGE IS HANDLE OF WINDOW.
+       77 ABOUT-MOVIES-CNT  PIC 9(5) VALUE ZERO.
+       77 ABOUT-GENRES-CNT  PIC 9(5) VALUE ZERO.
+       77 ABOUT-MOVIES-TEXT PIC X(30) VALUE SPACES.
+       77 ABOUT-GENRES-TEXT PIC X(30) VALUE SPACES.
+       77 SW-ABOUT-DONE     PIC 9 VALUE ZERO.
+           88 ABOUT-DONE     VALUE 1, FALSE 0.
+       77 ABOUT-SAVE-GEN     PIC 9(02).
+
+      * CAST DIALOG - ACTORS LINKED TO THE CURRENT MOVIE THROUGH THE
+      * MOVACT LINKING FILE
+       77 CAST-FORM-HANDLE  USAGE IS HANDLE OF WINDOW.
+       77 SW-CAST-DONE      PIC 9 VALUE ZERO.
+           88 CAST-DONE      VALUE 1, FALSE 0.
+       01 CAST-TABLE.
+           05 CAST-ROW OCCURS 1 TO 50 TIMES
+                        DEPENDING ON CAST-CNT
+                        INDEXED BY CAST-IDX
+                        PIC X(40).
+       77 CAST-CNT          PIC 9(2) VALUE ZERO.
+       77 CAST-SEL-ACT-ID   PIC 9(05).
+       77 CAST-NAME-ENTRY   PIC X(30) VALUE SPACES.
+
+      * F1 CONTEXT-HELP (SAME PANEL-TEXT MECHANISM AS STATUS-HELP)
+       77 CTX-HELP-TEXT     PIC X(60) VALUE SPACES.
+
        LINKAGE          SECTION.
 
        SCREEN           SECTION.
@@ -117,7 +321,8 @@
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
            MAX-TEXT 5,
-           FONT SMALL-FONT
+           FONT SMALL-FONT,
+           AFTER PROCEDURE JUMP-TO-CODE
            .
 
       * ENTRY FIELD
@@ -131,6 +336,7 @@
            BOXED,
            COLOR IS 2,
            ENABLED MOD,
+           EXCEPTION-VALUE 1020,
            FONT IS SMALL-FONT,
            ID IS 5002
            HEIGHT-IN-CELLS,
@@ -149,11 +355,12 @@
            BOXED,
            COLOR IS 2,
            ENABLED MOD,
+           EXCEPTION-VALUE 1021,
            FONT IS SMALL-FONT,
            ID IS 5003,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           MAX-TEXT 2,
+           MAX-TEXT 3,
            AFTER PROCEDURE READ-GENRE
            .
 
@@ -168,11 +375,13 @@
            BOXED,
            COLOR IS 2,
            ENABLED MOD,
+           EXCEPTION-VALUE 1022,
            FONT IS SMALL-FONT,
            ID IS 5003,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
            MAX-TEXT 3,
+           AFTER PROCEDURE FORMAT-DURATION
            .
 
       * ENTRY FIELD
@@ -186,11 +395,13 @@
            BOXED,
            COLOR IS 2,
            ENABLED MOD,
+           EXCEPTION-VALUE 1023,
            FONT IS SMALL-FONT,
            ID IS 5003,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
            MAX-TEXT 15,
+           AFTER PROCEDURE VALIDATE-DISTRIB
            .
 
       * LABEL
@@ -203,7 +414,7 @@
            ID IS 192,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TITLE "<NOT APPLICABLE>",
+           TITLE CAP-NOTAPPL,
            FONT DEFAULT-FONT
            COLOR 5
            .
@@ -226,981 +437,3683 @@
 
       * LABEL
        05
-           LBL-DISTR,
+           LBL-EXTRA-GEN,
            LABEL,
            COL 3,00,
-           LINE 11,00,
-           SIZE 15,00 ,
+           LINE 13,00,
+           SIZE 20,00 ,
            ID IS 192,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TITLE "DISTRIBUTION",
+           TITLE CAP-ADDL-GENRES,
            FONT DEFAULT-FONT
            .
 
+      * LIST-BOX - ADDITIONAL GENRES LINKED TO THIS MOVIE THROUGH THE
+      * MOVGEN FILE, BEYOND THE SINGLE PRIMARY GENRE IN EF-GENRE
+       05
+           EXTRA-GEN-LB,
+           LIST-BOX,
+           COL 20,00,
+           LINE 13,00,
+           LINES 3,00 ,
+           SIZE 40,00 ,
+           OCCURS 1 TO 20 TIMES DEPENDING ON EXTRA-GEN-CNT,
+           INDEXED BY EXTRA-GEN-IDX,
+           VALUE EXTRA-GEN-ROW (EXTRA-GEN-IDX),
+           FRAMED,
+           EXCEPTION-VALUE 162,
+           ID IS 5017,
+           FONT SMALL-FONT,
+           .
+
+      * PUSH BUTTON
+       05
+           PB-ADD-GENRE,
+           PUSH-BUTTON,
+           COL 62,00,
+           LINE 13,00,
+           LINES 1,31 ,
+           SIZE 15,00 ,
+           EXCEPTION-VALUE 1012,
+           FONT IS SMALL-FONT,
+           ID IS 6006,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-ADD-GENRE,
+           .
+
+      * PUSH BUTTON
+       05
+           PB-REMOVE-GENRE,
+           PUSH-BUTTON,
+           COL 62,00,
+           LINE 15,00,
+           LINES 1,31 ,
+           SIZE 15,00 ,
+           EXCEPTION-VALUE 1013,
+           FONT IS SMALL-FONT,
+           ID IS 6007,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-REMOVE-GENRE,
+           .
+
       * LABEL
        05
-           LBL-DUR,
+           LBL-SERIES,
            LABEL,
            COL 3,00,
-           LINE 09,00,
+           LINE 16,00,
            SIZE 15,00 ,
            ID IS 192,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TITLE "DURATION",
+           TITLE CAP-SERIES-CODE,
            FONT DEFAULT-FONT
            .
 
       * ENTRY FIELD
        05
-           EF-GRADE,
+           EF-SERIES,
            ENTRY-FIELD,
-           COL 75,00,
-           LINE 7,00,
+           COL 20,00,
+           LINE 16,00,
            LINES 1,31 ,
-           SIZE 5,00 ,
+           SIZE 10,00 ,
            BOXED,
            COLOR IS 2,
            ENABLED MOD,
            FONT IS SMALL-FONT,
-           ID IS 5013,
+           ID IS 5018,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           MAX-TEXT 30,
+           MAX-TEXT 5,
+           .
+
+      * PUSH BUTTON
+       05
+           PB-VIEW-SERIES,
+           PUSH-BUTTON,
+           COL 35,00,
+           LINE 16,00,
+           LINES 1,31 ,
+           SIZE 20,00 ,
+           EXCEPTION-VALUE 1014,
+           FONT IS SMALL-FONT,
+           ID IS 6008,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-VIEW-SERIES,
            .
 
       * LABEL
        05
-           LBL-LOGO,
+           LBL-CERT,
            LABEL,
            COL 3,00,
-           LINE 21,00,
-           SIZE 33,00 ,
+           LINE 18,00,
+           SIZE 15,00 ,
            ID IS 192,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TITLE "LOGO",
+           TITLE CAP-CERTIFICATION,
+           FONT DEFAULT-FONT
            .
 
       * ENTRY FIELD
        05
-           EF-LOGO,
+           EF-CERT,
            ENTRY-FIELD,
            COL 20,00,
-           LINE 21,00,
+           LINE 18,00,
            LINES 1,31 ,
-           SIZE 59,00 ,
+           SIZE 8,00 ,
            BOXED,
+           UPPER,
            COLOR IS 2,
            ENABLED MOD,
            FONT IS SMALL-FONT,
-           ID IS 5013,
+           ID IS 5019,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
+           MAX-TEXT 5,
+           AFTER PROCEDURE VALIDATE-CERTIFICATION
            .
 
-      * PUSH BUTTON
+      * LABEL - LIVE VALIDATION FEEDBACK FOR EF-CERT
        05
-           PB-LOGO,
-           PUSH-BUTTON,
-           COL 80,00,
-           LINE 21,00,
-           LINES 1,31 ,
-           SIZE 3,00 ,
-           EXCEPTION-VALUE 1003,
-           FONT IS SMALL-FONT,
-           ID IS 5005,
+           LBL-CERT-STATUS,
+           LABEL,
+           COL 30,00,
+           LINE 18,00,
+           SIZE 20,00 ,
+           ID IS 192,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TITLE "...",
+           TITLE SPACES,
+           FONT DEFAULT-FONT
+           COLOR 5
            .
 
       * LABEL
        05
-           LBL-CODE,
+           LBL-FORMAT,
            LABEL,
            COL 3,00,
-           LINE 2,00,
+           LINE 20,00,
+           SIZE 15,00 ,
+           ID IS 192,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-MEDIA-FORMAT,
+           FONT DEFAULT-FONT
+           .
+
+      * ENTRY FIELD
+       05
+           EF-FORMAT,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 20,00,
            LINES 1,31 ,
-           SIZE 13,00 ,
-           ID IS 102,
+           SIZE 10,00 ,
+           BOXED,
+           UPPER,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5020,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TITLE "CODE",
+           MAX-TEXT 7,
+           AFTER PROCEDURE VALIDATE-FORMAT
            .
 
-      * BAR
+      * LABEL - LIVE VALIDATION FEEDBACK FOR EF-FORMAT
        05
-           FORM1-BR-1,
-           BAR,
-           COL 1,00,
-           LINE 3,92,
-           SIZE 83,50 ,
-           ID IS 4,
+           LBL-FORMAT-STATUS,
+           LABEL,
+           COL 32,00,
+           LINE 20,00,
+           SIZE 10,00 ,
+           ID IS 192,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           COLORS (8, 8),
-           SHADING (-1, 1),
-           WIDTH 2,
+           TITLE SPACES,
+           FONT DEFAULT-FONT
+           COLOR 5
            .
 
       * LABEL
        05
-           LBL-TITLE,
+           LBL-COPIES,
            LABEL,
-           COL 3,00,
-           LINE 5,00,
+           COL 44,00,
+           LINE 20,00,
+           SIZE 14,00 ,
+           ID IS 192,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-COPIES,
+           FONT DEFAULT-FONT
+           .
+
+      * ENTRY FIELD
+       05
+           EF-COPIES,
+           ENTRY-FIELD,
+           COL 60,00,
+           LINE 20,00,
            LINES 1,31 ,
-           SIZE 13,00 ,
+           SIZE 5,00 ,
+           BOXED,
+           COLOR IS 2,
+           ENABLED MOD,
            FONT IS SMALL-FONT,
-           ID IS 1,
+           ID IS 5021,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TRANSPARENT,
-           TITLE "TITLE",
-           FONT DEFAULT-FONT
+           MAX-TEXT 3,
            .
 
       * LABEL
        05
-           LBL-GENRE,
+           LBL-LANG,
            LABEL,
            COL 3,00,
-           LINE 7,00,
-           LINES 1,31 ,
-           SIZE 13,00 ,
-           ID IS 8,
+           LINE 22,00,
+           SIZE 15,00 ,
+           ID IS 192,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TRANSPARENT,
-           TITLE "GENRE",
+           TITLE CAP-AUDIO-LANG,
            FONT DEFAULT-FONT
            .
 
-      * BITMAP CONTROLLER
-       05  MOVIEBMP,
-           BITMAP,
-           LINE 09 COL 55
-           LINES 110 SIZE 150
-           BITMAP-HANDLE LOGO-BMP
+      * ENTRY FIELD
+       05
+           EF-LANG,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 22,00,
+           LINES 1,31 ,
+           SIZE 5,00 ,
+           BOXED,
+           UPPER,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5023,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 3,
            .
 
       * LABEL
        05
-           LBL-GRADE,
+           LBL-SUBS,
            LABEL,
-           COL 65,00,
-           LINE 7,00,
-           LINES 1,31 ,
-           SIZE 13,00 ,
-           FONT DEFAULT-FONT,
-           ID IS 10,
+           COL 44,00,
+           LINE 22,00,
+           SIZE 14,00 ,
+           ID IS 192,
            HEIGHT-IN-CELLS,
            WIDTH-IN-CELLS,
-           TRANSPARENT,
-           TITLE "GRADE",
-           .
-
-      * TOOLBAR
-       01
-           FORM1-TB-1,
+           TITLE CAP-SUBTITLES,
+           FONT DEFAULT-FONT
            .
 
-      * PUSH BUTTON
+      * ENTRY FIELD
        05
-           TOOL-ESC,
-           PUSH-BUTTON,
-           COL 1,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 1,
-           FRAMED,
-           SQUARE,
-           ENABLED E-ESC,
-           EXCEPTION-VALUE 27,
-           FLAT,
-           ID IS 2223,
-           SELF-ACT,
-           ESCAPE-BUTTON,
-           TITLE "EXIT (ESC)",
+           EF-SUBS,
+           ENTRY-FIELD,
+           COL 60,00,
+           LINE 22,00,
+           LINES 1,31 ,
+           SIZE 5,00 ,
+           BOXED,
+           UPPER,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5024,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 3,
            .
 
-      * PUSH BUTTON
+      * LABEL
        05
-           TOOL-NEW,
-           PUSH-BUTTON,
-           COL 6,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 2,
-           FRAMED,
-           SQUARE,
-           ENABLED E-NEW,
-           EXCEPTION-VALUE 2,
-           FLAT,
-           ID IS 208,
-           SELF-ACT,
-           TITLE "NEW (F2)",
+           LBL-DISTR,
+           LABEL,
+           COL 3,00,
+           LINE 11,00,
+           SIZE 15,00 ,
+           ID IS 192,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-DISTRIB,
+           FONT DEFAULT-FONT
            .
 
-      * PUSH BUTTON
+      * LABEL
        05
-           TOOL-DELETE,
-           PUSH-BUTTON,
-           COL 16,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 4,
-           FRAMED,
-           SQUARE,
-           ENABLED E-DELETE,
-           EXCEPTION-VALUE 4,
-           FLAT,
-           ID IS 106,
-           SELF-ACT,
-           TITLE "DELETE (F4)",
+           LBL-DUR,
+           LABEL,
+           COL 3,00,
+           LINE 09,00,
+           SIZE 15,00 ,
+           ID IS 192,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-DURATION,
+           FONT DEFAULT-FONT
            .
 
-      * PUSH BUTTON
+      * LABEL - LIVE H:MM FORMAT OF EF-DURATION
        05
-           TOOL-SAVE,
-           PUSH-BUTTON,
-           COL 11,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 3,
-           FRAMED,
-           SQUARE,
+           LBL-DURATION-HM,
+           LABEL,
+           COL 46,00,
+           LINE 09,00,
+           SIZE 15,00 ,
+           ID IS 192,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE "0:00",
+           FONT DEFAULT-FONT
+           COLOR 5
+           .
+
+      * LABEL - LIVE VALIDATION FEEDBACK FOR EF-DISTRIB
+       05
+           LBL-DISTRIB-STATUS,
+           LABEL,
+           COL 46,00,
+           LINE 11,00,
+           SIZE 15,00 ,
+           ID IS 192,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE SPACES,
+           FONT DEFAULT-FONT
+           COLOR 5
+           .
+
+      * ENTRY FIELD
+       05
+           EF-GRADE,
+           ENTRY-FIELD,
+           COL 75,00,
+           LINE 7,00,
+           LINES 1,31 ,
+           SIZE 5,00 ,
+           BOXED,
+           COLOR IS 2,
            ENABLED MOD,
-           EXCEPTION-VALUE 3,
-           FLAT,
-           ID IS 75,
-           SELF-ACT,
-           TITLE "SAVE (F3)",
+           EXCEPTION-VALUE 1024,
+           FONT IS SMALL-FONT,
+           ID IS 5013,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           MAX-TEXT 30,
            .
 
-      * PUSH BUTTON
+      * LABEL
        05
-           TOOL-PREVIEW,
-           PUSH-BUTTON,
-           COL 26,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 6,
-           FRAMED,
-           SQUARE,
-           ENABLED E-PREVIEW,
-           EXCEPTION-VALUE 6,
-           FLAT,
-           ID IS 76,
-           SELF-ACT,
-           TITLE "PREVIEW (F6)",
+           LBL-LOGO,
+           LABEL,
+           COL 3,00,
+           LINE 21,00,
+           SIZE 33,00 ,
+           ID IS 192,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-LOGO,
            .
 
-      * CHECK BOX
+      * ENTRY FIELD
        05
-           TOOL-EDIT,
-           CHECK-BOX,
-           COL 21,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 5,
-           FRAMED,
-           SQUARE,
-           ENABLED E-EDIT,
-           EXCEPTION-VALUE 150
-           FLAT,
-           ID IS 77,
-           SELF-ACT,
-           TITLE "EDIT (F5)",
-           VALUE MOD,
+           EF-LOGO,
+           ENTRY-FIELD,
+           COL 20,00,
+           LINE 21,00,
+           LINES 1,31 ,
+           SIZE 59,00 ,
+           BOXED,
+           COLOR IS 2,
+           ENABLED MOD,
+           FONT IS SMALL-FONT,
+           ID IS 5013,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
            .
+
       * PUSH BUTTON
        05
-           TOOL-PRINT,
+           PB-LOGO,
            PUSH-BUTTON,
-           COL 31,00,
-           LINE 1,15,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           FRAMED,
-           SQUARE,
-           ENABLED E-PRINT,
-           EXCEPTION-VALUE 7,
-           FLAT,
-           ID IS 110,
-           SELF-ACT,
-           TITLE "PRINT (F7)",
-           BITMAP-NUMBER 7
+           COL 80,00,
+           LINE 21,00,
+           LINES 1,31 ,
+           SIZE 3,00 ,
+           EXCEPTION-VALUE 1003,
+           FONT IS SMALL-FONT,
+           ID IS 5005,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE "...",
            .
 
       * PUSH BUTTON
        05
-           TOOL-SEARCH,,
+           PB-GENRES-MAINT,
            PUSH-BUTTON,
-           COL 36,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           FRAMED,
-           SQUARE,
-           ENABLED E-SEARCH,
-           EXCEPTION-VALUE 8,
-           FLAT,
-           ID IS 111,
-           SELF-ACT,
-           TITLE "SEARCH (F8)",
-           BITMAP-NUMBER 8
+           COL 68,00,
+           LINE 2,00,
+           LINES 1,31 ,
+           SIZE 15,00 ,
+           EXCEPTION-VALUE 1010,
+           FONT IS SMALL-FONT,
+           ID IS 5014,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-GENRES-BTN,
            .
 
       * PUSH BUTTON
        05
-           TOOL-PICK,
+           PB-LOANS-MAINT,
            PUSH-BUTTON,
-           COL 41,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 9,
-           FRAMED,
-           SQUARE,
-           ENABLED E-PICK,
-           EXCEPTION-VALUE 9,
-           FLAT,
-           ID IS 112,
-           SELF-ACT,
-           TITLE "PICK (F9)",
+           COL 68,00,
+           LINE 4,00,
+           LINES 1,31 ,
+           SIZE 15,00 ,
+           EXCEPTION-VALUE 1011,
+           FONT IS SMALL-FONT,
+           ID IS 5016,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-LOANS-BTN,
            .
 
       * PUSH BUTTON
        05
-           FORM1-PB-1A,
+           PB-ABOUT,
            PUSH-BUTTON,
-           COL 46,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 10,
-           FRAMED,
-           SQUARE,
-           EXCEPTION-VALUE 1002,
-           FLAT,
-           ID IS 113,
-           SELF-ACT,
-           TITLE "&FIRST",
+           COL 68,00,
+           LINE 6,00,
+           LINES 1,31 ,
+           SIZE 15,00 ,
+           EXCEPTION-VALUE 1015,
+           FONT IS SMALL-FONT,
+           ID IS 5022,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-ABOUT-BTN,
            .
 
       * PUSH BUTTON
        05
-           FORM1-PB-1B,
+           PB-CAST-MAINT,
            PUSH-BUTTON,
-           COL 51,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 11,
-           FRAMED,
-           SQUARE,
-           EXCEPTION-VALUE 67,
-           FLAT,
-           ID IS 114,
-           SELF-ACT,
-           TITLE "PREVIOUS (PGDN)",
+           COL 68,00,
+           LINE 8,00,
+           LINES 1,31 ,
+           SIZE 15,00 ,
+           EXCEPTION-VALUE 1016,
+           FONT IS SMALL-FONT,
+           ID IS 5025,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-CAST-BTN,
            .
 
       * PUSH BUTTON
        05
-           FORM1-PB-1C,
+           PB-PRINT-CARD,
            PUSH-BUTTON,
-           COL 56,00,
-           LINE 1,08,
-           LINES 23,00 ,
-           SIZE 24,00 ,
-           BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 12,
-           FRAMED,
-           SQUARE,
-           EXCEPTION-VALUE 68,
-           FLAT,
-           ID IS 115,
-           SELF-ACT,
-           TITLE "NEXT (PGUP)",
+           COL 68,00,
+           LINE 10,00,
+           LINES 1,31 ,
+           SIZE 15,00 ,
+           EXCEPTION-VALUE 1017,
+           FONT IS SMALL-FONT,
+           ID IS 5026,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-PRINTCARD-BTN,
            .
 
-      * PUSH BUTTON
+      * LABEL
        05
-           FORM1-PB-1D,
-           PUSH-BUTTON,
-           COL 61,00,
+           LBL-CODE,
+           LABEL,
+           COL 3,00,
+           LINE 2,00,
+           LINES 1,31 ,
+           SIZE 13,00 ,
+           ID IS 102,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TITLE CAP-CODE,
+           .
+
+      * BAR
+       05
+           FORM1-BR-1,
+           BAR,
+           COL 1,00,
+           LINE 3,92,
+           SIZE 83,50 ,
+           ID IS 4,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           COLORS (8, 8),
+           SHADING (-1, 1),
+           WIDTH 2,
+           .
+
+      * LABEL
+       05
+           LBL-TITLE,
+           LABEL,
+           COL 3,00,
+           LINE 5,00,
+           LINES 1,31 ,
+           SIZE 13,00 ,
+           FONT IS SMALL-FONT,
+           ID IS 1,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE CAP-TITLE,
+           FONT DEFAULT-FONT
+           .
+
+      * LABEL
+       05
+           LBL-GENRE,
+           LABEL,
+           COL 3,00,
+           LINE 7,00,
+           LINES 1,31 ,
+           SIZE 13,00 ,
+           ID IS 8,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE CAP-GENRE,
+           FONT DEFAULT-FONT
+           .
+
+      * BITMAP CONTROLLER
+       05  MOVIEBMP,
+           BITMAP,
+           LINE 09 COL 55
+           LINES 110 SIZE 150
+           BITMAP-HANDLE LOGO-BMP
+           .
+
+      * LABEL
+       05
+           LBL-GRADE,
+           LABEL,
+           COL 65,00,
+           LINE 7,00,
+           LINES 1,31 ,
+           SIZE 13,00 ,
+           FONT DEFAULT-FONT,
+           ID IS 10,
+           HEIGHT-IN-CELLS,
+           WIDTH-IN-CELLS,
+           TRANSPARENT,
+           TITLE CAP-GRADE,
+           .
+
+      * LIST-BOX - SCROLLABLE MULTI-RECORD GRID VIEW (TOGGLED BY TOOL-GRID)
+      * DOCKS BELOW THE SINGLE-RECORD FIELDS; THE WINDOW IS GROWN/SHRUNK
+      * TO FIT BY TOGGLE-GRID-VIEW SO IT DOES NOT OVERLAP THEM.
+       05
+           GRID-LB,
+           LIST-BOX,
+           COL 2,00,
+           LINE 23,00,
+           LINES 16,00 ,
+           SIZE 58,00 ,
+           OCCURS 1 TO 200 TIMES DEPENDING ON GRID-ROW-CNT,
+           INDEXED BY GRID-IDX,
+           VALUE GRID-ROW (GRID-IDX),
+           FRAMED,
+           VISIBLE 0,
+           EXCEPTION-VALUE 161,
+           ID IS 5015,
+           FONT SMALL-FONT,
+           .
+
+      * TOOLBAR
+       01
+           FORM1-TB-1,
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-ESC,
+           PUSH-BUTTON,
+           COL 1,00,
            LINE 1,08,
            LINES 23,00 ,
            SIZE 24,00 ,
            BITMAP-HANDLE TOOLBAR-BMP,
-           BITMAP-NUMBER 13,
+           BITMAP-NUMBER 1,
            FRAMED,
            SQUARE,
-           EXCEPTION-VALUE 1006,
+           ENABLED E-ESC,
+           EXCEPTION-VALUE 27,
            FLAT,
-           ID IS 116,
+           ID IS 2223,
            SELF-ACT,
-           TITLE "&LAST",
+           ESCAPE-BUTTON,
+           TITLE CAP-EXIT,
            .
 
-       PROCEDURE  DIVISION.
-       DECLARATIVES.
-      /
-      *----------------------------------------------------------------*
-      * DECLARATIVES TO HABDLE COMMON FILE ERRORS                      *
-      *----------------------------------------------------------------*
-       MOVIES-ERR SECTION.
-           USE AFTER ERROR PROCEDURE ON MOVIES.
-           SET RECLOCKED TO FALSE.
-           EVALUATE STATUS-MOVIES
-           WHEN "35"
-                DISPLAY MESSAGE "FILE [MOVIES] NOT FOUND!"
-                           TITLE TITLEX
-                            ICON 3
-                SET ERRORI TO TRUE
-           WHEN "39"
-                DISPLAY MESSAGE "FILE [MOVIES] MISMATCH SIZE!"
-                           TITLE TITLEX
-                            ICON 3
-                SET ERRORI TO TRUE
-           WHEN "98"
-                DISPLAY MESSAGE "[MOVIES] INDEXED FILE CORRUPT!"
-                           TITLE TITLEX
-                            ICON 3
-                SET ERRORI TO TRUE
-           WHEN "93"
-                DISPLAY MESSAGE BOX "FILE ALREADY IN USE!"
-                          TITLE TIT-ERR
-                           ICON 3
-                GOBACK
-           WHEN "23"
-                MOVE 1 TO MOD-K
-                MOVE 0 TO MOD
-                MODIFY TOOL-EDIT, VALUE = MOD
-                SET STATUSVIEW  TO TRUE
-                PERFORM STATUS-BAR-MSG
+      * PUSH BUTTON
+       05
+           TOOL-NEW,
+           PUSH-BUTTON,
+           COL 6,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 2,
+           FRAMED,
+           SQUARE,
+           ENABLED E-NEW,
+           EXCEPTION-VALUE 2,
+           FLAT,
+           ID IS 208,
+           SELF-ACT,
+           TITLE CAP-NEW,
+           .
 
-                IF NEW-REC
-                   INITIALIZE MOV-REC OF MOVIES
-                              REPLACING NUMERIC DATA BY ZEROES
-                                   ALPHANUMERIC DATA BY SPACES
-      *             PERFORM FORM1-FLD-TO-BUF
-                   DISPLAY FORM1-TB-1
-                   SET OLD-REC    TO TRUE
-                END-IF
+      * PUSH BUTTON
+       05
+           TOOL-DELETE,
+           PUSH-BUTTON,
+           COL 16,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 4,
+           FRAMED,
+           SQUARE,
+           ENABLED E-DELETE,
+           EXCEPTION-VALUE 4,
+           FLAT,
+           ID IS 106,
+           SELF-ACT,
+           TITLE CAP-DELETE,
+           .
 
-                DISPLAY FORM1
-                MOVE "23" TO STATUS-MOVIES
-           END-EVALUATE.
+      * PUSH BUTTON
+       05
+           TOOL-SAVE,
+           PUSH-BUTTON,
+           COL 11,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 3,
+           FRAMED,
+           SQUARE,
+           ENABLED MOD,
+           EXCEPTION-VALUE 3,
+           FLAT,
+           ID IS 75,
+           SELF-ACT,
+           TITLE CAP-SAVE,
+           .
 
-       INPUT-ERROR SECTION.
-           USE AFTER STANDARD ERROR PROCEDURE ON INPUT.
-       0100-DECL.
-           EXIT.
-       I-O-ERROR SECTION.
-           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
-       0200-DECL.
-           EXIT.
-       OUTPUT-ERROR SECTION.
-           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
-       0300-DECL.
-           EXIT.
-       TRANSACTION-ERROR SECTION.
-           USE AFTER STANDARD ERROR PROCEDURE ON TRANSACTION.
-       0400-DECL.
-           EXIT.
-       END DECLARATIVES.
+      * PUSH BUTTON
+       05
+           TOOL-PREVIEW,
+           PUSH-BUTTON,
+           COL 26,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 6,
+           FRAMED,
+           SQUARE,
+           ENABLED E-PREVIEW,
+           EXCEPTION-VALUE 6,
+           FLAT,
+           ID IS 76,
+           SELF-ACT,
+           TITLE CAP-PREVIEW,
+           .
+
+      * CHECK BOX
+       05
+           TOOL-EDIT,
+           CHECK-BOX,
+           COL 21,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 5,
+           FRAMED,
+           SQUARE,
+           ENABLED E-EDIT,
+           EXCEPTION-VALUE 150
+           FLAT,
+           ID IS 77,
+           SELF-ACT,
+           TITLE CAP-EDIT,
+           VALUE MOD,
+           .
+      * PUSH BUTTON
+       05
+           TOOL-PRINT,
+           PUSH-BUTTON,
+           COL 31,00,
+           LINE 1,15,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           FRAMED,
+           SQUARE,
+           ENABLED E-PRINT,
+           EXCEPTION-VALUE 7,
+           FLAT,
+           ID IS 110,
+           SELF-ACT,
+           TITLE CAP-PRINT,
+           BITMAP-NUMBER 7
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-SEARCH,,
+           PUSH-BUTTON,
+           COL 36,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           FRAMED,
+           SQUARE,
+           ENABLED E-SEARCH,
+           EXCEPTION-VALUE 8,
+           FLAT,
+           ID IS 111,
+           SELF-ACT,
+           TITLE CAP-SEARCH,
+           BITMAP-NUMBER 8
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-PICK,
+           PUSH-BUTTON,
+           COL 41,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 9,
+           FRAMED,
+           SQUARE,
+           ENABLED E-PICK,
+           EXCEPTION-VALUE 9,
+           FLAT,
+           ID IS 112,
+           SELF-ACT,
+           TITLE CAP-PICK,
+           .
+
+      * CHECK BOX
+       05
+           TOOL-BYTITLE,
+           CHECK-BOX,
+           COL 66,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 151,
+           FLAT,
+           ID IS 117,
+           SELF-ACT,
+           TITLE CAP-BYTITLE,
+           VALUE SW-BY-TITLE,
+           .
+
+      * CHECK BOX
+       05
+           TOOL-ARCHIVED,
+           CHECK-BOX,
+           COL 71,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 152,
+           FLAT,
+           ID IS 118,
+           SELF-ACT,
+           TITLE CAP-ARCHIVED,
+           VALUE SW-VIEW-ARCHIVED,
+           .
+
+      * PUSH BUTTON
+       05
+           TOOL-RESTORE,
+           PUSH-BUTTON,
+           COL 76,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           FRAMED,
+           SQUARE,
+           ENABLED E-RESTORE,
+           EXCEPTION-VALUE 153,
+           FLAT,
+           ID IS 119,
+           SELF-ACT,
+           TITLE CAP-RESTORE,
+           .
+
+      * CHECK BOX
+       05
+           TOOL-GRID,
+           CHECK-BOX,
+           COL 81,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 160,
+           FLAT,
+           ID IS 120,
+           SELF-ACT,
+           TITLE CAP-GRID,
+           VALUE SW-GRID-VIEW,
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1A,
+           PUSH-BUTTON,
+           COL 46,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 10,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 1002,
+           FLAT,
+           ID IS 113,
+           SELF-ACT,
+           TITLE CAP-FIRST,
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1B,
+           PUSH-BUTTON,
+           COL 51,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 11,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 67,
+           FLAT,
+           ID IS 114,
+           SELF-ACT,
+           TITLE CAP-PREVIOUS,
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1C,
+           PUSH-BUTTON,
+           COL 56,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 12,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 68,
+           FLAT,
+           ID IS 115,
+           SELF-ACT,
+           TITLE CAP-NEXT,
+           .
+
+      * PUSH BUTTON
+       05
+           FORM1-PB-1D,
+           PUSH-BUTTON,
+           COL 61,00,
+           LINE 1,08,
+           LINES 23,00 ,
+           SIZE 24,00 ,
+           BITMAP-HANDLE TOOLBAR-BMP,
+           BITMAP-NUMBER 13,
+           FRAMED,
+           SQUARE,
+           EXCEPTION-VALUE 1006,
+           FLAT,
+           ID IS 116,
+           SELF-ACT,
+           TITLE CAP-LAST,
+           .
+
+      * OPERATOR LOGIN FORM (DISPLAYED BEFORE FORM1-CREATE-WINDOW)
+       01
+           LOGIN-FORM,
+           .
+
+      * LABEL
+       05
+           LBL-LOGIN-TITLE,
+           LABEL,
+           COL 5,00,
+           LINE 1,00,
+           SIZE 45,00,
+           TITLE "OPERATOR LOGIN",
+           FONT IS SMALL-FONT,
+           .
+
+      * LABEL
+       05
+           LBL-LOGIN-ID,
+           LABEL,
+           COL 5,00,
+           LINE 3,00,
+           TITLE "OPERATOR ID",
+           FONT IS SMALL-FONT,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LOGIN-ID,
+           ENTRY-FIELD,
+           COL 22,00,
+           LINE 3,00,
+           SIZE 20,00,
+           BOXED,
+           UPPER,
+           FONT IS SMALL-FONT,
+           ID IS 7001,
+           MAX-TEXT 10,
+           .
+
+      * LABEL
+       05
+           LBL-LOGIN-PWD,
+           LABEL,
+           COL 5,00,
+           LINE 5,00,
+           TITLE "PASSWORD",
+           FONT IS SMALL-FONT,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-LOGIN-PWD,
+           ENTRY-FIELD,
+           COL 22,00,
+           LINE 5,00,
+           SIZE 20,00,
+           BOXED,
+           SECURE,
+           FONT IS SMALL-FONT,
+           ID IS 7002,
+           MAX-TEXT 10,
+           .
+
+      * PUSH BUTTON
+       05
+           PB-LOGIN-OK,
+           PUSH-BUTTON,
+           COL 10,00,
+           LINE 8,00,
+           SIZE 20,00,
+           EXCEPTION-VALUE 7003,
+           ID IS 7003,
+           TITLE "OK",
+           .
+
+      * PUSH BUTTON
+       05
+           PB-LOGIN-CANCEL,
+           PUSH-BUTTON,
+           COL 32,00,
+           LINE 8,00,
+           SIZE 20,00,
+           EXCEPTION-VALUE 7004,
+           ID IS 7004,
+           TITLE "CANCEL",
+           .
+
+      * ABOUT DIALOG (VERSION/AUTHOR INFO AND LIVE CATALOG COUNTS)
+       01
+           ABOUT-FORM,
+           .
+
+      * LABEL
+       05
+           LBL-ABOUT-TITLE,
+           LABEL,
+           COL 5,00,
+           LINE 1,00,
+           SIZE 45,00,
+           TITLE "FILMOTECA.EDUC360",
+           FONT IS SMALL-FONT,
+           .
+
+      * LABEL
+       05
+           LBL-ABOUT-AUTHOR,
+           LABEL,
+           COL 5,00,
+           LINE 3,00,
+           SIZE 45,00,
+           TITLE "BY ISAAC GARCIA PEVERI",
+           FONT IS SMALL-FONT,
+           .
+
+      * LABEL
+       05
+           LBL-ABOUT-MOVIES,
+           LABEL,
+           COL 5,00,
+           LINE 5,00,
+           SIZE 45,00,
+           TITLE "",
+           FONT IS SMALL-FONT,
+           .
+
+      * LABEL
+       05
+           LBL-ABOUT-GENRES,
+           LABEL,
+           COL 5,00,
+           LINE 6,00,
+           SIZE 45,00,
+           TITLE "",
+           FONT IS SMALL-FONT,
+           .
+
+      * PUSH BUTTON
+       05
+           PB-ABOUT-OK,
+           PUSH-BUTTON,
+           COL 17,00,
+           LINE 8,00,
+           SIZE 20,00,
+           EXCEPTION-VALUE 7005,
+           ID IS 7005,
+           TITLE "OK",
+           .
+
+      * CAST DIALOG (ACTORS LINKED TO THE CURRENT MOVIE)
+       01
+           CAST-FORM,
+           .
+
+      * LABEL
+       05
+           LBL-CAST-TITLE,
+           LABEL,
+           COL 3,00,
+           LINE 1,00,
+           SIZE 30,00,
+           TITLE "CAST / ACTORS",
+           FONT IS SMALL-FONT,
+           .
+
+      * LIST-BOX - ACTORS LINKED TO THIS MOVIE THROUGH THE MOVACT FILE
+       05
+           CAST-LB,
+           LIST-BOX,
+           COL 3,00,
+           LINE 3,00,
+           LINES 6,00 ,
+           SIZE 55,00 ,
+           OCCURS 1 TO 50 TIMES DEPENDING ON CAST-CNT,
+           INDEXED BY CAST-IDX,
+           VALUE CAST-ROW (CAST-IDX),
+           FRAMED,
+           EXCEPTION-VALUE 7007,
+           ID IS 7007,
+           FONT SMALL-FONT,
+           .
+
+      * LABEL
+       05
+           LBL-CAST-NAME,
+           LABEL,
+           COL 3,00,
+           LINE 10,00,
+           SIZE 15,00,
+           TITLE "ACTOR NAME",
+           FONT IS SMALL-FONT,
+           .
+
+      * ENTRY FIELD
+       05
+           EF-CAST-NAME,
+           ENTRY-FIELD,
+           COL 19,00,
+           LINE 10,00,
+           LINES 1,31 ,
+           SIZE 30,00,
+           BOXED,
+           COLOR IS 2,
+           FONT IS SMALL-FONT,
+           ID IS 7008,
+           MAX-TEXT 30,
+           .
+
+      * PUSH BUTTON - POP THE ACTORS ZOOM PICK-LIST INSTEAD OF TYPING
+      * A NAME FREEHAND, SO EXISTING ACTORS GET PICKED, NOT DUPLICATED
+       05
+           PB-CAST-PICK,
+           PUSH-BUTTON,
+           COL 50,00,
+           LINE 10,00,
+           SIZE 14,00,
+           EXCEPTION-VALUE 7011,
+           ID IS 7011,
+           TITLE "PICK...",
+           .
+
+      * PUSH BUTTON
+       05
+           PB-CAST-ADD,
+           PUSH-BUTTON,
+           COL 3,00,
+           LINE 12,00,
+           SIZE 22,00,
+           EXCEPTION-VALUE 7009,
+           ID IS 7009,
+           TITLE "ADD TO CAST",
+           .
+
+      * PUSH BUTTON
+       05
+           PB-CAST-REMOVE,
+           PUSH-BUTTON,
+           COL 26,00,
+           LINE 12,00,
+           SIZE 22,00,
+           EXCEPTION-VALUE 7010,
+           ID IS 7010,
+           TITLE "REMOVE FROM CAST",
+           .
+
+      * PUSH BUTTON
+       05
+           PB-CAST-CLOSE,
+           PUSH-BUTTON,
+           COL 49,00,
+           LINE 12,00,
+           SIZE 15,00,
+           EXCEPTION-VALUE 7006,
+           ID IS 7006,
+           TITLE "CLOSE",
+           .
+
+       PROCEDURE  DIVISION.
+       DECLARATIVES.
+      /
+      *----------------------------------------------------------------*
+      * DECLARATIVES TO HABDLE COMMON FILE ERRORS                      *
+      *----------------------------------------------------------------*
+       MOVIES-ERR SECTION.
+           USE AFTER ERROR PROCEDURE ON MOVIES.
+           SET RECLOCKED TO FALSE.
+           EVALUATE STATUS-MOVIES
+           WHEN "35"
+                DISPLAY MESSAGE "FILE [MOVIES] NOT FOUND!"
+                           TITLE TITLEX
+                            ICON 3
+                SET ERRORI TO TRUE
+           WHEN "39"
+                DISPLAY MESSAGE "FILE [MOVIES] MISMATCH SIZE!"
+                           TITLE TITLEX
+                            ICON 3
+                SET ERRORI TO TRUE
+           WHEN "98"
+                IF REBUILD-IN-PROGRESS
+                   CONTINUE
+                ELSE
+                   PERFORM REBUILD-MOVIES-FROM-SALVAGE
+                END-IF
+           WHEN "93"
+      *> RECORD-LEVEL LOCK CONFLICT - SOMEONE ELSE HAS THIS RECORD
+      *> LOCKED RIGHT NOW; LET THE USER TRY AGAIN INSTEAD OF KILLING
+      *> THE WHOLE SESSION OVER ONE BUSY RECORD
+                DISPLAY MESSAGE BOX
+                   "This record is locked by another user - try again"
+                   TITLE TIT-ERR
+                   ICON  3
+           WHEN "23"
+                MOVE 1 TO MOD-K
+                MOVE 0 TO MOD
+                MODIFY TOOL-EDIT, VALUE = MOD
+                SET STATUSVIEW  TO TRUE
+                PERFORM STATUS-BAR-MSG
+
+                IF NEW-REC
+                   INITIALIZE MOV-REC OF MOVIES
+                              REPLACING NUMERIC DATA BY ZEROES
+                                   ALPHANUMERIC DATA BY SPACES
+      *             PERFORM FORM1-FLD-TO-BUF
+                   DISPLAY FORM1-TB-1
+                   SET OLD-REC    TO TRUE
+                END-IF
+
+                DISPLAY FORM1
+                MOVE "23" TO STATUS-MOVIES
+           END-EVALUATE.
+
+       INPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON INPUT.
+       0100-DECL.
+           EXIT.
+       I-O-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON I-O.
+       0200-DECL.
+           EXIT.
+       OUTPUT-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       0300-DECL.
+           EXIT.
+       TRANSACTION-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON TRANSACTION.
+       0400-DECL.
+           EXIT.
+       END DECLARATIVES.
+      /
+      *----------------------------------------------------------------*
+      * MAIN                                                           *
+      *----------------------------------------------------------------*
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-ROUTINE
+           PERFORM FORM1-OPEN-ROUTINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * INITIALIZE                                                     *
+      *----------------------------------------------------------------*
+       INITIALIZE-ROUTINE.
+           ACCEPT SYSTEM-INFORMATION FROM SYSTEM-INFO.
+           ACCEPT TERMINAL-ABILITIES FROM TERMINAL-INFO.
+           PERFORM INIT-BMP.
+           PERFORM LOAD-CAPTIONS.
+           PERFORM OPEN-FILE-RTN.
+           .
+      /
+      *----------------------------------------------------------------*
+      * INITIALIZE BITMAPS                                             *
+      *----------------------------------------------------------------*
+       INIT-BMP.
+           COPY RESOURCE "..\RESOURCE\TOOLBAR.BMP".
+           CALL "W$BITMAP" USING WBITMAP-LOAD "..\RESOURCE\TOOLBAR.BMP",
+                   GIVING TOOLBAR-BMP.
+           COPY RESOURCE "..\RESOURCE\NOPOSTER.BMP".
+           .
+      /
+      *----------------------------------------------------------------*
+      * MAIN OPENING FILE ROUTINE                                      *
+      *----------------------------------------------------------------*
+       OPEN-FILE-RTN.
+           PERFORM RESOLVE-DATA-PATHS
+
+           OPEN  I-O MOVIES
+           IF STATUS-MOVIES = "35"
+              OPEN OUTPUT MOVIES
+                IF VALID-STATUS-MOVIES
+                   CLOSE MOVIES
+                   OPEN I-O MOVIES
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-MOVIES
+      *        PERFORM  FORM1-EXTENDED-FILE-STATUS
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN INPUT GENRES
+
+           IF STATUS-GENRES = "35"
+              OPEN OUTPUT GENRES
+                IF VALID-STATUS-GENRES
+                   CLOSE GENRES
+                   OPEN I-O GENRES
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-GENRES
+      *        PERFORM  FORM1-EXTENDED-FILE-STATUS
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN INPUT LOANS
+
+           IF STATUS-LOANS = "35"
+              OPEN OUTPUT LOANS
+                IF VALID-STATUS-LOANS
+                   CLOSE LOANS
+                   OPEN I-O LOANS
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-LOANS
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN INPUT MOVGEN
+
+           IF STATUS-MOVGEN = "35"
+              OPEN OUTPUT MOVGEN
+                IF VALID-STATUS-MOVGEN
+                   CLOSE MOVGEN
+                   OPEN I-O MOVGEN
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-MOVGEN
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG
+
+           IF STATUS-AUDIT = "35"
+              OPEN OUTPUT AUDIT-LOG
+                IF VALID-STATUS-AUDIT
+                   CLOSE AUDIT-LOG
+                   OPEN EXTEND AUDIT-LOG
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-AUDIT
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN INPUT OPERATORS
+
+           IF STATUS-OPERATORS = "35"
+              OPEN OUTPUT OPERATORS
+                IF VALID-STATUS-OPERATORS
+      *> FIRST RUN - THE FILE DID NOT EXIST YET, SO SEED A DEFAULT
+      *> ADMINISTRATOR ACCOUNT SO THE SYSTEM IS NOT LOCKED OUT
+                   MOVE "ADMIN"    TO OPR-ID
+                   MOVE "ADMIN"    TO OPR-PASSWORD
+                   MOVE "A"        TO OPR-ROLE
+                   WRITE OPR-REC
+                   CLOSE OPERATORS
+                   OPEN I-O OPERATORS
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-OPERATORS
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN  I-O DISTRIBS
+           IF STATUS-DISTRIBS = "35"
+              OPEN OUTPUT DISTRIBS
+                IF VALID-STATUS-DISTRIBS
+                   CLOSE DISTRIBS
+                   OPEN I-O DISTRIBS
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-DISTRIBS
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN  I-O ACTORS
+           IF STATUS-ACTORS = "35"
+              OPEN OUTPUT ACTORS
+                IF VALID-STATUS-ACTORS
+                   CLOSE ACTORS
+                   OPEN I-O ACTORS
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-ACTORS
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           OPEN  I-O MOVACT
+           IF STATUS-MOVACT = "35"
+              OPEN OUTPUT MOVACT
+                IF VALID-STATUS-MOVACT
+                   CLOSE MOVACT
+                   OPEN I-O MOVACT
+                END-IF
+           END-IF
+      *
+           IF NOT VALID-STATUS-MOVACT
+               PERFORM EXIT-STOP-ROUTINE
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * MAIN CLOSING FILE ROUTINE                                      *
+      *----------------------------------------------------------------*
+       CLOSE-FILE-RTN.
+           CLOSE MOVIES
+           CLOSE GENRES
+           CLOSE LOANS
+           CLOSE MOVGEN
+           CLOSE AUDIT-LOG
+           CLOSE OPERATORS
+           CLOSE DISTRIBS
+           CLOSE ACTORS
+           CLOSE MOVACT
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESOLVE THE DATA-FILE DIRECTORY                                *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDENP.CPY'.
+      /
+      *----------------------------------------------------------------*
+      * LOAD THE SCREEN CAPTIONS FOR THE SELECTED LANGUAGE             *
+      *----------------------------------------------------------------*
+          COPY 'CPVIDLNP.CPY'.
+      /
+      *----------------------------------------------------------------*
+      * AUTOMATIC RECOVERY FOR AN "INDEXED FILE CORRUPT" (STATUS 98)   *
+      * ERROR ON MOVIES - SALVAGE EVERY RECORD THAT CAN STILL BE READ  *
+      * TO A SEQUENTIAL EXTRACT, THEN REBUILD A FRESH INDEXED FILE     *
+      * FROM THAT EXTRACT                                              *
+      *----------------------------------------------------------------*
+       REBUILD-MOVIES-FROM-SALVAGE.
+           SET REBUILD-IN-PROGRESS TO TRUE
+           MOVE ZERO TO SALVAGE-COUNT
+
+           DISPLAY MESSAGE BOX
+              "MOVIES file is corrupt - attempting automatic rebuild"
+              TITLE TITLEX
+              ICON  3
+
+           CLOSE MOVIES
+           OPEN INPUT MOVIES
+
+           IF NOT VALID-STATUS-MOVIES
+              DISPLAY MESSAGE BOX
+                 "Unable to reopen MOVIES for salvage - rebuild abandoned!"
+                 TITLE TITLEX
+                 ICON  3
+              SET REBUILD-IN-PROGRESS TO FALSE
+              SET ERRORI              TO TRUE
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT MOVIES-SALVAGE
+
+           READ MOVIES NEXT RECORD
+                AT END MOVE "10" TO STATUS-MOVIES
+           END-READ
+
+           PERFORM UNTIL STATUS-MOVIES = "10"
+              IF VALID-STATUS-MOVIES
+                 MOVE MOV-REC TO SALVAGE-REC
+                 WRITE SALVAGE-REC
+                 ADD 1 TO SALVAGE-COUNT
+              END-IF
+
+              READ MOVIES NEXT RECORD
+                   AT END MOVE "10" TO STATUS-MOVIES
+              END-READ
+           END-PERFORM
+
+           CLOSE MOVIES
+           CLOSE MOVIES-SALVAGE
+
+      *> REPLACE THE CORRUPT FILE WITH A FRESH, EMPTY INDEXED FILE
+           OPEN OUTPUT MOVIES
+           CLOSE MOVIES
+           OPEN I-O MOVIES
+
+      *> RELOAD THE SALVAGED RECORDS
+           OPEN INPUT MOVIES-SALVAGE
+
+           READ MOVIES-SALVAGE
+                AT END MOVE "10" TO STATUS-SALVAGE
+           END-READ
+
+           PERFORM UNTIL STATUS-SALVAGE = "10"
+              MOVE SALVAGE-REC TO MOV-REC
+              WRITE MOV-REC
+                    INVALID KEY CONTINUE
+              END-WRITE
+
+              READ MOVIES-SALVAGE
+                   AT END MOVE "10" TO STATUS-SALVAGE
+              END-READ
+           END-PERFORM
+
+           CLOSE MOVIES-SALVAGE
+
+           SET REBUILD-IN-PROGRESS TO FALSE
+
+           DISPLAY MESSAGE BOX
+              SALVAGE-COUNT " record(s) recovered - MOVIES file rebuilt"
+              TITLE TITLEX
+
+           PERFORM FIRST-ENTRY
+           .
+      /
+      *----------------------------------------------------------------*
+      * OPERATOR LOGIN - CHECKED AGAINST THE OPERATORS FILE BEFORE     *
+      * THE MAIN WINDOW IS EVER CREATED                                *
+      *----------------------------------------------------------------*
+       LOGIN-PROMPT.
+           SET LOGIN-OK     TO FALSE
+           SET LOGIN-ABORTED TO FALSE
+           MOVE ZERO TO LOGIN-TRIES
+
+           PERFORM LOGIN-CREATE-WINDOW
+
+           PERFORM UNTIL LOGIN-OK OR LOGIN-ABORTED
+              ACCEPT LOGIN-FORM
+                 ON EXCEPTION
+                    PERFORM LOGIN-EVALUATE-FUNC
+              END-ACCEPT
+           END-PERFORM
+
+           DESTROY LOGIN-FORM-HANDLE
+           INITIALIZE KEY-STATUS
+           .
+
+       LOGIN-CREATE-WINDOW.
+           DISPLAY STANDARD GRAPHICAL WINDOW
+              LINES 12,50,
+              SIZE 40,50,
+              CONTROL FONT SMALL-FONT,
+              LABEL-OFFSET 23,
+              MODELESS,
+              NO SCROLL,
+              TITLE-BAR,
+              TITLE "FILMOTECA.EDUC360 - LOGIN",
+              WITH SYSTEM MENU,
+              HANDLE IS LOGIN-FORM-HANDLE,
+
+           DISPLAY LOGIN-FORM
+           .
+
+       LOGIN-EVALUATE-FUNC.
+           EVALUATE TRUE
+              WHEN EXIT-PUSHED
+                   SET LOGIN-ABORTED TO TRUE
+              WHEN EVENT-OCCURRED
+                   IF EVENT-TYPE = CMD-CLOSE
+                      SET LOGIN-ABORTED TO TRUE
+                   END-IF
+              WHEN KEY-STATUS = 7003
+                   PERFORM CHECK-OPERATOR-CREDENTIALS
+              WHEN KEY-STATUS = 7004
+                   SET LOGIN-ABORTED TO TRUE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * LOOK UP THE TYPED ID/PASSWORD IN THE OPERATORS FILE            *
+      *----------------------------------------------------------------*
+       CHECK-OPERATOR-CREDENTIALS.
+           INQUIRE EF-LOGIN-ID  VALUE IN LOGIN-ID
+           INQUIRE EF-LOGIN-PWD VALUE IN LOGIN-PWD
+
+           MOVE LOGIN-ID TO OPR-ID
+           READ OPERATORS
+                INVALID
+                    CONTINUE
+                NOT INVALID
+                    IF OPR-PASSWORD = LOGIN-PWD
+                       SET LOGIN-OK TO TRUE
+                       MOVE OPR-ID   TO OPR-CURRENT-ID
+                       MOVE OPR-ROLE TO OPR-CURRENT-ROLE
+                       MOVE OPR-ID   TO AUD-OPERATOR-ID
+                    END-IF
+           END-READ
+
+           IF NOT LOGIN-OK
+              ADD 1 TO LOGIN-TRIES
+
+              IF LOGIN-TRIES > 2
+                 DISPLAY MESSAGE BOX
+                    "Too many failed login attempts - the program will close"
+                    TITLE TITLEX
+                    ICON  3
+                 SET LOGIN-ABORTED TO TRUE
+              ELSE
+                 DISPLAY MESSAGE BOX
+                    "Invalid operator ID or password"
+                    TITLE TITLEX
+                    ICON  3
+              END-IF
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * ABOUT DIALOG - VERSION/AUTHOR INFO PLUS LIVE CATALOG COUNTS    *
+      *----------------------------------------------------------------*
+       ABOUT-PROMPT.
+           SET ABOUT-DONE TO FALSE
+
+           PERFORM COMPUTE-CATALOG-COUNTS
+           PERFORM ABOUT-CREATE-WINDOW
+
+           PERFORM UNTIL ABOUT-DONE
+              ACCEPT ABOUT-FORM
+                 ON EXCEPTION
+                    PERFORM ABOUT-EVALUATE-FUNC
+              END-ACCEPT
+           END-PERFORM
+
+           DESTROY ABOUT-FORM-HANDLE
+           INITIALIZE KEY-STATUS
+           .
+
+       ABOUT-CREATE-WINDOW.
+           DISPLAY STANDARD GRAPHICAL WINDOW
+              LINES 12,50,
+              SIZE 40,50,
+              CONTROL FONT SMALL-FONT,
+              LABEL-OFFSET 23,
+              MODELESS,
+              NO SCROLL,
+              TITLE-BAR,
+              TITLE "ABOUT FILMOTECA.EDUC360",
+              WITH SYSTEM MENU,
+              HANDLE IS ABOUT-FORM-HANDLE,
+
+           MOVE SPACES TO ABOUT-MOVIES-TEXT
+           STRING "MOVIES ON FILE: " DELIMITED BY SIZE
+                  ABOUT-MOVIES-CNT   DELIMITED BY SIZE
+             INTO ABOUT-MOVIES-TEXT
+           END-STRING
+           MODIFY LBL-ABOUT-MOVIES TITLE ABOUT-MOVIES-TEXT
+
+           MOVE SPACES TO ABOUT-GENRES-TEXT
+           STRING "GENRES ON FILE: " DELIMITED BY SIZE
+                  ABOUT-GENRES-CNT   DELIMITED BY SIZE
+             INTO ABOUT-GENRES-TEXT
+           END-STRING
+           MODIFY LBL-ABOUT-GENRES TITLE ABOUT-GENRES-TEXT
+
+           DISPLAY ABOUT-FORM
+           .
+
+       ABOUT-EVALUATE-FUNC.
+           EVALUATE TRUE
+              WHEN EXIT-PUSHED
+                   SET ABOUT-DONE TO TRUE
+              WHEN EVENT-OCCURRED
+                   IF EVENT-TYPE = CMD-CLOSE
+                      SET ABOUT-DONE TO TRUE
+                   END-IF
+              WHEN KEY-STATUS = 7005
+                   SET ABOUT-DONE TO TRUE
+           END-EVALUATE
+           .
+      /
+      *----------------------------------------------------------------*
+      * CAST DIALOG - ATTACH/DETACH ACTORS FOR THE CURRENT MOVIE       *
+      * THROUGH THE MOVACT LINKING FILE                                *
+      *----------------------------------------------------------------*
+       CAST-PROMPT.
+           SET CAST-DONE TO FALSE
+           MOVE SPACES TO CAST-NAME-ENTRY
+           MOVE ZERO   TO CAST-SEL-ACT-ID
+
+           PERFORM LOAD-CAST
+           PERFORM CAST-CREATE-WINDOW
+
+           PERFORM UNTIL CAST-DONE
+              ACCEPT CAST-FORM
+                 ON EXCEPTION
+                    PERFORM CAST-EVALUATE-FUNC
+              END-ACCEPT
+           END-PERFORM
+
+           DESTROY CAST-FORM-HANDLE
+           INITIALIZE KEY-STATUS
+           .
+
+       CAST-CREATE-WINDOW.
+           DISPLAY STANDARD GRAPHICAL WINDOW
+              LINES 14,00,
+              SIZE 60,00,
+              CONTROL FONT SMALL-FONT,
+              LABEL-OFFSET 23,
+              MODELESS,
+              NO SCROLL,
+              TITLE-BAR,
+              TITLE "CAST FOR THIS MOVIE",
+              WITH SYSTEM MENU,
+              HANDLE IS CAST-FORM-HANDLE,
+
+           DISPLAY CAST-FORM
+           .
+
+       CAST-EVALUATE-FUNC.
+           EVALUATE TRUE
+              WHEN EXIT-PUSHED
+                   SET CAST-DONE TO TRUE
+              WHEN EVENT-OCCURRED
+                   IF EVENT-TYPE = CMD-CLOSE
+                      SET CAST-DONE TO TRUE
+                   END-IF
+              WHEN KEY-STATUS = 7006
+                   SET CAST-DONE TO TRUE
+              WHEN KEY-STATUS = 7007
+                   PERFORM CAST-ROW-SELECTED
+              WHEN KEY-STATUS = 7009
+                   PERFORM ADD-CAST
+              WHEN KEY-STATUS = 7010
+                   PERFORM REMOVE-CAST
+              WHEN KEY-STATUS = 7011
+                   PERFORM PICK-CAST
+           END-EVALUATE
+           .
+      /
+      *----------------------------------------------------------------*
+      * LOAD THE LIST-BOX WITH THE CURRENT MOVIE'S CAST, READING       *
+      * THROUGH THE MOVACT LINKING FILE AND THEN ACTORS FOR THE NAME   *
+      * (SAME SHAPE AS LOAD-EXTRA-GENRES)                              *
+      *----------------------------------------------------------------*
+       LOAD-CAST.
+           MOVE ZERO TO CAST-CNT
+           MOVE CODIGO TO MA-CODIGO
+           MOVE ZERO   TO MA-ACT-ID
+           SET MOVACT-AT-END TO FALSE
+
+           START MOVACT KEY >= MA-KEY
+                 INVALID KEY SET MOVACT-AT-END TO TRUE
+                 NOT INVALID KEY
+                     READ MOVACT NEXT RECORD
+                          AT END SET MOVACT-AT-END TO TRUE
+                     END-READ
+           END-START
+
+           PERFORM UNTIL MOVACT-AT-END
+                      OR MA-CODIGO NOT = CODIGO
+                      OR CAST-CNT = 50
+              ADD 1 TO CAST-CNT
+              MOVE SPACES TO CAST-ROW (CAST-CNT)
+
+              MOVE MA-ACT-ID TO ACT-ID
+              READ ACTORS
+                   INVALID MOVE SPACES TO ACT-NAME
+              END-READ
+
+              STRING MA-ACT-ID DELIMITED BY SIZE
+                     "  "      DELIMITED BY SIZE
+                     ACT-NAME  DELIMITED BY SIZE
+                INTO CAST-ROW (CAST-CNT)
+              END-STRING
+
+              READ MOVACT NEXT RECORD
+                   AT END SET MOVACT-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+           .
+      /
+      *----------------------------------------------------------------*
+      * ADD THE ACTOR TYPED IN EF-CAST-NAME TO THE CURRENT MOVIE'S     *
+      * CAST.  A NAME THAT MATCHES AN EXISTING ACTORS ROW IS LINKED    *
+      * AS-IS; AN UNMATCHED NAME IS REGISTERED AS A NEW ACTOR ONLY     *
+      * AFTER THE OPERATOR CONFIRMS IT IS NOT JUST A TYPO OF SOMEONE   *
+      * ALREADY ON FILE - USE PB-CAST-PICK (PICK-CAST) TO CHOOSE AN    *
+      * EXISTING ACTOR WITHOUT RISKING A TYPO IN THE FIRST PLACE       *
+      * (NEXT ACT-ID THE SAME WAY NEW-ENTRY GENERATES THE NEXT         *
+      * CODIGO-GEN IN TGENRES)                                         *
+      *----------------------------------------------------------------*
+       ADD-CAST.
+           INQUIRE EF-CAST-NAME VALUE IN CAST-NAME-ENTRY
+
+           IF CAST-NAME-ENTRY = SPACES
+              DISPLAY MESSAGE BOX
+                 "Type the actor's name first"
+                 TITLE TITLEX
+                 ICON  3
+           ELSE
+              MOVE CAST-NAME-ENTRY TO ACT-NAME
+
+              READ ACTORS KEY IS ACT-NAME
+                   INVALID KEY
+                       DISPLAY MESSAGE BOX
+                          "Add " CAST-NAME-ENTRY " as a new actor?"
+                          TITLE   TITLEX
+                          TYPE    MB-YES-NO
+                          DEFAULT MB-NO
+                          GIVING  DECISION
+
+                       IF DECISION = MB-YES
+                          MOVE HIGH-VALUES TO ACT-ID
+                          START ACTORS KEY <= ACT-ID
+                                INVALID KEY MOVE 1 TO ACT-ID
+                                NOT INVALID KEY
+                                    READ ACTORS PREVIOUS RECORD
+                                    ADD 1 TO ACT-ID
+                          END-START
+
+                          MOVE CAST-NAME-ENTRY TO ACT-NAME
+                          WRITE ACT-REC
+                                INVALID KEY
+                                    DISPLAY MESSAGE BOX
+                                       "Error registering the new actor"
+                                       TITLE TITLEX
+                                       ICON  3
+                          END-WRITE
+
+                          PERFORM LINK-CAST-ENTRY
+                       END-IF
+                   NOT INVALID KEY
+                       PERFORM LINK-CAST-ENTRY
+              END-READ
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * LINK THE ACTOR CURRENTLY IN ACT-ID/ACT-NAME TO THE MOVIE IN    *
+      * CODIGO, THROUGH THE MOVACT LINKING FILE, AND REFRESH THE CAST  *
+      * LIST-BOX (SHARED BY ADD-CAST AND PICK-CAST)                    *
+      *----------------------------------------------------------------*
+       LINK-CAST-ENTRY.
+           MOVE CODIGO TO MA-CODIGO
+           MOVE ACT-ID TO MA-ACT-ID
+
+           WRITE MA-REC
+                 INVALID KEY
+                     DISPLAY MESSAGE BOX
+                        "That actor is already in this movie's cast"
+                        TITLE TITLEX
+                        ICON  3
+           END-WRITE
+
+           MOVE SPACES TO CAST-NAME-ENTRY
+           MODIFY EF-CAST-NAME VALUE SPACES
+           PERFORM LOAD-CAST
+           .
+      /
+      *----------------------------------------------------------------*
+      * POP THE ACTORS ZOOM PICK-LIST AND LINK THE CHOSEN ACTOR TO     *
+      * THE CURRENT MOVIE'S CAST (SAME SHAPE AS ADD-EXTRA-GENRE)       *
+      *----------------------------------------------------------------*
+       PICK-CAST.
+           MOVE "ACTOR.DAT" TO COMO-FILE
+           CALL "ZOOM-GT"  USING COMO-FILE, ACT-REC
+                          GIVING STATO-ZOOM
+           END-CALL
+           CANCEL "ZOOM-GT"
+
+           IF STATO-ZOOM = 0
+              PERFORM LINK-CAST-ENTRY
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * REMOVE THE CAST MEMBER CURRENTLY SELECTED IN THE LIST-BOX      *
+      *----------------------------------------------------------------*
+       REMOVE-CAST.
+           IF CAST-SEL-ACT-ID = ZERO
+              DISPLAY MESSAGE BOX
+                 "Select a cast member to remove first"
+                 TITLE TITLEX
+                 ICON  3
+           ELSE
+              MOVE CODIGO          TO MA-CODIGO
+              MOVE CAST-SEL-ACT-ID TO MA-ACT-ID
+
+              READ MOVACT
+                   INVALID
+                       CONTINUE
+                   NOT INVALID
+                       DELETE MOVACT RECORD
+              END-READ
+
+              MOVE ZERO TO CAST-SEL-ACT-ID
+              PERFORM LOAD-CAST
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * REMEMBER WHICH CAST MEMBER THE OPERATOR CLICKED ON             *
+      *----------------------------------------------------------------*
+       CAST-ROW-SELECTED.
+           IF CAST-IDX > ZERO AND CAST-IDX NOT > CAST-CNT
+              MOVE CAST-ROW (CAST-IDX) (1:5) TO CAST-SEL-ACT-ID
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * COUNT THE MOVIES/GENRES RECORDS CURRENTLY ON FILE, WITHOUT     *
+      * DISTURBING THE OPERATOR'S CURRENT POSITION IN EITHER FILE      *
+      *----------------------------------------------------------------*
+       COMPUTE-CATALOG-COUNTS.
+           MOVE CODIGO  TO SAVE-COD
+           MOVE MOV-REC TO HOLD-MOV-REC
+           MOVE ZERO    TO ABOUT-MOVIES-CNT
+
+           SET MOVIES-AT-END TO FALSE
+           PERFORM START-MOVIES-LESS
+
+           PERFORM UNTIL MOVIES-AT-END
+              ADD 1 TO ABOUT-MOVIES-CNT
+
+              READ MOVIES NEXT
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           MOVE HOLD-MOV-REC TO MOV-REC
+
+           IF BY-TITLE
+              START MOVIES KEY IS = TITULO
+                  INVALID KEY CONTINUE
+              END-START
+           ELSE
+              START MOVIES KEY IS = CODIGO
+                  INVALID KEY CONTINUE
+              END-START
+           END-IF
+
+           MOVE CODIGO-GEN TO ABOUT-SAVE-GEN
+           MOVE ZERO       TO ABOUT-GENRES-CNT
+           SET GENRES-AT-END TO FALSE
+
+           READ GENRES NEXT RECORD
+                AT END SET GENRES-AT-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL GENRES-AT-END
+              ADD 1 TO ABOUT-GENRES-CNT
+
+              READ GENRES NEXT RECORD
+                   AT END SET GENRES-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           MOVE ABOUT-SAVE-GEN TO CODIGO-GEN
+           START GENRES KEY IS = CODIGO-GEN
+                 INVALID KEY CONTINUE
+           END-START
+           .
+      /
+      *----------------------------------------------------------------*
+      * SCREEN ROUTINES - WINDOW CREATION AND DISPLAY                  *
+      *----------------------------------------------------------------*
+       FORM1-OPEN-ROUTINE.
+           PERFORM LOGIN-PROMPT
+
+           IF LOGIN-ABORTED
+              PERFORM EXIT-STOP-ROUTINE
+           END-IF
+
+           PERFORM FORM1-CREATE-WINDOW
+           PERFORM FORM1-PROC
+           .
+
+       FORM1-CREATE-WINDOW.
+           DISPLAY STANDARD GRAPHICAL WINDOW
+              LINES 23,62,
+              SIZE 83,50,
+              COLOR 65793,
+              CONTROL FONT SMALL-FONT,
+              CONTROLS-UNCROPPED,
+              LABEL-OFFSET 23,
+              LINK TO THREAD,
+              MODELESS,
+              NO SCROLL,
+              TITLE-BAR,
+              TITLE TITLEX,
+              AUTO-MINIMIZE,
+              WITH SYSTEM MENU,
+              USER-GRAY,
+              USER-WHITE,
+              NO WRAP,
+              HANDLE IS FORM1-HANDLE,
+
+      * TOOL BAR
+           DISPLAY TOOL-BAR
+              LINES 2,69,
+              HANDLE IN FORM1-TB-1-HANDLE
+           DISPLAY FORM1-TB-1 UPON FORM1-TB-1-HANDLE
+
+      * STATUS-BAR
+            DISPLAY STATUS-BAR
+               GRIP,
+               PANEL-WIDTHS (42, 23, 999),
+               PANEL-STYLE  (1, 1, 1),
+               PANEL-TEXT   (SPACE, SPACE, SPACE),
+               HANDLE IS FORM1-ST-1-HANDLE
+           DISPLAY FORM1 UPON FORM1-HANDLE
+
+           DISPLAY FORM1
+           PERFORM FIRST-ENTRY
+
+           MOVE ZERO TO MOD
+           MOVE 1    TO MOD-K
+
+           MODIFY TOOL-EDIT,    VALUE   MOD
+           MODIFY TOOL-DELETE,  ENABLED MOD
+           MODIFY TOOL-SEARCH   ENABLED MOD
+           MODIFY TOOL-SAVE     ENABLED MOD
+           MODIFY PB-LOGO       ENABLED MOD
+           MODIFY PB-GENRE-ZOOM ENABLED MOD
+           .
+      /
+      *----------------------------------------------------------------*
+      * ACCEPT SCREEN                                                  *
+      *----------------------------------------------------------------*
+       FORM1-PROC.
+           SET STATUSVIEW  TO TRUE.
+           PERFORM STATUS-BAR-MSG
+
+           PERFORM UNTIL EXIT-PUSHED
+              ACCEPT FORM1
+                 ON EXCEPTION
+                    PERFORM FORM1-EVALUATE-FUNC
+              END-ACCEPT
+           END-PERFORM
+
+           DESTROY FORM1-HANDLE
+           INITIALIZE KEY-STATUS
+           .
+      /
+      *----------------------------------------------------------------*
+      * EVALUATE KEY PRESSED ON THE SCREEN (BUTTONS)                   *
+      *----------------------------------------------------------------*
+       FORM1-EVALUATE-FUNC.
+           EVALUATE KEY-STATUS
+           WHEN 150 *> THE EDIT FUNCTION
+                INQUIRE TOOL-EDIT, ENABLED IN E-EDIT
+
+                IF E-EDIT = 1
+                   IF MOD = 0 AND OPR-CUR-IS-VIEWER
+                      DISPLAY MESSAGE BOX
+                         "Your role does not allow editing entries"
+                         TITLE TITLEX
+                         ICON  3
+                   ELSE
+                      IF MOD = 0
+                         MOVE 1 TO MOD
+                         SET STATUSEDIT     TO TRUE
+                         MOVE 1 TO E-DELETE, E-PICK
+                         MOVE 0 TO MOD-K
+                         MOVE MOV-REC       TO OLD-MOV-REC
+                      ELSE
+                         MOVE 0 TO MOD
+                         MOVE 1 TO MOD-K
+                         MOVE 0 TO E-DELETE, E-PICK
+                         SET STATUSVIEW     TO TRUE
+      *> CANCEL: DISCARD ANY UNSAVED CHANGES AND UNDO BACK TO OLD-MOV-REC
+                         MOVE OLD-MOV-REC   TO MOV-REC
+                      END-IF
+
+                      MODIFY TOOL-EDIT,    VALUE   MOD
+                      MODIFY TOOL-DELETE,  ENABLED MOD
+                      MODIFY TOOL-SEARCH   ENABLED MOD
+                      MODIFY TOOL-SAVE     ENABLED MOD
+                      MODIFY PB-LOGO       ENABLED MOD
+                      MODIFY PB-GENRE-ZOOM ENABLED MOD
+
+                      DISPLAY FORM1
+                      PERFORM STATUS-BAR-MSG
+                      PERFORM REFRESH-SCREEN-FIELDS
+                   END-IF
+                END-IF
+           END-EVALUATE.
+
+           EVALUATE TRUE
+              WHEN EXIT-PUSHED
+                 PERFORM FORM1-EXIT
+              WHEN EVENT-OCCURRED
+                 IF EVENT-TYPE = CMD-CLOSE
+                    PERFORM FORM1-EXIT
+                 END-IF
+               WHEN KEY-STATUS = 2
+                  PERFORM NEW-ENTRY
+               WHEN KEY-STATUS = 3
+                  PERFORM SAVE-ENTRY
+               WHEN KEY-STATUS = 4
+                  PERFORM DELETE-ENTRY
+               WHEN KEY-STATUS = 8
+                  PERFORM ZOOM-ENTRIES
+               WHEN KEY-STATUS = 1002
+                  PERFORM FIRST-ENTRY
+               WHEN KEY-STATUS = 67
+                  PERFORM PREV-ENTRY
+               WHEN KEY-STATUS = 68
+                  PERFORM NEXT-ENTRY
+               WHEN KEY-STATUS = 1006
+                  PERFORM LAST-ENTRY
+               WHEN KEY-STATUS = 2003
+                  PERFORM ZOOM-GENRES
+               WHEN KEY-STATUS = 7
+                  PERFORM PRINT-CATALOG
+               WHEN KEY-STATUS = 6
+                  PERFORM TOGGLE-PREVIEW
+               WHEN KEY-STATUS = 1003
+                  PERFORM BROWSE-LOGO
+               WHEN KEY-STATUS = 1010
+                  PERFORM OPEN-GENRES-MAINT
+               WHEN KEY-STATUS = 1011
+                  PERFORM OPEN-LOANS-MAINT
+               WHEN KEY-STATUS = 1015
+                  PERFORM ABOUT-PROMPT
+               WHEN KEY-STATUS = 1016
+                  PERFORM CAST-PROMPT
+               WHEN KEY-STATUS = 1017
+                  PERFORM PRINT-CARD
+               WHEN KEY-STATUS = 1020
+                  PERFORM F1-HELP-TITLE
+               WHEN KEY-STATUS = 1021
+                  PERFORM F1-HELP-GENRE
+               WHEN KEY-STATUS = 1022
+                  PERFORM F1-HELP-DURATION
+               WHEN KEY-STATUS = 1023
+                  PERFORM F1-HELP-DISTRIB
+               WHEN KEY-STATUS = 1024
+                  PERFORM F1-HELP-GRADE
+               WHEN KEY-STATUS = 151
+                  PERFORM TOGGLE-BY-TITLE
+               WHEN KEY-STATUS = 152
+                  PERFORM TOGGLE-VIEW-ARCHIVED
+               WHEN KEY-STATUS = 153
+                  PERFORM RESTORE-ENTRY
+               WHEN KEY-STATUS = 160
+                  PERFORM TOGGLE-GRID-VIEW
+               WHEN KEY-STATUS = 161
+                  PERFORM GRID-ROW-SELECTED
+               WHEN KEY-STATUS = 1012
+                  PERFORM ADD-EXTRA-GENRE
+               WHEN KEY-STATUS = 1013
+                  PERFORM REMOVE-EXTRA-GENRE
+               WHEN KEY-STATUS = 162
+                  PERFORM EXTRA-GEN-ROW-SELECTED
+               WHEN KEY-STATUS = 1014
+                  PERFORM VIEW-SERIES-ENTRIES
+           END-EVALUATE
+
+      * AVOID CHANGING FOCUS
+           MOVE 4 TO ACCEPT-CONTROL
+           .
+      /
+      *----------------------------------------------------------------*
+      * SCREEN RESET                                                   *
+      *----------------------------------------------------------------*
+       FORM1-CLEAR.
+           PERFORM FORM1-DISPLAY
+           .
+
+       FORM1-DISPLAY.
+           DISPLAY FORM1-TB-1
+           DISPLAY FORM1 UPON FORM1-HANDLE
+           .
+      /
+      *----------------------------------------------------------------*
+      * ADD A NEW ENTRY TO THE FILE                                    *
+      *----------------------------------------------------------------*
+       NEW-ENTRY.
+      *> ALWAYS GENERATE THE NEXT CODE OFF THE HIGHEST CODIGO ON FILE,
+      *> REGARDLESS OF BROWSE MODE - START-MOVIES-GREATER IS
+      *> BY-TITLE-AWARE AND WOULD LAND ON THE ALPHABETICALLY-LAST
+      *> TITLE INSTEAD WHEN BROWSING BY TITLE
+           INITIALIZE CODIGO
+           MOVE HIGH-VALUES TO CODIGO
+
+           START MOVIES KEY <= CODIGO
+                 INVALID KEY
+                     MOVE 1 TO CODIGO
+                 NOT INVALID KEY
+                     READ MOVIES PREVIOUS RECORD
+                          NOT AT END ADD 1 TO CODIGO
+                     END-READ
+           END-START
+
+           MOVE SPACES TO TITULO,
+                          GENERO,
+                          NOTA,
+                          IMAGEN
+           MOVE "N"    TO ARCHIVED
+
+           DISPLAY FORM1
+           PERFORM FROMREC-TOSCREEN
+
+           MOVE 5002   TO CONTROL-ID
+           MOVE 4      TO ACCEPT-CONTROL
+           .
+      /
+      *----------------------------------------------------------------*
+      * SAVE THE CURRENT RECORD FROM THE SCREEN TO THE FILE            *
+      *----------------------------------------------------------------*
+       SAVE-ENTRY.
+           PERFORM FROMSCREEN-TORECORD
+
+           IF NOTA > 10
+              DISPLAY MESSAGE BOX
+                 "Grade must be a number between 00 and 10 - record not saved!"
+                 TITLE TITLEX
+                 ICON  3
+              EXIT PARAGRAPH
+           END-IF
+
+           IF DURACAO = ZERO OR DURACAO > 600
+              DISPLAY MESSAGE BOX
+                 "Duration must be between 1 and 600 minutes - record not saved!"
+                 TITLE TITLEX
+                 ICON  3
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE GENERO TO CODIGO-GEN
+           READ GENRES
+                INVALID
+                    DISPLAY MESSAGE BOX
+                       "Invalid GENRE code - record not saved!"
+                       TITLE TITLEX
+                       ICON  3
+                    EXIT PARAGRAPH
+           END-READ
+
+      *> STAMP TODAY'S DATE SO THE AGING REPORT CAN TELL HOW LONG AN
+      *> ENTRY HAS GONE WITHOUT A CHANGE
+           ACCEPT LAST-UPDATED FROM DATE YYYYMMDD
+
+           MOVE MOV-REC TO NEW-MOV-REC
+
+           PERFORM CHECK-DUPLICATE-TITLE
+
+           IF DUP-TITLE-FOUND
+              DISPLAY MESSAGE BOX
+                 "Another Entry already uses this Title. Save anyway?"
+                 TITLE   TITLEX
+                 TYPE    MB-YES-NO
+                 DEFAULT MB-NO
+                 GIVING  DECISION
+
+              IF DECISION = MB-NO
+                 EXIT PARAGRAPH
+              END-IF
+           END-IF
+
+           WRITE MOV-REC
+                 INVALID KEY
+      *> THE CODE ALREADY EXISTS - THIS IS AN UPDATE, SO LOCK JUST THIS
+      *> ONE RECORD FOR THE BRIEF WINDOW BETWEEN THE READ AND THE REWRITE
+      *> INSTEAD OF LOCKING THE WHOLE FILE FOR THE LIFE OF THE SESSION
+                         READ MOVIES WITH LOCK
+                              KEY IS CODIGO
+                              INVALID KEY
+                                  DISPLAY MESSAGE BOX
+                                     "Unable to lock the current Entry for update"
+                                     TITLE   TITLEX
+                              NOT INVALID KEY
+                                  MOVE TITULO TO AUD-PEND-OLD-TITULO
+                                  MOVE GENERO TO AUD-PEND-OLD-GENERO
+                                  MOVE NOTA   TO AUD-PEND-OLD-NOTA
+
+                                  DISPLAY MESSAGE BOX
+                                     "Save changes to the current Entry?"
+                                     TITLE   TITLEX
+                                     TYPE    MB-YES-NO
+                                     DEFAULT MB-NO
+                                     GIVING  DECISION
+
+                                  IF DECISION = MB-YES
+                                     MOVE NEW-MOV-REC TO MOV-REC
+                                     REWRITE MOV-REC
+                                        INVALID KEY
+                                            DISPLAY MESSAGE BOX
+                                             "Error during REWRITE"
+                                             TITLE   TITLEX
+                                        NOT INVALID KEY
+                                            MOVE MOV-REC TO OLD-MOV-REC
+                                            MOVE "UPDATE" TO AUD-PEND-ACTION
+                                            MOVE TITULO TO AUD-PEND-NEW-TITULO
+                                            MOVE GENERO TO AUD-PEND-NEW-GENERO
+                                            MOVE NOTA   TO AUD-PEND-NEW-NOTA
+                                            PERFORM WRITE-AUDIT-RECORD
+                                     END-IF
+
+                                  UNLOCK MOVIES
+                         END-READ
+                 NOT INVALID KEY
+                         MOVE MOV-REC TO OLD-MOV-REC
+                         MOVE "ADD"  TO AUD-PEND-ACTION
+                         MOVE SPACES TO AUD-PEND-OLD-TITULO
+                         MOVE SPACES TO AUD-PEND-OLD-GENERO
+                         MOVE ZERO   TO AUD-PEND-OLD-NOTA
+                         MOVE TITULO TO AUD-PEND-NEW-TITULO
+                         MOVE GENERO TO AUD-PEND-NEW-GENERO
+                         MOVE NOTA   TO AUD-PEND-NEW-NOTA
+                         PERFORM WRITE-AUDIT-RECORD
+           END-WRITE
+           .
+      /
+      *----------------------------------------------------------------*
+      * SET DUP-TITLE-FOUND IF ANOTHER ENTRY ALREADY USES THIS TITLE   *
+      *----------------------------------------------------------------*
+       CHECK-DUPLICATE-TITLE.
+           SET DUP-TITLE-FOUND TO FALSE
+           MOVE CODIGO   TO SAVE-COD
+           MOVE MOV-REC  TO HOLD-MOV-REC
+           MOVE FUNCTION UPPER-CASE (TITULO) TO WS-DUP-TITLE-UC
+
+           SET MOVIES-AT-END TO FALSE
+           PERFORM START-MOVIES-LESS
+
+           PERFORM UNTIL MOVIES-AT-END OR DUP-TITLE-FOUND
+              IF CODIGO NOT = SAVE-COD
+                 MOVE FUNCTION UPPER-CASE (TITULO) TO WS-SCAN-TITLE-UC
+                 IF WS-SCAN-TITLE-UC = WS-DUP-TITLE-UC
+                    SET DUP-TITLE-FOUND TO TRUE
+                 END-IF
+              END-IF
+
+              READ MOVIES NEXT
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           MOVE HOLD-MOV-REC TO MOV-REC
+
+           IF BY-TITLE
+              START MOVIES KEY IS = TITULO
+                  INVALID KEY CONTINUE
+              END-START
+           ELSE
+              START MOVIES KEY IS = CODIGO
+                  INVALID KEY CONTINUE
+              END-START
+           END-IF
+
+           MOVE NEW-MOV-REC TO MOV-REC
+           .
+      /
+      *----------------------------------------------------------------*
+      * APPEND ONE ROW TO THE AUDIT TRAIL LOG - THE CALLER MUST SET    *
+      * AUD-PEND-ACTION AND THE AUD-PEND-OLD-*/AUD-PEND-NEW-* FIELDS   *
+      * BEFORE PERFORMING THIS PARAGRAPH                               *
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+
+           MOVE AUD-OPERATOR-ID     TO AUD-OPERATOR
+           MOVE AUD-PEND-ACTION     TO AUD-ACTION
+           MOVE CODIGO              TO AUD-CODIGO
+           MOVE AUD-PEND-OLD-TITULO TO AUD-OLD-TITULO
+           MOVE AUD-PEND-OLD-GENERO TO AUD-OLD-GENERO
+           MOVE AUD-PEND-OLD-NOTA   TO AUD-OLD-NOTA
+           MOVE AUD-PEND-NEW-TITULO TO AUD-NEW-TITULO
+           MOVE AUD-PEND-NEW-GENERO TO AUD-NEW-GENERO
+           MOVE AUD-PEND-NEW-NOTA   TO AUD-NEW-NOTA
+
+           WRITE AUD-REC
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE FIRST FREE RECORD                              *
+      *----------------------------------------------------------------*
+       START-MOVIES-LESS.
+           IF BY-TITLE
+              MOVE LOW-VALUES      TO TITULO
+
+              START MOVIES  KEY >= TITULO
+                    INVALID KEY
+                        MOVE 1      TO CODIGO
+                    NOT INVALID KEY
+                        READ MOVIES NEXT RECORD
+              END-START
+           ELSE
+              INITIALIZE CODIGO
+
+              MOVE LOW-VALUES      TO CODIGO
+
+              START MOVIES  KEY >= CODIGO
+                    INVALID KEY
+                        MOVE 1      TO CODIGO
+                    NOT INVALID KEY
+                        READ MOVIES NEXT RECORD
+              END-START
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * POSITION ON THE LAST  FREE RECORD                              *
+      *----------------------------------------------------------------*
+       START-MOVIES-GREATER.
+           IF BY-TITLE
+              MOVE HIGH-VALUES     TO TITULO
+
+              START MOVIES  KEY <= TITULO
+                    INVALID KEY
+                        MOVE 1      TO CODIGO
+                    NOT INVALID KEY
+                        READ MOVIES PREVIOUS RECORD
+              END-START
+           ELSE
+              INITIALIZE CODIGO
+
+              MOVE HIGH-VALUES      TO CODIGO
+
+              START MOVIES  KEY <= CODIGO
+                    INVALID KEY
+                        MOVE 1      TO CODIGO
+                    NOT INVALID KEY
+                        READ MOVIES PREVIOUS RECORD
+              END-START
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW FIRST RECORD                                              *
+      *----------------------------------------------------------------*
+       FIRST-ENTRY.
+           SET NAV-NEXT      TO TRUE
+           SET MOVIES-AT-END TO FALSE
+
+           PERFORM START-MOVIES-LESS
+
+           PERFORM SKIP-ARCHIVE-MISMATCH-STEP
+              UNTIL MOVIES-AT-END
+                 OR (VIEW-ARCHIVED     AND REC-ARCHIVED)
+                 OR (NOT VIEW-ARCHIVED AND NOT REC-ARCHIVED)
+
+           IF MOVIES-AT-END
+              DISPLAY MESSAGE "No Entries found"
+                      TITLE TITLEX
+              MOVE SPACES TO RPT-REC-TEXT
+              MODIFY FORM1-ST-1-HANDLE,
+                     PANEL-INDEX 1,
+                     PANEL-TEXT  RPT-REC-TEXT
+           ELSE
+              PERFORM FROMREC-TOSCREEN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW NEXT RECORD                                               *
+      *----------------------------------------------------------------*
+       NEXT-ENTRY.
+           SET NAV-NEXT      TO TRUE
+           SET MOVIES-AT-END TO FALSE
+
+           PERFORM SKIP-ARCHIVE-MISMATCH-STEP
+
+           PERFORM SKIP-ARCHIVE-MISMATCH-STEP
+              UNTIL MOVIES-AT-END
+                 OR (VIEW-ARCHIVED     AND REC-ARCHIVED)
+                 OR (NOT VIEW-ARCHIVED AND NOT REC-ARCHIVED)
+
+           IF MOVIES-AT-END
+              DISPLAY MESSAGE "Reached the End of File"
+                      TITLE TITLEX
+           ELSE
+              PERFORM FROMREC-TOSCREEN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW PREVIOUS RECORD                                           *
+      *----------------------------------------------------------------*
+       PREV-ENTRY.
+           SET NAV-PREV      TO TRUE
+           SET MOVIES-AT-END TO FALSE
+
+           PERFORM SKIP-ARCHIVE-MISMATCH-STEP
+
+           PERFORM SKIP-ARCHIVE-MISMATCH-STEP
+              UNTIL MOVIES-AT-END
+                 OR (VIEW-ARCHIVED     AND REC-ARCHIVED)
+                 OR (NOT VIEW-ARCHIVED AND NOT REC-ARCHIVED)
+
+           IF MOVIES-AT-END
+              DISPLAY MESSAGE "Reached the Beginning of File"
+                      TITLE TITLEX
+           ELSE
+              PERFORM FROMREC-TOSCREEN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * SHOW LAST  RECORD                                              *
+      *----------------------------------------------------------------*
+       LAST-ENTRY.
+           SET NAV-PREV      TO TRUE
+           SET MOVIES-AT-END TO FALSE
+
+           PERFORM START-MOVIES-GREATER
+
+           PERFORM SKIP-ARCHIVE-MISMATCH-STEP
+              UNTIL MOVIES-AT-END
+                 OR (VIEW-ARCHIVED     AND REC-ARCHIVED)
+                 OR (NOT VIEW-ARCHIVED AND NOT REC-ARCHIVED)
+
+           IF MOVIES-AT-END
+              DISPLAY MESSAGE "No Entries found"
+                      TITLE TITLEX
+              MOVE SPACES TO RPT-REC-TEXT
+              MODIFY FORM1-ST-1-HANDLE,
+                     PANEL-INDEX 1,
+                     PANEL-TEXT  RPT-REC-TEXT
+           ELSE
+              PERFORM FROMREC-TOSCREEN
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * READ ONE MORE RECORD IN THE CURRENT NAVIGATION DIRECTION,      *
+      * SKIPPING ENTRIES THAT DO NOT MATCH THE ARCHIVE VIEW FILTER     *
+      *----------------------------------------------------------------*
+       SKIP-ARCHIVE-MISMATCH-STEP.
+           IF NAV-NEXT
+              READ MOVIES NEXT
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
+           ELSE
+              READ MOVIES PREVIOUS
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
+           END-IF
+           .
+      /
+      *----------------------------------------------------------------*
+      * MODIFY THE SCREEN FIELDS FROM MOV-REC, WITHOUT TOUCHING MOD/   *
+      * MOD-K (SO IT CAN ALSO BE USED TO REDRAW AN EDIT-IN-PROGRESS)   *
+      *----------------------------------------------------------------*
+       REFRESH-SCREEN-FIELDS.
+           MODIFY EF-CODE      VALUE CODIGO
+           MODIFY EF-TITLE     VALUE TITULO
+           MODIFY EF-GENRE     VALUE GENERO
+           MODIFY EF-GRADE     VALUE NOTA
+           MODIFY EF-LOGO      VALUE IMAGEN
+           MODIFY EF-DISTRIB   VALUE DISTRIB
+           MODIFY EF-DURATION  VALUE DURACAO
+           MODIFY EF-SERIES    VALUE SERIES-CODE
+           MODIFY EF-CERT      VALUE CERTIFICATION
+           MODIFY EF-FORMAT    VALUE MEDIA-FORMAT
+           MODIFY EF-COPIES    VALUE COPIES-ON-HAND
+           MODIFY EF-LANG      VALUE AUDIO-LANGUAGE
+           MODIFY EF-SUBS      VALUE SUBTITLES
+
+           IF CERT-IS-VALID OR CERTIFICATION = SPACES
+              MODIFY LBL-CERT-STATUS TITLE SPACES
+           ELSE
+              MODIFY LBL-CERT-STATUS TITLE "INVALID"
+           END-IF
+
+           IF FORMAT-IS-VALID OR MEDIA-FORMAT = SPACES
+              MODIFY LBL-FORMAT-STATUS TITLE SPACES
+           ELSE
+              MODIFY LBL-FORMAT-STATUS TITLE "INVALID"
+           END-IF
+
+           INQUIRE EF-GENRE    VALUE IN CODIGO-GEN
+
+           IF EF-GEN-BUF NOT = ZERO
+              MOVE EF-GEN-BUF TO CODIGO-GEN
+           END-IF
+
+           PERFORM READ-GENRE
+
+           PERFORM LOAD-EXTRA-GENRES
+
+           PERFORM LOAD-LOGO-BITMAP
+
+           PERFORM UPDATE-RECORD-POSITION
+           .
+      /
+      *----------------------------------------------------------------*
+      * COMPUTE "RECORD N OF M" FOR THE STATUS BAR, RESPECTING THE     *
+      * CURRENT ARCHIVE VIEW FILTER, WITHOUT DISTURBING THE CURRENT    *
+      * RECORD OR THE CURRENT KEY OF REFERENCE                         *
+      *----------------------------------------------------------------*
+       UPDATE-RECORD-POSITION.
+           MOVE CODIGO  TO SAVE-COD
+           MOVE MOV-REC TO HOLD-MOV-REC
+
+           MOVE ZERO TO RPT-REC-N
+           MOVE ZERO TO RPT-REC-M
+           SET MOVIES-AT-END TO FALSE
+
+           PERFORM START-MOVIES-LESS
+
+           PERFORM UNTIL MOVIES-AT-END
+              IF (VIEW-ARCHIVED     AND REC-ARCHIVED)
+                 OR (NOT VIEW-ARCHIVED AND NOT REC-ARCHIVED)
+                 ADD 1 TO RPT-REC-M
+                 IF CODIGO = SAVE-COD
+                    MOVE RPT-REC-M TO RPT-REC-N
+                 END-IF
+              END-IF
+
+              READ MOVIES NEXT
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           MOVE HOLD-MOV-REC TO MOV-REC
+
+           IF BY-TITLE
+              START MOVIES KEY IS = TITULO
+                  INVALID KEY CONTINUE
+              END-START
+           ELSE
+              START MOVIES KEY IS = CODIGO
+                  INVALID KEY CONTINUE
+              END-START
+           END-IF
+
+           MOVE SPACES TO RPT-REC-TEXT
+           STRING "Record " DELIMITED BY SIZE
+                  RPT-REC-N DELIMITED BY SIZE
+                  " of "    DELIMITED BY SIZE
+                  RPT-REC-M DELIMITED BY SIZE
+             INTO RPT-REC-TEXT
+           END-STRING
+
+           MODIFY FORM1-ST-1-HANDLE,
+                  PANEL-INDEX 1,
+                  PANEL-TEXT  RPT-REC-TEXT
+           .
+      /
+      *----------------------------------------------------------------*
+      * PUT THE DATA FROM THE FILE INTO SCREEN FIELDS                  *
+      *----------------------------------------------------------------*
+       FROMREC-TOSCREEN.
+           MOVE ZERO       TO MOD-K
+           MOVE 1          TO MOD
+
+           PERFORM REFRESH-SCREEN-FIELDS
+           .
       /
       *----------------------------------------------------------------*
-      * MAIN                                                           *
+      * LOAD THE POSTER IMAGE NAMED IN IMAGEN INTO MOVIEBMP            *
       *----------------------------------------------------------------*
-       MAIN-LOGIC.
-           PERFORM INITIALIZE-ROUTINE
-           PERFORM FORM1-OPEN-ROUTINE
+       LOAD-LOGO-BITMAP.
+           IF IMAGEN = SPACES OR IMAGEN = LOW-VALUES
+              CALL "W$BITMAP"
+                   USING  WBITMAP-LOAD
+                          "..\RESOURCE\NOPOSTER.BMP"
+                   GIVING LOGO-BMP
+           ELSE
+              CALL "W$BITMAP"
+                   USING  WBITMAP-LOAD
+                          IMAGEN
+                   GIVING LOGO-BMP
+
+              IF LOGO-BMP <= ZERO
+                 CALL "W$BITMAP"
+                      USING  WBITMAP-LOAD
+                             "..\RESOURCE\NOPOSTER.BMP"
+                      GIVING LOGO-BMP
+              END-IF
+           END-IF
+
+           MODIFY MOVIEBMP BITMAP-HANDLE LOGO-BMP
+
+           CALL "W$BITMAP"
+                USING WBITMAP-DESTROY
+                      LOGO-BMP
            .
       /
       *----------------------------------------------------------------*
-      * INITIALIZE                                                     *
+      * PUT THE DATA FROM THE SCRERN INTO THE FILE                    *
       *----------------------------------------------------------------*
-       INITIALIZE-ROUTINE.
-           ACCEPT SYSTEM-INFORMATION FROM SYSTEM-INFO.
-           ACCEPT TERMINAL-ABILITIES FROM TERMINAL-INFO.
-           PERFORM INIT-BMP.
-           PERFORM OPEN-FILE-RTN.
+       FROMSCREEN-TORECORD.
+           INQUIRE EF-CODE     VALUE CODIGO
+           INQUIRE EF-TITLE    VALUE TITULO
+           INQUIRE EF-GENRE    VALUE GENERO
+           INQUIRE EF-DISTRIB  VALUE DISTRIB
+           INQUIRE EF-DURATION VALUE DURACAO
+           INQUIRE EF-GRADE    VALUE NOTA
+           INQUIRE EF-LOGO     VALUE IMAGEN
+           INQUIRE EF-SERIES   VALUE SERIES-CODE
+           INQUIRE EF-CERT     VALUE CERTIFICATION
+           INQUIRE EF-FORMAT   VALUE MEDIA-FORMAT
+           INQUIRE EF-COPIES   VALUE COPIES-ON-HAND
+           INQUIRE EF-LANG     VALUE AUDIO-LANGUAGE
+           INQUIRE EF-SUBS     VALUE SUBTITLES
            .
       /
       *----------------------------------------------------------------*
-      * INITIALIZE BITMAPS                                             *
+      * RETRIEVE THE GENRE FROM CODE                                   *
       *----------------------------------------------------------------*
-       INIT-BMP.
-           COPY RESOURCE "..\RESOURCE\TOOLBAR.BMP".
-           CALL "W$BITMAP" USING WBITMAP-LOAD "..\RESOURCE\TOOLBAR.BMP",
-                   GIVING TOOLBAR-BMP.
+       READ-GENRE.                        
+           READ GENRES
+                INVALID MODIFY LBL-GENRE-DES TITLE  '<NOT APPLICABLE>'
+                NOT INVALID
+                        MODIFY LBL-GENRE-DES TITLE DESC-GEN
+                        MODIFY EF-GENRE   VALUE    CODIGO-GEN
+                        MOVE ZERO TO EF-GEN-BUF
+           END-READ                                
            .
       /
       *----------------------------------------------------------------*
-      * MAIN OPENING FILE ROUTINE                                      *
+      * LIVE-FORMAT EF-DURATION (MINUTES) AS H:MM INTO LBL-DURATION-HM *
       *----------------------------------------------------------------*
-       OPEN-FILE-RTN.
-           OPEN  I-O MOVIES
-           IF STATUS-MOVIES = "35"
-              OPEN OUTPUT MOVIES
-                IF VALID-STATUS-MOVIES
-                   CLOSE MOVIES
-                   OPEN I-O MOVIES
-                END-IF
-           END-IF
-      *
-           IF NOT VALID-STATUS-MOVIES
-      *        PERFORM  FORM1-EXTENDED-FILE-STATUS
-               PERFORM EXIT-STOP-ROUTINE
-           END-IF
+       FORMAT-DURATION.
+           INQUIRE EF-DURATION VALUE IN DURACAO
 
-           OPEN INPUT GENRES
+           COMPUTE WS-DUR-HRS = DURACAO / 60
+           COMPUTE WS-DUR-MIN = DURACAO - (WS-DUR-HRS * 60)
 
-           IF STATUS-GENRES = "35"
-              OPEN OUTPUT GENRES
-                IF VALID-STATUS-GENRES
-                   CLOSE GENRES
-                   OPEN I-O GENRES
-                END-IF
+           MOVE SPACES TO WS-DUR-TEXT
+           STRING WS-DUR-HRS DELIMITED BY SIZE
+                  ":"        DELIMITED BY SIZE
+                  WS-DUR-MIN DELIMITED BY SIZE
+             INTO WS-DUR-TEXT
+           END-STRING
+
+           MODIFY LBL-DURATION-HM TITLE WS-DUR-TEXT
+           .
+      /
+      *----------------------------------------------------------------*
+      * LIVE-VALIDATE EF-DISTRIB AGAINST THE DISTRIBUTORS DIRECTORY.   *
+      * A KNOWN NAME IS FLAGGED "OK"; AN UNKNOWN ONE IS ONLY ADDED TO  *
+      * THE DIRECTORY AFTER THE OPERATOR CONFIRMS IT IS A NEW          *
+      * DISTRIBUTOR AND NOT JUST A TYPO OF AN EXISTING ONE             *
+      * (SAME SHAPE AS READ-GENRE, BUT AGAINST THE DISTRIBS FILE)      *
+      *----------------------------------------------------------------*
+       VALIDATE-DISTRIB.
+           INQUIRE EF-DISTRIB VALUE IN DISTRIB
+
+           IF DISTRIB = SPACES
+              MODIFY LBL-DISTRIB-STATUS TITLE SPACES
+           ELSE
+              MOVE DISTRIB TO DST-NAME
+              READ DISTRIBS
+                   INVALID
+                           DISPLAY MESSAGE BOX
+                              "Add " DISTRIB " as a new distributor?"
+                              TITLE   TITLEX
+                              TYPE    MB-YES-NO
+                              DEFAULT MB-NO
+                              GIVING  DECISION
+
+                           IF DECISION = MB-YES
+                              WRITE DST-REC
+                              MODIFY LBL-DISTRIB-STATUS TITLE "NEW"
+                           ELSE
+                              MODIFY LBL-DISTRIB-STATUS TITLE "UNKNOWN"
+                           END-IF
+                   NOT INVALID
+                           MODIFY LBL-DISTRIB-STATUS TITLE "OK"
+              END-READ
            END-IF
-      *
-           IF NOT VALID-STATUS-GENRES
-      *        PERFORM  FORM1-EXTENDED-FILE-STATUS
-               PERFORM EXIT-STOP-ROUTINE
+           .
+      /
+      *----------------------------------------------------------------*
+      * LIVE-VALIDATE EF-CERT AGAINST THE ALLOWED CERTIFICATION CODES  *
+      * (G, PG, PG-13, R) AS THE OPERATOR TABS THROUGH THE FORM        *
+      *----------------------------------------------------------------*
+       VALIDATE-CERTIFICATION.
+           INQUIRE EF-CERT VALUE IN CERTIFICATION
+
+           IF CERTIFICATION = SPACES OR CERT-IS-VALID
+              MODIFY LBL-CERT-STATUS TITLE SPACES
+           ELSE
+              MODIFY LBL-CERT-STATUS TITLE "INVALID"
            END-IF
            .
       /
       *----------------------------------------------------------------*
-      * MAIN CLOSING FILE ROUTINE                                      *
+      * LIVE-VALIDATE EF-FORMAT AGAINST THE ALLOWED MEDIA FORMATS      *
+      * (VHS, DVD, BLU-RAY, DIGITAL) AS THE OPERATOR TABS THROUGH THE  *
+      * FORM                                                           *
       *----------------------------------------------------------------*
-       CLOSE-FILE-RTN.
-           CLOSE MOVIES
-           CLOSE GENRES
+       VALIDATE-FORMAT.
+           INQUIRE EF-FORMAT VALUE IN MEDIA-FORMAT
+
+           IF MEDIA-FORMAT = SPACES OR FORMAT-IS-VALID
+              MODIFY LBL-FORMAT-STATUS TITLE SPACES
+           ELSE
+              MODIFY LBL-FORMAT-STATUS TITLE "INVALID"
+           END-IF
            .
       /
       *----------------------------------------------------------------*
-      * SCREEN ROUTINES - WINDOW CREATION AND DISPLAY                  *
+      * JUMP DIRECTLY TO THE RECORD TYPED INTO EF-CODE                 *
       *----------------------------------------------------------------*
-       FORM1-OPEN-ROUTINE.
-           PERFORM FORM1-CREATE-WINDOW
-           PERFORM FORM1-PROC
+       JUMP-TO-CODE.
+           INQUIRE EF-CODE VALUE IN CODIGO
+
+           READ MOVIES
+                KEY IS CODIGO
+                INVALID
+                    DISPLAY MESSAGE "This Entry does not exist!"
+                            TITLE TITLEX
+                NOT INVALID
+                    PERFORM FROMREC-TOSCREEN
+           END-READ
            .
+      /
+      *----------------------------------------------------------------*
+      * SAVE CHANGES                                                   *
+      *----------------------------------------------------------------*
+       DELETE-ENTRY.
+           INQUIRE EF-CODE VALUE IN CODIGO
+           READ MOVIES
+                INVALID DISPLAY MESSAGE BOX
+                        "This Entry does not exist!"
+                NOT INVALID
+                         PERFORM CHECK-MOVIE-ON-LOAN
 
-       FORM1-CREATE-WINDOW.
-           DISPLAY STANDARD GRAPHICAL WINDOW
-              LINES 23,62,
-              SIZE 83,50,
-              COLOR 65793,
-              CONTROL FONT SMALL-FONT,
-              CONTROLS-UNCROPPED,
-              LABEL-OFFSET 23,
-              LINK TO THREAD,
-              MODELESS,
-              NO SCROLL,
-              TITLE-BAR,
-              TITLE TITLEX,
-              AUTO-MINIMIZE,
-              WITH SYSTEM MENU,
-              USER-GRAY,
-              USER-WHITE,
-              NO WRAP,
-              HANDLE IS FORM1-HANDLE,
+                         IF MOVIE-ON-LOAN
+                            DISPLAY MESSAGE BOX
+                               "This movie is currently on loan - not deleted!"
+                               TITLE TITLEX
+                               ICON  3
+                         ELSE
+                            DISPLAY MESSAGE BOX
+                               "Are You SURE? DELETE current Entry?"
+                               TITLE   TITLEX
+                               TYPE    MB-YES-NO
+                               DEFAULT MB-NO
+                               GIVING  DECISION
 
-      * TOOL BAR
-           DISPLAY TOOL-BAR
-              LINES 2,69,
-              HANDLE IN FORM1-TB-1-HANDLE
-           DISPLAY FORM1-TB-1 UPON FORM1-TB-1-HANDLE
+                            IF DECISION = MB-YES
+                               MOVE "DELETE"     TO AUD-PEND-ACTION
+                               MOVE TITULO       TO AUD-PEND-OLD-TITULO
+                               MOVE GENERO       TO AUD-PEND-OLD-GENERO
+                               MOVE NOTA         TO AUD-PEND-OLD-NOTA
+                               MOVE TITULO       TO AUD-PEND-NEW-TITULO
+                               MOVE GENERO       TO AUD-PEND-NEW-GENERO
+                               MOVE NOTA         TO AUD-PEND-NEW-NOTA
 
-      * STATUS-BAR
-            DISPLAY STATUS-BAR
-               GRIP,
-               PANEL-WIDTHS (42, 23, 999),
-               PANEL-STYLE  (1, 1, 1),
-               PANEL-TEXT   (SPACE, SPACE, SPACE),
-               HANDLE IS FORM1-ST-1-HANDLE
-           DISPLAY FORM1 UPON FORM1-HANDLE
+                               MOVE "Y" TO ARCHIVED
+                               REWRITE MOV-REC
+                               PERFORM WRITE-AUDIT-RECORD
+                               DISPLAY MESSAGE "Archived!"
+                               PERFORM FIRST-ENTRY
+                            END-IF
+                         END-IF
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * SET MOVIE-ON-LOAN IF ANY LOAN FOR THIS MOVIE IS STILL OUT      *
+      *----------------------------------------------------------------*
+       CHECK-MOVIE-ON-LOAN.
+           SET MOVIE-NOT-ON-LOAN TO TRUE
+           MOVE CODIGO TO LOAN-CODIGO
+           MOVE ZERO   TO LOAN-SEQ
+           SET LOANS-AT-END TO FALSE
 
-           DISPLAY FORM1
-           PERFORM FIRST-ENTRY
+           START LOANS KEY >= LOAN-KEY
+                 INVALID KEY
+                     SET LOANS-AT-END TO TRUE
+                 NOT INVALID KEY
+                     READ LOANS NEXT RECORD
+                          AT END SET LOANS-AT-END TO TRUE
+                     END-READ
+           END-START
 
-           MOVE ZERO TO MOD
-           MOVE 1    TO MOD-K
+           PERFORM UNTIL LOANS-AT-END
+                      OR MOVIE-ON-LOAN
+                      OR LOAN-CODIGO NOT = CODIGO
+              IF LOAN-IS-OUT
+                 SET MOVIE-ON-LOAN TO TRUE
+              END-IF
 
-           MODIFY TOOL-EDIT,    VALUE   MOD
-           MODIFY TOOL-DELETE,  ENABLED MOD
-           MODIFY TOOL-SEARCH   ENABLED MOD
-           MODIFY TOOL-SAVE     ENABLED MOD
-           MODIFY PB-LOGO       ENABLED MOD
-           MODIFY PB-GENRE-ZOOM ENABLED MOD
+              READ LOANS NEXT RECORD
+                   AT END SET LOANS-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+      *> RE-ANCHOR THE KEY OF REFERENCE BACK TO MOVIES' OWN CODIGO KEY
+           IF BY-TITLE
+              START MOVIES KEY IS = TITULO
+                  INVALID KEY CONTINUE
+              END-START
+           ELSE
+              START MOVIES KEY IS = CODIGO
+                  INVALID KEY CONTINUE
+              END-START
+           END-IF
            .
       /
       *----------------------------------------------------------------*
-      * ACCEPT SCREEN                                                  *
+      * TOGGLE WHETHER ARCHIVED (SOFT-DELETED) ENTRIES ARE SHOWN       *
       *----------------------------------------------------------------*
-       FORM1-PROC.
-           SET STATUSVIEW  TO TRUE.
-           PERFORM STATUS-BAR-MSG
+       TOGGLE-VIEW-ARCHIVED.
+           IF VIEW-ARCHIVED
+              SET VIEW-ARCHIVED TO FALSE
+              MOVE ZERO TO E-RESTORE
+           ELSE
+              SET VIEW-ARCHIVED TO TRUE
+              MOVE 1    TO E-RESTORE
+           END-IF
 
-           PERFORM UNTIL EXIT-PUSHED
-              ACCEPT FORM1
-                 ON EXCEPTION
-                    PERFORM FORM1-EVALUATE-FUNC
-              END-ACCEPT
+           MODIFY TOOL-ARCHIVED VALUE SW-VIEW-ARCHIVED
+           MODIFY TOOL-RESTORE  ENABLED E-RESTORE
+
+           PERFORM FIRST-ENTRY
+           .
+      /
+      *----------------------------------------------------------------*
+      * RESTORE A PREVIOUSLY ARCHIVED (SOFT-DELETED) ENTRY             *
+      *----------------------------------------------------------------*
+       RESTORE-ENTRY.
+           INQUIRE EF-CODE VALUE IN CODIGO
+           READ MOVIES
+                INVALID DISPLAY MESSAGE BOX
+                        "This Entry does not exist!"
+                NOT INVALID
+                        IF REC-ARCHIVED
+                           MOVE "N" TO ARCHIVED
+                           REWRITE MOV-REC
+                           DISPLAY MESSAGE "Restored!"
+                           PERFORM FIRST-ENTRY
+                        ELSE
+                           DISPLAY MESSAGE BOX
+                              "This Entry is not Archived"
+                        END-IF
+           END-READ
+           .
+      /
+      *----------------------------------------------------------------*
+      * MULTI-RECORD GRID VIEW - TOGGLE, LOAD, AND ROW SELECTION       *
+      *----------------------------------------------------------------*
+       TOGGLE-GRID-VIEW.
+           IF GRID-VIEW-ON
+              SET GRID-VIEW-ON TO FALSE
+
+              MODIFY GRID-LB       VISIBLE 0
+              MODIFY FORM1-HANDLE, LINES 23,62
+           ELSE
+              SET GRID-VIEW-ON TO TRUE
+
+              PERFORM LOAD-GRID-VIEW
+
+              MODIFY FORM1-HANDLE, LINES 40,62
+              MODIFY GRID-LB       VISIBLE 1
+           END-IF
+
+           MODIFY TOOL-GRID VALUE SW-GRID-VIEW
+           .
+
+       LOAD-GRID-VIEW.
+           MOVE CODIGO  TO SAVE-COD
+           MOVE MOV-REC TO HOLD-MOV-REC
+
+           MOVE ZERO TO GRID-ROW-CNT
+           SET MOVIES-AT-END TO FALSE
+
+           PERFORM START-MOVIES-LESS
+
+           PERFORM UNTIL MOVIES-AT-END OR GRID-ROW-CNT = 200
+              IF (VIEW-ARCHIVED     AND REC-ARCHIVED)
+                 OR (NOT VIEW-ARCHIVED AND NOT REC-ARCHIVED)
+                 ADD 1 TO GRID-ROW-CNT
+
+                 MOVE GENERO TO CODIGO-GEN
+                 READ GENRES
+                      INVALID     MOVE "????????" TO RPT-DESC-GEN
+                      NOT INVALID MOVE DESC-GEN   TO RPT-DESC-GEN
+                 END-READ
+
+                 MOVE SPACES TO GRID-ROW (GRID-ROW-CNT)
+                 STRING CODIGO       DELIMITED BY SIZE
+                        "  "         DELIMITED BY SIZE
+                        TITULO       DELIMITED BY SIZE
+                        "  "         DELIMITED BY SIZE
+                        RPT-DESC-GEN DELIMITED BY SIZE
+                        "  "         DELIMITED BY SIZE
+                        NOTA         DELIMITED BY SIZE
+                   INTO GRID-ROW (GRID-ROW-CNT)
+                 END-STRING
+              END-IF
+
+              READ MOVIES NEXT
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
            END-PERFORM
 
-           DESTROY FORM1-HANDLE
-           INITIALIZE KEY-STATUS
+           MOVE HOLD-MOV-REC TO MOV-REC
+
+           IF BY-TITLE
+              START MOVIES KEY IS = TITULO
+                  INVALID KEY CONTINUE
+              END-START
+           ELSE
+              START MOVIES KEY IS = CODIGO
+                  INVALID KEY CONTINUE
+              END-START
+           END-IF
+
+           DISPLAY GRID-LB
            .
       /
       *----------------------------------------------------------------*
-      * EVALUATE KEY PRESSED ON THE SCREEN (BUTTONS)                   *
+      * SHOW, IN THE GRID VIEW, EVERY OTHER MOVIE THAT SHARES THE      *
+      * CURRENT ENTRY'S SERIES-CODE - POSITIONS DIRECTLY ON THE        *
+      * SERIES-CODE ALTERNATE KEY INSTEAD OF SCANNING THE WHOLE FILE   *
       *----------------------------------------------------------------*
-       FORM1-EVALUATE-FUNC.
-           EVALUATE KEY-STATUS
-           WHEN 150 *> THE EDIT FUNCTION
-                INQUIRE TOOL-EDIT, ENABLED IN E-EDIT
+       VIEW-SERIES-ENTRIES.
+           IF SERIES-CODE = ZERO
+              DISPLAY MESSAGE BOX
+                 "This movie is not assigned to a series"
+                 TITLE TITLEX
+                 ICON  3
+              EXIT PARAGRAPH
+           END-IF
 
-                IF E-EDIT = 1
-                   IF MOD = 0
-                      MOVE 1 TO MOD
-                      SET STATUSEDIT     TO TRUE
-                      MOVE 1 TO E-DELETE, E-PICK
-                      MOVE 0 TO MOD-K
-                   ELSE
-                      MOVE 0 TO MOD
-                      MOVE 1 TO MOD-K
-                      MOVE 0 TO E-DELETE, E-PICK
-                      SET STATUSVIEW     TO TRUE
-                   END-IF
+           MOVE CODIGO       TO SAVE-COD
+           MOVE MOV-REC      TO HOLD-MOV-REC
+           MOVE SERIES-CODE  TO SAVE-SERIES-CODE
 
-                   MODIFY TOOL-EDIT,    VALUE   MOD
-                   MODIFY TOOL-DELETE,  ENABLED MOD
-                   MODIFY TOOL-SEARCH   ENABLED MOD
-                   MODIFY TOOL-SAVE     ENABLED MOD
-                   MODIFY PB-LOGO       ENABLED MOD
-                   MODIFY PB-GENRE-ZOOM ENABLED MOD
+           MOVE ZERO TO GRID-ROW-CNT
+           SET MOVIES-AT-END TO FALSE
 
-                   DISPLAY FORM1 
-                   PERFORM STATUS-BAR-MSG
-                   PERFORM READ-GENRE
-                END-IF
-           END-EVALUATE.
+           START MOVIES KEY >= SERIES-CODE
+                 INVALID KEY
+                     SET MOVIES-AT-END TO TRUE
+                 NOT INVALID KEY
+                     READ MOVIES NEXT RECORD
+                          AT END SET MOVIES-AT-END TO TRUE
+                     END-READ
+           END-START
 
-           EVALUATE TRUE
-              WHEN EXIT-PUSHED
-                 PERFORM FORM1-EXIT
-              WHEN EVENT-OCCURRED
-                 IF EVENT-TYPE = CMD-CLOSE
-                    PERFORM FORM1-EXIT
-                 END-IF
-               WHEN KEY-STATUS = 2
-                  PERFORM NEW-ENTRY
-               WHEN KEY-STATUS = 3
-                  PERFORM SAVE-ENTRY
-               WHEN KEY-STATUS = 4
-                  PERFORM DELETE-ENTRY
-               WHEN KEY-STATUS = 8
-                  PERFORM ZOOM-ENTRIES
-               WHEN KEY-STATUS = 1002
-                  PERFORM FIRST-ENTRY
-               WHEN KEY-STATUS = 67
-                  PERFORM PREV-ENTRY
-               WHEN KEY-STATUS = 68
-                  PERFORM NEXT-ENTRY
-               WHEN KEY-STATUS = 1006
-                  PERFORM LAST-ENTRY
-               WHEN KEY-STATUS = 2003
-                  PERFORM ZOOM-GENRES
-           END-EVALUATE
+           PERFORM UNTIL MOVIES-AT-END
+                      OR SERIES-CODE NOT = SAVE-SERIES-CODE
+                      OR GRID-ROW-CNT = 200
+              IF (VIEW-ARCHIVED     AND REC-ARCHIVED)
+                 OR (NOT VIEW-ARCHIVED AND NOT REC-ARCHIVED)
+                 ADD 1 TO GRID-ROW-CNT
+
+                 MOVE GENERO TO CODIGO-GEN
+                 READ GENRES
+                      INVALID     MOVE "????????" TO RPT-DESC-GEN
+                      NOT INVALID MOVE DESC-GEN   TO RPT-DESC-GEN
+                 END-READ
+
+                 MOVE SPACES TO GRID-ROW (GRID-ROW-CNT)
+                 STRING CODIGO       DELIMITED BY SIZE
+                        "  "         DELIMITED BY SIZE
+                        TITULO       DELIMITED BY SIZE
+                        "  "         DELIMITED BY SIZE
+                        RPT-DESC-GEN DELIMITED BY SIZE
+                        "  "         DELIMITED BY SIZE
+                        NOTA         DELIMITED BY SIZE
+                   INTO GRID-ROW (GRID-ROW-CNT)
+                 END-STRING
+              END-IF
+
+              READ MOVIES NEXT RECORD
+                   AT END SET MOVIES-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+           MOVE HOLD-MOV-REC TO MOV-REC
+
+           IF BY-TITLE
+              START MOVIES KEY IS = TITULO
+                  INVALID KEY CONTINUE
+              END-START
+           ELSE
+              START MOVIES KEY IS = CODIGO
+                  INVALID KEY CONTINUE
+              END-START
+           END-IF
 
-      * AVOID CHANGING FOCUS
-           MOVE 4 TO ACCEPT-CONTROL
+           SET GRID-VIEW-ON TO TRUE
+           MODIFY FORM1-HANDLE, LINES 40,62
+           MODIFY GRID-LB       VISIBLE 1
+           MODIFY TOOL-GRID VALUE SW-GRID-VIEW
+
+           DISPLAY GRID-LB
+           .
+      /
+       GRID-ROW-SELECTED.
+           IF GRID-IDX > ZERO AND GRID-IDX NOT > GRID-ROW-CNT
+              MOVE GRID-ROW (GRID-IDX) (1:5) TO GRID-SEL-CODE
+              MOVE GRID-SEL-CODE TO CODIGO
+
+              READ MOVIES
+                   KEY IS CODIGO
+                   INVALID
+                       CONTINUE
+                   NOT INVALID
+                       PERFORM FROMREC-TOSCREEN
+              END-READ
+           END-IF
            .
       /
       *----------------------------------------------------------------*
-      * SCREEN RESET                                                   *
+      * SAVE CHANGES                                                   *
       *----------------------------------------------------------------*
-       FORM1-CLEAR.
-           PERFORM FORM1-DISPLAY
-           .
-
-       FORM1-DISPLAY.
-           DISPLAY FORM1-TB-1
-           DISPLAY FORM1 UPON FORM1-HANDLE
+       SAVE-CHANGES-ROUTINE.
            .
       /
       *----------------------------------------------------------------*
-      * ADD A NEW ENTRY TO THE FILE                                    *
+      * CALL TO XZOOM  FOR FILE MOVIES                                 *
       *----------------------------------------------------------------*
-       NEW-ENTRY.
-           PERFORM START-MOVIES-GREATER
-
-           READ MOVIES
-                INVALID KEY
-                        CONTINUE
-                NOT INVALID KEY ADD 1 TO CODIGO
-           END-READ
-
-           MOVE SPACES TO TITULO,
-                          GENERO,
-                          NOTA,
-                          IMAGEN
-
-           DISPLAY FORM1
-           PERFORM FROMREC-TOSCREEN
+       ZOOM-ENTRIES.
+           EVALUATE CONTROL-ID
+           WHEN 5002
+                MOVE "MOVIES.DAT"  TO COMO-FILE
+                INQUIRE EF-CODE, VALUE IN CODIGO
+                CALL "ZOOM-GT"  USING COMO-FILE, MOV-REC
+                                GIVING STATO-ZOOM
+                END-CALL
+                CANCEL "ZOOM-GT"
 
-           MOVE 5002   TO CONTROL-ID
-           MOVE 4      TO ACCEPT-CONTROL
+                IF STATO-ZOOM = 0
+                   PERFORM FROMREC-TOSCREEN
+                END-IF
+           END-EVALUATE
            .
       /
       *----------------------------------------------------------------*
-      * SAVE THE CURRENT RECORD FROM THE SCREEN TO THE FILE            *
+      * CALL TO XZOOM  FOR FILE GENRES                                 *
       *----------------------------------------------------------------*
-       SAVE-ENTRY.
-           PERFORM FROMSCREEN-TORECORD
+       ZOOM-GENRES.
+           MOVE "GENRE.DAT"  TO COMO-FILE
+           INQUIRE EF-GENRE VALUE IN CODIGO-GEN
+           CALL "ZOOM-GT"  USING COMO-FILE, REG-GEN
+                          GIVING STATO-ZOOM
+           END-CALL
+           CANCEL "ZOOM-GT"
+           MOVE ZERO TO EF-GEN-BUF
 
-           WRITE MOV-REC
-                 INVALID KEY
-                         DISPLAY MESSAGE BOX
-                            "Save changes to the current Entry?"
-                            TITLE   TITLEX
-                            TYPE    MB-YES-NO
-                            DEFAULT MB-NO
-                            GIVING  DECISION
-
-                         IF DECISION = MB-YES
-                            REWRITE MOV-REC
-                               INVALID KEY
-                                   DISPLAY MESSAGE BOX
-                                    "Error during REWRITE"
-                                    TITLE   TITLEX
-                         END-IF
-           END-WRITE
+           IF STATO-ZOOM = 0
+              MOVE CODIGO-GEN TO EF-GEN-BUF
+              PERFORM FROMREC-TOSCREEN
+           END-IF
            .
       /
       *----------------------------------------------------------------*
-      * POSITION ON THE FIRST FREE RECORD                              *
+      * LOAD THE LIST-BOX OF ADDITIONAL GENRES TAGGED ON THIS MOVIE    *
+      * THROUGH THE MOVGEN LINKING FILE                                *
       *----------------------------------------------------------------*
-       START-MOVIES-LESS.
-           INITIALIZE CODIGO
-
-           MOVE LOW-VALUES      TO CODIGO
+       LOAD-EXTRA-GENRES.
+           MOVE ZERO TO EXTRA-GEN-CNT
+           MOVE CODIGO TO MG-CODIGO
+           MOVE ZERO   TO MG-CODIGO-GEN
+           SET MOVGEN-AT-END TO FALSE
 
-           START MOVIES  KEY >= CODIGO
+           START MOVGEN KEY >= MG-KEY
                  INVALID KEY
-                     MOVE 1      TO CODIGO
+                     SET MOVGEN-AT-END TO TRUE
                  NOT INVALID KEY
-                     READ MOVIES NEXT RECORD
+                     READ MOVGEN NEXT RECORD
+                          AT END SET MOVGEN-AT-END TO TRUE
+                     END-READ
            END-START
+
+           PERFORM UNTIL MOVGEN-AT-END
+                      OR MG-CODIGO NOT = CODIGO
+                      OR EXTRA-GEN-CNT = 20
+              ADD 1 TO EXTRA-GEN-CNT
+              MOVE SPACES TO EXTRA-GEN-ROW (EXTRA-GEN-CNT)
+
+              MOVE MG-CODIGO-GEN TO CODIGO-GEN
+              READ GENRES
+                   INVALID
+                       MOVE '<NOT APPLICABLE>' TO DESC-GEN
+                   NOT INVALID
+                       CONTINUE
+              END-READ
+
+              STRING MG-CODIGO-GEN DELIMITED BY SIZE
+                     "  "          DELIMITED BY SIZE
+                     DESC-GEN      DELIMITED BY SIZE
+                INTO EXTRA-GEN-ROW (EXTRA-GEN-CNT)
+              END-STRING
+
+              READ MOVGEN NEXT RECORD
+                   AT END SET MOVGEN-AT-END TO TRUE
+              END-READ
+           END-PERFORM
+
+      *> RESTORE THE GENRES KEY OF REFERENCE AND CODIGO-GEN TO THE
+      *> MOVIE'S OWN PRIMARY GENRE, AS READ-GENRE LEFT THEM
+           MOVE GENERO TO CODIGO-GEN
+           READ GENRES
+                INVALID CONTINUE
+                NOT INVALID CONTINUE
+           END-READ
            .
       /
       *----------------------------------------------------------------*
-      * POSITION ON THE LAST  FREE RECORD                              *
+      * POP THE GENRES ZOOM PICK-LIST AND LINK THE CHOSEN GENRE TO     *
+      * THE CURRENT MOVIE AS AN ADDITIONAL (NON-PRIMARY) GENRE         *
       *----------------------------------------------------------------*
-       START-MOVIES-GREATER.
-           INITIALIZE CODIGO
+       ADD-EXTRA-GENRE.
+           MOVE "GENRE.DAT" TO COMO-FILE
+           CALL "ZOOM-GT"  USING COMO-FILE, REG-GEN
+                          GIVING STATO-ZOOM
+           END-CALL
+           CANCEL "ZOOM-GT"
 
-           MOVE HIGH-VALUES      TO CODIGO
+           IF STATO-ZOOM = 0
+              IF CODIGO-GEN = GENERO
+                 DISPLAY MESSAGE BOX
+                    "That is already this movie's primary genre"
+                    TITLE TITLEX
+                    ICON  3
+              ELSE
+                 MOVE CODIGO      TO MG-CODIGO
+                 MOVE CODIGO-GEN  TO MG-CODIGO-GEN
 
-           START MOVIES  KEY <= CODIGO
-                 INVALID KEY
-                     MOVE 1      TO CODIGO
-                 NOT INVALID KEY
-                     READ MOVIES PREVIOUS RECORD
-           END-START
+                 WRITE MG-REC
+                       INVALID KEY
+                           DISPLAY MESSAGE BOX
+                              "This genre is already linked to the movie"
+                              TITLE TITLEX
+                              ICON  3
+                 END-WRITE
+
+                 PERFORM LOAD-EXTRA-GENRES
+              END-IF
+           END-IF
            .
       /
       *----------------------------------------------------------------*
-      * SHOW FIRST RECORD                                              *
+      * UNLINK THE ADDITIONAL GENRE CURRENTLY SELECTED IN THE LIST-BOX *
       *----------------------------------------------------------------*
-       FIRST-ENTRY.
-           PERFORM START-MOVIES-LESS
-           PERFORM FROMREC-TOSCREEN
+       REMOVE-EXTRA-GENRE.
+           IF EXTRA-GEN-SEL-COD = ZERO
+              DISPLAY MESSAGE BOX
+                 "Select an additional genre to remove first"
+                 TITLE TITLEX
+                 ICON  3
+           ELSE
+              MOVE CODIGO           TO MG-CODIGO
+              MOVE EXTRA-GEN-SEL-COD TO MG-CODIGO-GEN
+
+              READ MOVGEN
+                   INVALID
+                       CONTINUE
+                   NOT INVALID
+                       DELETE MOVGEN RECORD
+              END-READ
+
+              MOVE ZERO TO EXTRA-GEN-SEL-COD
+              PERFORM LOAD-EXTRA-GENRES
+           END-IF
            .
       /
       *----------------------------------------------------------------*
-      * SHOW NEXT RECORD                                               *
+      * REMEMBER WHICH ADDITIONAL GENRE THE OPERATOR CLICKED ON        *
       *----------------------------------------------------------------*
-       NEXT-ENTRY.
-           READ MOVIES NEXT
-                AT END
-                   DISPLAY MESSAGE "Reached the End of File"
-                   TITLE TITLEX
-                NOT AT END
-                   PERFORM FROMREC-TOSCREEN
-           END-READ
+       EXTRA-GEN-ROW-SELECTED.
+           IF EXTRA-GEN-IDX > ZERO AND EXTRA-GEN-IDX NOT > EXTRA-GEN-CNT
+              MOVE EXTRA-GEN-ROW (EXTRA-GEN-IDX) (1:3) TO EXTRA-GEN-SEL-COD
+           END-IF
            .
       /
       *----------------------------------------------------------------*
-      * SHOW PREVIOUS RECORD                                           *
+      * PRINT THE WHOLE CATALOG, SORTED BY CODIGO (F7)                 *
       *----------------------------------------------------------------*
-       PREV-ENTRY.
-           READ MOVIES PREVIOUS
-                AT END
-                   DISPLAY MESSAGE "Reached the Beginning of File"
-                   TITLE TITLEX
-                NOT AT END
-                   PERFORM FROMREC-TOSCREEN
+       PRINT-CATALOG.
+           MOVE CODIGO  TO SAVE-COD
+           MOVE ZERO    TO RPT-PAGE
+           SET MOVIES-AT-END TO FALSE
+
+           OPEN OUTPUT CATALOG-RPT
+
+           IF NOT VALID-STATUS-RPT
+              DISPLAY MESSAGE BOX
+                 "Unable to open the catalog report file"
+                 TITLE TITLEX
+                 ICON  3
+           ELSE
+      *> THE CATALOG IS ALWAYS PRINTED SORTED BY CODIGO, REGARDLESS OF
+      *> WHETHER THE SCREEN IS CURRENTLY BROWSING BY TITLE - POSITION
+      *> DIRECTLY ON CODIGO RATHER THAN THE BY-TITLE-AWARE HELPER
+              INITIALIZE CODIGO
+              MOVE LOW-VALUES TO CODIGO
+
+              START MOVIES KEY >= CODIGO
+                    INVALID KEY
+                        MOVE 1 TO CODIGO
+                    NOT INVALID KEY
+                        READ MOVIES NEXT RECORD
+              END-START
+
+              PERFORM PRINT-CATALOG-HEADING
+
+              PERFORM UNTIL MOVIES-AT-END
+                 IF (VIEW-ARCHIVED     AND REC-ARCHIVED)
+                    OR (NOT VIEW-ARCHIVED AND NOT REC-ARCHIVED)
+                    IF RPT-LINE-CNT > 55
+                       PERFORM PRINT-CATALOG-HEADING
+                    END-IF
+
+                    MOVE GENERO TO CODIGO-GEN
+                    READ GENRES
+                         INVALID
+                              MOVE '<NOT APPLICABLE>' TO RPT-DESC-GEN
+                         NOT INVALID
+                              MOVE DESC-GEN            TO RPT-DESC-GEN
+                    END-READ
+
+                    MOVE SPACES TO RPT-LINE
+                    STRING CODIGO         DELIMITED BY SIZE
+                           "  "           DELIMITED BY SIZE
+                           TITULO         DELIMITED BY SIZE
+                           "  "           DELIMITED BY SIZE
+                           RPT-DESC-GEN   DELIMITED BY SIZE
+                           "  "           DELIMITED BY SIZE
+                           DURACAO        DELIMITED BY SIZE
+                           "  "           DELIMITED BY SIZE
+                           DISTRIB        DELIMITED BY SIZE
+                           "  "           DELIMITED BY SIZE
+                           NOTA           DELIMITED BY SIZE
+                      INTO RPT-LINE
+                    END-STRING
+
+                    WRITE RPT-LINE
+                    ADD 1 TO RPT-LINE-CNT
+                 END-IF
+
+                 READ MOVIES NEXT
+                      AT END SET MOVIES-AT-END TO TRUE
+                 END-READ
+              END-PERFORM
+
+              CLOSE CATALOG-RPT
+
+              DISPLAY MESSAGE "Catalog printed to " CATALOG-RPT-PATH
+                      TITLE TITLEX
+           END-IF
+
+           MOVE SAVE-COD TO CODIGO
+           READ MOVIES
+                KEY IS CODIGO
+                INVALID   CONTINUE
+                NOT INVALID PERFORM FROMREC-TOSCREEN
            END-READ
            .
       /
       *----------------------------------------------------------------*
-      * SHOW LAST  RECORD                                              *
+      * WRITE A NEW PAGE HEADING ON THE CATALOG REPORT                 *
       *----------------------------------------------------------------*
-       LAST-ENTRY.
-           PERFORM START-MOVIES-GREATER
-           PERFORM FROMREC-TOSCREEN
+       PRINT-CATALOG-HEADING.
+           ADD 1 TO RPT-PAGE
+           MOVE ZERO TO RPT-LINE-CNT
+
+           IF RPT-PAGE > 1
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE BEFORE ADVANCING PAGE
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING "FILMOTECA.EDUC360 - MOVIE CATALOG"
+                      DELIMITED BY SIZE
+                  "     PAGE "  DELIMITED BY SIZE
+                  RPT-PAGE      DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "CODE "     DELIMITED BY SIZE
+                  "TITLE                          "
+                                 DELIMITED BY SIZE
+                  "GENRE    "   DELIMITED BY SIZE
+                  "DUR "        DELIMITED BY SIZE
+                  "DISTRIBUTOR     "
+                                 DELIMITED BY SIZE
+                  "GR"          DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           ADD 2 TO RPT-LINE-CNT
            .
       /
       *----------------------------------------------------------------*
-      * PUT THE DATA FROM THE FILE INTO SCREEN FIELDS                  *
+      * PRINT A ONE-SHEET DETAIL CARD FOR THE CURRENTLY DISPLAYED      *
+      * MOVIE, SEPARATE FROM THE FULL MULTI-RECORD CATALOG REPORT      *
       *----------------------------------------------------------------*
-       FROMREC-TOSCREEN.
-           MOVE ZERO       TO MOD-K
-           MOVE 1          TO MOD
+       PRINT-CARD.
+           MOVE CATALOG-RPT-PATH TO SAVE-RPT-PATH
+           MOVE CARD-RPT-PATH    TO CATALOG-RPT-PATH
 
-           MODIFY EF-CODE      VALUE CODIGO
-           MODIFY EF-TITLE     VALUE TITULO
-           MODIFY EF-GENRE     VALUE GENERO
-           MODIFY EF-GRADE     VALUE NOTA
-           MODIFY EF-LOGO      VALUE IMAGEN
-           MODIFY EF-DISTRIB   VALUE DISTRIB
-           MODIFY EF-DURATION  VALUE DURACAO
-           
-           INQUIRE EF-GENRE    VALUE IN CODIGO-GEN
-           
-           IF EF-GEN-BUF NOT = ZERO
-              MOVE EF-GEN-BUF TO CODIGO-GEN
-           END-IF
-              
-           PERFORM READ-GENRE
+           OPEN OUTPUT CATALOG-RPT
 
-           CALL "W$BITMAP"
-                USING  WBITMAP-LOAD
-                       IMAGEN
-                GIVING LOGO-BMP
+           IF NOT VALID-STATUS-RPT
+              DISPLAY MESSAGE BOX
+                 "Unable to open the detail card report file"
+                 TITLE TITLEX
+                 ICON  3
+           ELSE
+              MOVE GENERO TO CODIGO-GEN
+              READ GENRES
+                   INVALID
+                        MOVE '<NOT APPLICABLE>' TO RPT-DESC-GEN
+                   NOT INVALID
+                        MOVE DESC-GEN            TO RPT-DESC-GEN
+              END-READ
 
-           MODIFY MOVIEBMP BITMAP-HANDLE LOGO-BMP
+              PERFORM LOAD-CAST
 
-           CALL "W$BITMAP"
-                USING WBITMAP-DESTROY
-                      LOGO-BMP
+              MOVE SPACES TO RPT-LINE
+              STRING "FILMOTECA.EDUC360 - MOVIE DETAIL CARD"
+                 DELIMITED BY SIZE INTO RPT-LINE
+              END-STRING
+              WRITE RPT-LINE
+
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE
+
+              MOVE "CODE          : " TO CARD-LBL
+              MOVE CODIGO              TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "TITLE         : " TO CARD-LBL
+              MOVE TITULO              TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "GENRE         : " TO CARD-LBL
+              MOVE RPT-DESC-GEN        TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "DURATION (MIN): " TO CARD-LBL
+              MOVE DURACAO             TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "DISTRIBUTOR   : " TO CARD-LBL
+              MOVE DISTRIB             TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "GRADE         : " TO CARD-LBL
+              MOVE NOTA                TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "CERTIFICATION : " TO CARD-LBL
+              MOVE CERTIFICATION       TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "MEDIA FORMAT  : " TO CARD-LBL
+              MOVE MEDIA-FORMAT        TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "COPIES ON HAND: " TO CARD-LBL
+              MOVE COPIES-ON-HAND      TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "AUDIO LANGUAGE: " TO CARD-LBL
+              MOVE AUDIO-LANGUAGE      TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "SUBTITLES     : " TO CARD-LBL
+              MOVE SUBTITLES           TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "SERIES CODE   : " TO CARD-LBL
+              MOVE SERIES-CODE         TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE "POSTER IMAGE  : " TO CARD-LBL
+              MOVE IMAGEN              TO CARD-VALUE
+              PERFORM PRINT-CARD-LINE
+
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE
+
+              MOVE SPACES TO RPT-LINE
+              STRING "CAST:" DELIMITED BY SIZE INTO RPT-LINE
+              END-STRING
+              WRITE RPT-LINE
+
+              IF CAST-CNT = ZERO
+                 MOVE SPACES TO RPT-LINE
+                 STRING "  (NONE LISTED)" DELIMITED BY SIZE
+                   INTO RPT-LINE
+                 END-STRING
+                 WRITE RPT-LINE
+              ELSE
+                 PERFORM VARYING CAST-IDX FROM 1 BY 1
+                           UNTIL CAST-IDX > CAST-CNT
+                    MOVE SPACES TO RPT-LINE
+                    STRING "  " DELIMITED BY SIZE
+                           CAST-ROW (CAST-IDX) DELIMITED BY SIZE
+                      INTO RPT-LINE
+                    END-STRING
+                    WRITE RPT-LINE
+                 END-PERFORM
+              END-IF
+
+              CLOSE CATALOG-RPT
+
+              DISPLAY MESSAGE "Detail card printed to " CARD-RPT-PATH
+                      TITLE TITLEX
+           END-IF
+
+           MOVE SAVE-RPT-PATH TO CATALOG-RPT-PATH
            .
       /
       *----------------------------------------------------------------*
-      * PUT THE DATA FROM THE SCRERN INTO THE FILE                    *
+      * WRITE ONE "LABEL : VALUE" LINE ON THE DETAIL CARD               *
       *----------------------------------------------------------------*
-       FROMSCREEN-TORECORD.
-           INQUIRE EF-CODE     VALUE CODIGO
-           INQUIRE EF-TITLE    VALUE TITULO
-           INQUIRE EF-GENRE    VALUE GENERO
-           INQUIRE EF-DISTRIB  VALUE DISTRIB
-           INQUIRE EF-DURATION VALUE DURACAO
-           INQUIRE EF-GRADE    VALUE NOTA
-           INQUIRE EF-LOGO     VALUE IMAGEN
+       PRINT-CARD-LINE.
+           MOVE SPACES TO RPT-LINE
+           STRING CARD-LBL   DELIMITED BY SIZE
+                  CARD-VALUE DELIMITED BY SIZE
+             INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
            .
       /
       *----------------------------------------------------------------*
-      * RETRIEVE THE GENRE FROM CODE                                   *
+      * TOGGLE BROWSING ORDER BETWEEN CODIGO AND TITULO (ALTERNATE KEY)*
       *----------------------------------------------------------------*
-       READ-GENRE.                        
-           READ GENRES
-                INVALID MODIFY LBL-GENRE-DES TITLE  '<NOT APPLICABLE>'
-                NOT INVALID
-                        MODIFY LBL-GENRE-DES TITLE DESC-GEN
-                        MODIFY EF-GENRE   VALUE    CODIGO-GEN
-                        MOVE ZERO TO EF-GEN-BUF
-           END-READ                                
+       TOGGLE-BY-TITLE.
+           IF BY-TITLE
+              SET BY-TITLE TO FALSE
+           ELSE
+              SET BY-TITLE TO TRUE
+           END-IF
+
+           MODIFY TOOL-BYTITLE VALUE SW-BY-TITLE
+
+           PERFORM FIRST-ENTRY
            .
       /
       *----------------------------------------------------------------*
-      * SAVE CHANGES                                                   *
+      * OPEN THE GENRES MAINTENANCE SCREEN                             *
       *----------------------------------------------------------------*
-       DELETE-ENTRY.
-           INQUIRE EF-CODE VALUE IN CODIGO
-           READ MOVIES
-                INVALID DISPLAY MESSAGE BOX
-                        "This Entry does not exist!"
-                NOT INVALID
-                         DISPLAY MESSAGE BOX
-                            "Are You SURE? DELETE current Entry?"
-                            TITLE   TITLEX
-                            TYPE    MB-YES-NO
-                            DEFAULT MB-NO
-                            GIVING  DECISION
-
-                         IF DECISION = MB-YES
-                            DELETE  MOVIES RECORD
-                            DISPLAY MESSAGE "Deleted!"
-                            PERFORM FIRST-ENTRY
-                         END-IF
-           END-READ             
+       OPEN-GENRES-MAINT.
+           CLOSE GENRES
+           CALL   "TGENRES.ACU"
+           CANCEL "TGENRES.ACU"
+           OPEN INPUT GENRES
+           PERFORM READ-GENRE
            .
       /
       *----------------------------------------------------------------*
-      * SAVE CHANGES                                                   *
+      * OPEN THE LOANS MAINTENANCE SCREEN                               *
       *----------------------------------------------------------------*
-       SAVE-CHANGES-ROUTINE.
+       OPEN-LOANS-MAINT.
+           CLOSE LOANS
+           CALL   "TLOANS.ACU"
+           CANCEL "TLOANS.ACU"
+           OPEN INPUT LOANS
            .
       /
       *----------------------------------------------------------------*
-      * CALL TO XZOOM  FOR FILE MOVIES                                 *
+      * BROWSE FOR A POSTER IMAGE FILE (PB-LOGO "...")                 *
       *----------------------------------------------------------------*
-       ZOOM-ENTRIES.
-           EVALUATE CONTROL-ID
-           WHEN 5002
-                MOVE "MOVIES.DAT"  TO COMO-FILE
-                INQUIRE EF-CODE, VALUE IN CODIGO
-                CALL "ZOOM-GT"  USING COMO-FILE, MOV-REC
-                                GIVING STATO-ZOOM
-                END-CALL
-                CANCEL "ZOOM-GT"
+       BROWSE-LOGO.
+           MOVE SPACES TO WS-FILE-FILTER
+           STRING "Image Files (*.bmp)" DELIMITED BY SIZE
+                  X"00" DELIMITED BY SIZE
+                  "*.bmp" DELIMITED BY SIZE
+                  X"0000" DELIMITED BY SIZE
+             INTO WS-FILE-FILTER
+           END-STRING
 
-                IF STATO-ZOOM = 0
-                   PERFORM FROMREC-TOSCREEN
-                END-IF
-           END-EVALUATE
+           INQUIRE EF-LOGO VALUE IN WS-BROWSE-PATH
+
+           CALL "W$FILENAME" USING WFILENAME-OPEN,
+                                    WS-FILE-FILTER,
+                                    WS-BROWSE-PATH
+                              GIVING WS-BROWSE-RC
+
+           IF WS-BROWSE-RC = 0
+              MODIFY EF-LOGO VALUE WS-BROWSE-PATH
+              MOVE WS-BROWSE-PATH TO IMAGEN
+              PERFORM LOAD-LOGO-BITMAP
+           END-IF
            .
       /
       *----------------------------------------------------------------*
-      * CALL TO XZOOM  FOR FILE GENRES                                 *
+      * TOGGLE THE READ-ONLY "KIOSK CARD" PREVIEW LAYOUT (F6)          *
       *----------------------------------------------------------------*
-       ZOOM-GENRES.
-           MOVE "GENRE.DAT"  TO COMO-FILE
-           INQUIRE EF-GENRE VALUE IN CODIGO-GEN
-           CALL "ZOOM-GT"  USING COMO-FILE, REG-GEN
-                          GIVING STATO-ZOOM
-           END-CALL
-           CANCEL "ZOOM-GT"
-           MOVE ZERO TO EF-GEN-BUF
+       TOGGLE-PREVIEW.
+           IF PREVIEW-ON
+              SET PREVIEW-ON TO FALSE
 
-           IF STATO-ZOOM = 0
-              MOVE CODIGO-GEN TO EF-GEN-BUF
-              PERFORM FROMREC-TOSCREEN              
+              MODIFY MOVIEBMP,  LINE 09,00, COL 55,00,
+                                 LINES 110,  SIZE 150
+              MODIFY LBL-TITLE, LINE 5,00,  COL 3,00,  SIZE 13,00
+              MODIFY LBL-GENRE, LINE 7,00,  COL 3,00,  SIZE 13,00
+              MODIFY LBL-GRADE, LINE 7,00,  COL 65,00, SIZE 13,00
+
+              MODIFY EF-CODE,     ENABLED MOD-K
+              MODIFY EF-TITLE,    ENABLED MOD
+              MODIFY EF-GENRE,    ENABLED MOD
+              MODIFY EF-GRADE,    ENABLED MOD
+              MODIFY EF-DISTRIB,  ENABLED MOD
+              MODIFY EF-DURATION, ENABLED MOD
+              MODIFY PB-ADD-GENRE,    ENABLED MOD
+              MODIFY PB-REMOVE-GENRE, ENABLED MOD
+              MODIFY EF-SERIES,       ENABLED MOD
+              MODIFY EF-CERT,         ENABLED MOD
+              MODIFY EF-FORMAT,       ENABLED MOD
+              MODIFY EF-COPIES,       ENABLED MOD
+              MODIFY EF-LANG,         ENABLED MOD
+              MODIFY EF-SUBS,         ENABLED MOD
+
+              IF MOD = 1
+                 SET STATUSEDIT TO TRUE
+              ELSE
+                 SET STATUSVIEW TO TRUE
+              END-IF
+              PERFORM STATUS-BAR-MSG
+           ELSE
+              SET PREVIEW-ON TO TRUE
+
+              MODIFY MOVIEBMP,  LINE 02,00, COL 35,00,
+                                 LINES 260,  SIZE 300
+              MODIFY LBL-TITLE, LINE 17,00, COL 3,00, SIZE 50,00
+              MODIFY LBL-GENRE, LINE 19,00, COL 3,00, SIZE 50,00
+              MODIFY LBL-GRADE, LINE 21,00, COL 3,00, SIZE 50,00
+
+              MODIFY EF-CODE,     ENABLED 0
+              MODIFY EF-TITLE,    ENABLED 0
+              MODIFY EF-GENRE,    ENABLED 0
+              MODIFY EF-GRADE,    ENABLED 0
+              MODIFY EF-DISTRIB,  ENABLED 0
+              MODIFY EF-DURATION, ENABLED 0
+              MODIFY PB-ADD-GENRE,    ENABLED 0
+              MODIFY PB-REMOVE-GENRE, ENABLED 0
+              MODIFY EF-SERIES,       ENABLED 0
+              MODIFY EF-CERT,         ENABLED 0
+              MODIFY EF-FORMAT,       ENABLED 0
+              MODIFY EF-COPIES,       ENABLED 0
+              MODIFY EF-LANG,         ENABLED 0
+              MODIFY EF-SUBS,         ENABLED 0
+
+              DISPLAY MESSAGE
+                 "Preview mode - press PREVIEW again to go back"
+                 TITLE TITLEX
            END-IF
            .
       /
@@ -1228,6 +4141,47 @@
            .
       /
       *----------------------------------------------------------------*
+      * F1 CONTEXT-HELP - ONE SHORT EXPLANATION PER ENTRY FIELD,       *
+      * SHOWN ON STATUS-BAR PANEL 2 VIA THE SAME MECHANISM STATUS-HELP *
+      * ALREADY USES FOR "F8 PICK records" / "F9 Select other record" *
+      *----------------------------------------------------------------*
+       F1-HELP-TITLE.
+           MOVE "TITLE - the movie's name, up to 30 characters"
+             TO CTX-HELP-TEXT
+           PERFORM SHOW-CONTEXT-HELP
+           .
+
+       F1-HELP-GENRE.
+           MOVE "GENRE - a genre code on file in GENRES (F9 to pick)"
+             TO CTX-HELP-TEXT
+           PERFORM SHOW-CONTEXT-HELP
+           .
+
+       F1-HELP-DURATION.
+           MOVE "DURATION - running time, in whole minutes"
+             TO CTX-HELP-TEXT
+           PERFORM SHOW-CONTEXT-HELP
+           .
+
+       F1-HELP-DISTRIB.
+           MOVE "DISTRIBUTOR - up to 15 characters, free text"
+             TO CTX-HELP-TEXT
+           PERFORM SHOW-CONTEXT-HELP
+           .
+
+       F1-HELP-GRADE.
+           MOVE "GRADE - your rating for this title, 0 to 10"
+             TO CTX-HELP-TEXT
+           PERFORM SHOW-CONTEXT-HELP
+           .
+
+       SHOW-CONTEXT-HELP.
+           MODIFY FORM1-ST-1-HANDLE,
+                  PANEL-INDEX 2,
+                  PANEL-TEXT  CTX-HELP-TEXT
+           .
+      /
+      *----------------------------------------------------------------*
       * COPY PROCEDURES                                                *
       *----------------------------------------------------------------*
        COPYS.
