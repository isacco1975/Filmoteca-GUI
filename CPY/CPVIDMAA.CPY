@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK DESCRIPTION FILE - MOVIE/ACTOR LINKING FILE
+      **
+           SELECT MOVACT
+              ASSIGN       TO MOVACT-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              LOCK MODE    IS MANUAL
+              FILE STATUS  IS STATUS-MOVACT
+              RECORD KEY   IS MA-KEY.
