@@ -0,0 +1,100 @@
+      **
+      * COPY BOOK - LOAD THE SCREEN CAPTION FIELDS FOR THE LANGUAGE
+      * NAMED BY THE OPTIONAL FILMOTECA_LANG ENVIRONMENT VARIABLE
+      * ("PT" PORTUGUESE, "ES" SPANISH).  ANY OTHER VALUE, INCLUDING
+      * AN UNSET VARIABLE, LEAVES THE ENGLISH DEFAULTS FROM
+      * CPVIDLNV.CPY IN PLACE.  PERFORM THIS PARAGRAPH BEFORE THE
+      * FIRST DISPLAY OF ANY SCREEN THAT USES A CAP- FIELD.
+      **
+       LOAD-CAPTIONS.
+           ACCEPT FMT-LOCALE FROM ENVIRONMENT "FILMOTECA_LANG"
+
+           EVALUATE FMT-LOCALE
+              WHEN "PT"
+                  MOVE "CODIGO"              TO CAP-CODE
+                  MOVE "TITULO"              TO CAP-TITLE
+                  MOVE "GENERO"              TO CAP-GENRE
+                  MOVE "NOTA"                TO CAP-GRADE
+                  MOVE "DURACAO"             TO CAP-DURATION
+                  MOVE "DISTRIBUIDORA"       TO CAP-DISTRIB
+                  MOVE "CERTIFICACAO"        TO CAP-CERTIFICATION
+                  MOVE "FORMATO DE MIDIA"    TO CAP-MEDIA-FORMAT
+                  MOVE "COPIAS EM ESTOQUE"   TO CAP-COPIES
+                  MOVE "IDIOMA DO AUDIO"     TO CAP-AUDIO-LANG
+                  MOVE "LEGENDAS"            TO CAP-SUBTITLES
+                  MOVE "CODIGO DA SERIE"     TO CAP-SERIES-CODE
+                  MOVE "VER SERIE"           TO CAP-VIEW-SERIES
+                  MOVE "GENEROS ADICIONAIS"  TO CAP-ADDL-GENRES
+                  MOVE "ADICIONAR GENERO..." TO CAP-ADD-GENRE
+                  MOVE "REMOVER GENERO"      TO CAP-REMOVE-GENRE
+                  MOVE "<NAO APLICAVEL>"     TO CAP-NOTAPPL
+                  MOVE "CAPA"                TO CAP-LOGO
+                  MOVE "GENEROS..."          TO CAP-GENRES-BTN
+                  MOVE "EMPRESTIMOS..."      TO CAP-LOANS-BTN
+                  MOVE "SOBRE..."            TO CAP-ABOUT-BTN
+                  MOVE "ELENCO..."           TO CAP-CAST-BTN
+                  MOVE "IMPRIMIR FICHA..."   TO CAP-PRINTCARD-BTN
+                  MOVE "SAIR (ESC)"          TO CAP-EXIT
+                  MOVE "NOVO (F2)"           TO CAP-NEW
+                  MOVE "EXCLUIR (F4)"        TO CAP-DELETE
+                  MOVE "SALVAR (F3)"         TO CAP-SAVE
+                  MOVE "VISUALIZAR (F6)"     TO CAP-PREVIEW
+                  MOVE "EDITAR (F5)"         TO CAP-EDIT
+                  MOVE "IMPRIMIR (F7)"       TO CAP-PRINT
+                  MOVE "PESQUISAR (F8)"      TO CAP-SEARCH
+                  MOVE "SELECIONAR (F9)"     TO CAP-PICK
+                  MOVE "POR TITULO"          TO CAP-BYTITLE
+                  MOVE "ARQUIVADO"           TO CAP-ARCHIVED
+                  MOVE "RESTAURAR"           TO CAP-RESTORE
+                  MOVE "GRADE"               TO CAP-GRID
+                  MOVE "&PRIMEIRO"           TO CAP-FIRST
+                  MOVE "ANTERIOR (PGDN)"     TO CAP-PREVIOUS
+                  MOVE "PROXIMO (PGUP)"      TO CAP-NEXT
+                  MOVE "&ULTIMO"             TO CAP-LAST
+
+              WHEN "ES"
+                  MOVE "CODIGO"              TO CAP-CODE
+                  MOVE "TITULO"              TO CAP-TITLE
+                  MOVE "GENERO"              TO CAP-GENRE
+                  MOVE "NOTA"                TO CAP-GRADE
+                  MOVE "DURACION"            TO CAP-DURATION
+                  MOVE "DISTRIBUCION"        TO CAP-DISTRIB
+                  MOVE "CERTIFICACION"       TO CAP-CERTIFICATION
+                  MOVE "FORMATO DE MEDIO"    TO CAP-MEDIA-FORMAT
+                  MOVE "COPIAS DISPONIBLES"  TO CAP-COPIES
+                  MOVE "IDIOMA DE AUDIO"     TO CAP-AUDIO-LANG
+                  MOVE "SUBTITULOS"          TO CAP-SUBTITLES
+                  MOVE "CODIGO DE SERIE"     TO CAP-SERIES-CODE
+                  MOVE "VER SERIE"           TO CAP-VIEW-SERIES
+                  MOVE "GENEROS ADICIONALES" TO CAP-ADDL-GENRES
+                  MOVE "AGREGAR GENERO..."   TO CAP-ADD-GENRE
+                  MOVE "QUITAR GENERO"       TO CAP-REMOVE-GENRE
+                  MOVE "<NO APLICABLE>"      TO CAP-NOTAPPL
+                  MOVE "PORTADA"             TO CAP-LOGO
+                  MOVE "GENEROS..."          TO CAP-GENRES-BTN
+                  MOVE "PRESTAMOS..."        TO CAP-LOANS-BTN
+                  MOVE "ACERCA DE..."        TO CAP-ABOUT-BTN
+                  MOVE "REPARTO..."          TO CAP-CAST-BTN
+                  MOVE "IMPRIMIR FICHA..."   TO CAP-PRINTCARD-BTN
+                  MOVE "SALIR (ESC)"         TO CAP-EXIT
+                  MOVE "NUEVO (F2)"          TO CAP-NEW
+                  MOVE "ELIMINAR (F4)"       TO CAP-DELETE
+                  MOVE "GUARDAR (F3)"        TO CAP-SAVE
+                  MOVE "VISTA PREVIA (F6)"   TO CAP-PREVIEW
+                  MOVE "EDITAR (F5)"         TO CAP-EDIT
+                  MOVE "IMPRIMIR (F7)"       TO CAP-PRINT
+                  MOVE "BUSCAR (F8)"         TO CAP-SEARCH
+                  MOVE "SELECCIONAR (F9)"    TO CAP-PICK
+                  MOVE "POR TITULO"          TO CAP-BYTITLE
+                  MOVE "ARCHIVADO"           TO CAP-ARCHIVED
+                  MOVE "RESTAURAR"           TO CAP-RESTORE
+                  MOVE "CUADRICULA"          TO CAP-GRID
+                  MOVE "&PRIMERO"            TO CAP-FIRST
+                  MOVE "ANTERIOR (PGDN)"     TO CAP-PREVIOUS
+                  MOVE "SIGUIENTE (PGUP)"    TO CAP-NEXT
+                  MOVE "&ULTIMO"             TO CAP-LAST
+
+              WHEN OTHER
+                  CONTINUE
+           END-EVALUATE
+           .
