@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK ACTORS/CAST DIRECTORY FILE - ONE ROW PER KNOWN
+      * ACTOR, KEYED BY A GENERATED ACT-ID SO THE SAME PERSON CAN
+      * BE LINKED TO MULTIPLE MOVIES THROUGH THE MOVACT FILE
+      **
+       01 ACT-REC.
+           05 ACT-ID                PIC 9(05).
+           05 ACT-NAME              PIC X(30).
