@@ -0,0 +1,14 @@
+      **
+      * COPY BOOK LOANS DATA FILE
+      **
+       01 LOAN-REC.
+           05 LOAN-KEY.
+               10 LOAN-CODIGO        PIC 9(05).
+               10 LOAN-SEQ           PIC 9(05).
+           05 LOAN-BORROWER          PIC X(30).
+           05 LOAN-CHECKOUT-DT       PIC 9(08).
+           05 LOAN-DUE-DT            PIC 9(08).
+           05 LOAN-RETURNED          PIC X(01).
+               88 LOAN-IS-RETURNED   VALUE "Y".
+               88 LOAN-IS-OUT        VALUE "N", " ".
+           05 LOAN-RETURNED-DT       PIC 9(08).
